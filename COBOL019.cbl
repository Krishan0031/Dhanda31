@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0CCX0                                       *
+      *                                                              *
+      * Description: Client-mode connection (MQCONNX) utility for    *
+      *              remote queue manager administration              *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0CCX0 is a batch program that reads a control list of   *
+      *   remote queue manager client-connection definitions         *
+      *   (request: new client-connection (MQCONNX) utility using    *
+      *   CMQCNOV/CMQCDV for remote administration), builds an MQCD   *
+      *   channel definition and an MQCNO connect-options structure   *
+      *   for each, and calls MQCONNX to verify the client channel    *
+      *   can actually be connected over - all the other utilities    *
+      *   in this codebase only ever do a plain local MQCONN, but     *
+      *   several of the queue managers we support are only           *
+      *   reachable over a client channel from our operations server. *
+      *                                                              *
+      *      -- CONNX below is the reusable part: once QM-NAME and    *
+      *         MQCD-CHANNELNAME/MQCD-CONNECTIONNAME are set, it       *
+      *         builds the MQCNO pointing at that MQCD and calls       *
+      *         MQCONNX, leaving HCONN, COMPLETION-CODE and            *
+      *         CON-REASON set the same way CALL 'MQCONN' does         *
+      *         elsewhere in this codebase.  Any future browse/        *
+      *         monitor/report utility that needs to reach a remote    *
+      *         queue manager can copy this paragraph (and the MQCD/   *
+      *         MQCNO working-storage it depends on) in place of the   *
+      *         plain CALL 'MQCONN' those utilities use today          *
+      *                                                              *
+      *      -- connection definitions come from a sequential         *
+      *         control file, one remote queue manager per line, the  *
+      *         same control-file shape AMQ0BKM0's QUEUE-LIST-FILE     *
+      *         uses                                                  *
+      *                                                              *
+      *      -- transport type is always MQXPT-TCP and channel type   *
+      *         is always MQCHT-CLNTCONN - the only two values        *
+      *         meaningful for a client-mode MQCONNX connection, so    *
+      *         there is no need for them to be control-file           *
+      *         parameters                                             *
+      *                                                              *
+      *      -- after a successful MQCONNX this utility only proves   *
+      *         connectivity (MQDISC right back away) and writes one  *
+      *         report line per queue manager; it does not attempt    *
+      *         any other administration itself, since that is the   *
+      *         job of whichever utility is pointed at the remote     *
+      *         queue manager using the CONNX paragraph                *
+      *                                                              *
+      *    Program logic:                                             *
+      *         open the connection-list control file                 *
+      *         for each queue manager listed in the control file,     *
+      *         .  build the MQCD from the control file's channel      *
+      *            name, connection name and queue manager name        *
+      *         .  PERFORM CONNX to build the MQCNO and MQCONNX        *
+      *         .  if MQCONNX succeeded, MQDISC straight back away     *
+      *         .  write one report line (connected, or the reason    *
+      *            code MQCONNX/MQDISC failed with)                    *
+      *         DISPLAY a one-line summary of queue managers checked/ *
+      *         connected                                              *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0CCX0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0CCX0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** control file of remote queue manager client-connection
+      ** definitions to verify, one per line
+           SELECT CONNECTION-LIST-FILE ASSIGN TO 'CCXCTL.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CONNECTION-LIST-STATUS.
+
+      ** one report record per queue manager checked
+           SELECT CONNECTION-REPORT ASSIGN TO 'CCXRPT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CONNECTION-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONNECTION-LIST-FILE.
+       01 CONNECTION-LIST-RECORD.
+          05 CL-QMGR-NAME              PIC X(48).
+          05 CL-CHANNEL-NAME           PIC X(20).
+          05 CL-CONNECTION-NAME        PIC X(264).
+
+       FD  CONNECTION-REPORT.
+       01 CONNECTION-REPORT-RECORD.
+          05 CR-TIMESTAMP              PIC X(17).
+          05 FILLER                    PIC X VALUE SPACE.
+          05 CR-QMGR-NAME              PIC X(48).
+          05 FILLER                    PIC X VALUE SPACE.
+          05 CR-CHANNEL-NAME           PIC X(20).
+          05 FILLER                    PIC X VALUE SPACE.
+          05 CR-RESULT-TEXT            PIC X(20).
+          05 CR-RESULT-REASON          PIC Z(8)9.
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Client channel definition, used by MQCONNX (request: new
+      * client-connection (MQCONNX) utility using CMQCNOV/CMQCDV)
+       01 CLIENT-CHANNEL-DEFINITION.
+          COPY cmqcdv.
+      * Connect options, paired with the MQCD above for MQCONNX
+       01 CONNECT-OPTIONS.
+          COPY cmqcnov.
+
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+
+       01 CONNECTION-LIST-STATUS     PIC XX VALUE '00'.
+       01 CONNECTION-REPORT-STATUS   PIC XX VALUE '00'.
+       01 END-OF-CONNECTION-LIST-SWITCH PIC X VALUE 'N'.
+
+       01 QMGR-COUNT                 PIC 9(7) VALUE 0.
+       01 CONNECTED-COUNT            PIC 9(7) VALUE 0.
+       01 FAILED-COUNT               PIC 9(7) VALUE 0.
+       01 WS-DATE                    PIC 9(8).
+       01 WS-TIME                    PIC 9(8).
+       01 RESULT-TEXT-WS             PIC X(20).
+       01 RESULT-REASON-WS           PIC S9(9) BINARY VALUE 0.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0CCX0 start'.
+
+           OPEN INPUT CONNECTION-LIST-FILE.
+           IF CONNECTION-LIST-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open connection list control file '
+                 'CCXCTL.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           OPEN OUTPUT CONNECTION-REPORT.
+
+      ****************************************************************
+      *                                                              *
+      *   Check every remote queue manager listed in the control     *
+      *   file                                                       *
+      *                                                              *
+      ****************************************************************
+           PERFORM UNTIL END-OF-CONNECTION-LIST-SWITCH IS EQUAL TO 'Y'
+             READ CONNECTION-LIST-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-CONNECTION-LIST-SWITCH
+             END-READ
+             IF END-OF-CONNECTION-LIST-SWITCH IS NOT EQUAL TO 'Y'
+               PERFORM CHKQMGR
+             END-IF
+           END-PERFORM.
+
+           CLOSE CONNECTION-LIST-FILE.
+           CLOSE CONNECTION-REPORT.
+
+           DISPLAY QMGR-COUNT ' queue managers checked, '
+               CONNECTED-COUNT ' connected, ' FAILED-COUNT ' failed'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0CCX0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Build the MQCD for one remote queue manager's client        *
+      *   channel, MQCONNX to it, and MQDISC straight back away if    *
+      *   that succeeded                                              *
+      *                                                              *
+      ****************************************************************
+       CHKQMGR.
+           ADD 1 TO QMGR-COUNT.
+           MOVE CL-QMGR-NAME TO QM-NAME.
+           MOVE CL-CHANNEL-NAME TO MQCD-CHANNELNAME.
+           MOVE CL-CONNECTION-NAME TO MQCD-CONNECTIONNAME.
+           MOVE MQCHT-CLNTCONN TO MQCD-CHANNELTYPE.
+           MOVE MQXPT-TCP TO MQCD-TRANSPORTTYPE.
+
+           PERFORM CONNX.
+
+           MOVE 0 TO RESULT-REASON-WS.
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             ADD 1 TO FAILED-COUNT
+             MOVE 'FAILED' TO RESULT-TEXT-WS
+             MOVE CON-REASON TO RESULT-REASON-WS
+             DISPLAY 'MQCONNX to ' CL-QMGR-NAME ' via channel '
+                 CL-CHANNEL-NAME ' ended with reason code ' CON-REASON
+           ELSE
+             ADD 1 TO CONNECTED-COUNT
+             MOVE 'connected' TO RESULT-TEXT-WS
+      **     this utility only proves connectivity; disconnect right
+      **     back away rather than holding the connection open
+             IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+               CALL 'MQDISC'
+                USING HCONN, COMPLETION-CODE, REASON
+               IF REASON IS NOT EQUAL TO MQRC-NONE
+                 DISPLAY 'MQDISC ended with reason code ' REASON
+                     ' for ' CL-QMGR-NAME
+               END-IF
+             END-IF
+           END-IF.
+
+           PERFORM RPTLN.
+
+      ****************************************************************
+      *                                                              *
+      *   Pair the already-built MQCD with a fresh MQCNO and call    *
+      *   MQCONNX (request: new client-connection (MQCONNX) utility   *
+      *   using CMQCNOV/CMQCDV for remote administration).  This is   *
+      *   the reusable routine described above - any future utility   *
+      *   that needs a remote connection can copy this paragraph      *
+      *   once QM-NAME and MQCD-CHANNELNAME/MQCD-CONNECTIONNAME/      *
+      *   MQCD-CHANNELTYPE/MQCD-TRANSPORTTYPE are set the same way    *
+      *   CHKQMGR sets them above                                     *
+      *                                                              *
+      ****************************************************************
+       CONNX.
+      **    MQCNO-VERSION defaults to 1 in cmqcnov.cpy - a version-1
+      **    MQCNO predates CLIENTCONNPTR and a real queue manager
+      **    ignores it at that version, so the MQCD built above would
+      **    never actually be used.  Raise it to the client-conn-
+      **    capable version before setting CLIENTCONNPTR
+           MOVE MQCNO-VERSION-2 TO MQCNO-VERSION.
+           SET MQCNO-CLIENTCONNPTR
+               TO ADDRESS OF CLIENT-CHANNEL-DEFINITION.
+           CALL 'MQCONNX'
+            USING QM-NAME, CONNECT-OPTIONS, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+      *      report reason, if any, other than failure (already
+      *      reported by CHKQMGR above)
+           IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+           AND CON-REASON IS NOT EQUAL TO MQRC-NONE
+             DISPLAY 'MQCONNX to ' CL-QMGR-NAME ' ended with reason '
+                 'code ' CON-REASON
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Write one connection-report record                         *
+      *                                                              *
+      ****************************************************************
+       RPTLN.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE WS-DATE TO CR-TIMESTAMP(1:8).
+           MOVE '-' TO CR-TIMESTAMP(9:1).
+           MOVE WS-TIME TO CR-TIMESTAMP(10:8).
+           MOVE CL-QMGR-NAME TO CR-QMGR-NAME.
+           MOVE CL-CHANNEL-NAME TO CR-CHANNEL-NAME.
+           MOVE RESULT-TEXT-WS TO CR-RESULT-TEXT.
+           MOVE RESULT-REASON-WS TO CR-RESULT-REASON.
+           WRITE CONNECTION-REPORT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0CCX0                                              *
+      *                                                              *
+      ****************************************************************
