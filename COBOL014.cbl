@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0RCN0                                       *
+      *                                                              *
+      * Description: Inhibit/change-request reconciliation report     *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0RCN0 reconciles every queue AMQMSET2 currently has       *
+      *   marked inhibited (request: new reconciliation report of      *
+      *   inhibits against approved change requests) against our        *
+      *   nightly change-request extract, and flags any inhibited        *
+      *   queue that has no matching approved change ticket.              *
+      *                                                                   *
+      *      -- the "currently inhibited" list comes from MSETINH.DAT       *
+      *         (request: new persistent tracking file and report of        *
+      *         currently-inhibited queues) - the same file AMQ0INR0's        *
+      *         report reads                                                  *
+      *                                                                      *
+      *      -- the approved change-request list comes from CHGEXTR.DAT,      *
+      *         a flat-file extract of the night's approved change             *
+      *         tickets (queue name plus ticket id), the same               *
+      *         "load an external extract into a table once, then          *
+      *         check every record against it" shape AMQ0GBR0's              *
+      *         CKPT-OTHER-TABLE and AMQ0SEC0's SECURITY-TARGET-TABLE          *
+      *         already use                                                    *
+      *                                                                        *
+      *    Program logic:                                                      *
+      *         load CHGEXTR.DAT into CHANGE-REQUEST-TABLE                      *
+      *         open MSETINH.DAT for input                                      *
+      *         if it doesn't exist, report that nothing is inhibited           *
+      *         otherwise, for every currently-inhibited queue,                  *
+      *         .  look it up in CHANGE-REQUEST-TABLE                            *
+      *         .  write one reconciliation report line - OK and the             *
+      *            matching ticket id, or UNAUTHORIZED if no match               *
+      *         DISPLAY a one-line summary of how many are unauthorized          *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0RCN0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0RCN0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** the "currently inhibited" tracking file maintained by
+      ** AMQMSET2 (request: new persistent tracking file and report
+      ** of currently-inhibited queues)
+           SELECT INHIBITED-QUEUES-FILE ASSIGN TO 'MSETINH.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS INH-FILE-STATUS.
+
+      ** nightly extract of approved change-request tickets
+           SELECT CHANGE-REQUEST-EXTRACT ASSIGN TO 'CHGEXTR.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CR-FILE-STATUS.
+
+           SELECT RECONCILIATION-REPORT ASSIGN TO 'RCNRPT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RECONCILIATION-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      ** identical layout to the record AMQMSET2 writes
+       FD  INHIBITED-QUEUES-FILE.
+       01 INHIBITED-QUEUES-RECORD.
+           05 INHQ-QUEUE-NAME           PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-SCOPE                PIC X(4).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-REQUESTED-BY         PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-SINCE-TIMESTAMP      PIC X(17).
+
+       FD  CHANGE-REQUEST-EXTRACT.
+       01 CHANGE-REQUEST-RECORD.
+           05 CR-QUEUE-NAME              PIC X(48).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 CR-TICKET-ID                PIC X(20).
+
+       FD  RECONCILIATION-REPORT.
+       01 RECONCILIATION-REPORT-RECORD.
+           05 RR-QUEUE-NAME              PIC X(48).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 RR-STATUS                   PIC X(12).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 RR-TICKET-ID                PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 INH-FILE-STATUS              PIC XX VALUE '00'.
+       01 CR-FILE-STATUS                PIC XX VALUE '00'.
+       01 RECONCILIATION-REPORT-STATUS  PIC XX VALUE '00'.
+       01 END-OF-CR-FILE-SWITCH          PIC X VALUE 'N'.
+
+      ** nightly change-request extract loaded once (request: new
+      ** reconciliation report of inhibits against approved change
+      ** requests) - same "load into a table once" idiom as AMQ0GBR0's
+      ** CKPT-OTHER-TABLE and AMQ0SEC0's SECURITY-TARGET-TABLE
+       01 CHANGE-REQUEST-TABLE.
+         02 CHANGE-REQUEST-ENTRY OCCURS 500 TIMES.
+           05 CR-T-QUEUE-NAME              PIC X(48).
+           05 CR-T-TICKET-ID               PIC X(20).
+       01 CHANGE-REQUEST-COUNT          PIC S9(9) BINARY VALUE 0.
+       01 CHANGE-REQUEST-INDEX          PIC S9(9) BINARY.
+       01 CHANGE-REQUEST-MATCH-SWITCH   PIC X VALUE 'N'.
+       01 CHANGE-REQUEST-MATCH-TICKET   PIC X(20) VALUE SPACES.
+
+       01 UNAUTHORIZED-COUNT            PIC 9(7) VALUE 0.
+       01 AUTHORIZED-COUNT              PIC 9(7) VALUE 0.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0RCN0 start'.
+
+           PERFORM LOADCR.
+
+           OPEN INPUT INHIBITED-QUEUES-FILE.
+           IF INH-FILE-STATUS IS EQUAL TO '35'
+             DISPLAY 'no queues currently inhibited'
+             DISPLAY 'AMQ0RCN0 end'
+             MOVE ZERO TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT RECONCILIATION-REPORT.
+           PERFORM HDR.
+
+           PERFORM UNTIL INH-FILE-STATUS IS EQUAL TO '10'
+             READ INHIBITED-QUEUES-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 PERFORM CHECKCR
+                 PERFORM RPTLN
+             END-READ
+           END-PERFORM.
+
+           CLOSE INHIBITED-QUEUES-FILE.
+           CLOSE RECONCILIATION-REPORT.
+
+           DISPLAY AUTHORIZED-COUNT ' authorized, ' UNAUTHORIZED-COUNT
+               ' unauthorized'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0RCN0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the nightly change-request extract into               *
+      *   CHANGE-REQUEST-TABLE                                        *
+      *                                                              *
+      ****************************************************************
+       LOADCR.
+           MOVE 0 TO CHANGE-REQUEST-COUNT.
+           MOVE 'N' TO END-OF-CR-FILE-SWITCH.
+           OPEN INPUT CHANGE-REQUEST-EXTRACT.
+           IF CR-FILE-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-CR-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-CR-FILE-SWITCH IS EQUAL TO 'Y'
+             READ CHANGE-REQUEST-EXTRACT
+               AT END
+                 MOVE 'Y' TO END-OF-CR-FILE-SWITCH
+               NOT AT END
+                 IF CHANGE-REQUEST-COUNT IS LESS THAN 500
+                   ADD 1 TO CHANGE-REQUEST-COUNT
+                   MOVE CR-QUEUE-NAME
+                     TO CR-T-QUEUE-NAME(CHANGE-REQUEST-COUNT)
+                   MOVE CR-TICKET-ID
+                     TO CR-T-TICKET-ID(CHANGE-REQUEST-COUNT)
+                 ELSE
+                   DISPLAY 'change-request table full - entry for '
+                     CR-QUEUE-NAME ' skipped'
+                 END-IF
+             END-READ
+           END-PERFORM.
+           IF CR-FILE-STATUS IS NOT EQUAL TO '35'
+             CLOSE CHANGE-REQUEST-EXTRACT
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Look up the currently-inhibited queue just read against    *
+      *   CHANGE-REQUEST-TABLE                                        *
+      *                                                              *
+      ****************************************************************
+       CHECKCR.
+           MOVE 'N' TO CHANGE-REQUEST-MATCH-SWITCH.
+           MOVE SPACES TO CHANGE-REQUEST-MATCH-TICKET.
+           PERFORM VARYING CHANGE-REQUEST-INDEX FROM 1 BY 1
+               UNTIL CHANGE-REQUEST-INDEX IS GREATER THAN
+                   CHANGE-REQUEST-COUNT
+             IF CR-T-QUEUE-NAME(CHANGE-REQUEST-INDEX)
+                 IS EQUAL TO INHQ-QUEUE-NAME
+               MOVE 'Y' TO CHANGE-REQUEST-MATCH-SWITCH
+               MOVE CR-T-TICKET-ID(CHANGE-REQUEST-INDEX)
+                 TO CHANGE-REQUEST-MATCH-TICKET
+               MOVE CHANGE-REQUEST-COUNT TO CHANGE-REQUEST-INDEX
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      *   Write the report column header                             *
+      *                                                              *
+      ****************************************************************
+       HDR.
+           MOVE SPACES TO RECONCILIATION-REPORT-RECORD.
+           MOVE 'QUEUE' TO RR-QUEUE-NAME.
+           MOVE 'STATUS' TO RR-STATUS.
+           MOVE 'TICKET' TO RR-TICKET-ID.
+           WRITE RECONCILIATION-REPORT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      *   Write (and DISPLAY) one reconciliation report line         *
+      *                                                              *
+      ****************************************************************
+       RPTLN.
+           MOVE INHQ-QUEUE-NAME TO RR-QUEUE-NAME.
+           IF CHANGE-REQUEST-MATCH-SWITCH IS EQUAL TO 'Y'
+             MOVE 'OK' TO RR-STATUS
+             MOVE CHANGE-REQUEST-MATCH-TICKET TO RR-TICKET-ID
+             ADD 1 TO AUTHORIZED-COUNT
+           ELSE
+             MOVE 'UNAUTHORIZED' TO RR-STATUS
+             MOVE SPACES TO RR-TICKET-ID
+             ADD 1 TO UNAUTHORIZED-COUNT
+           END-IF.
+           WRITE RECONCILIATION-REPORT-RECORD.
+           DISPLAY INHQ-QUEUE-NAME ' ' RR-STATUS ' ' RR-TICKET-ID.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0RCN0                                              *
+      *                                                              *
+      ****************************************************************
