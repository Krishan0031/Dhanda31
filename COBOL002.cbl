@@ -75,19 +75,124 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       *                                                              *
       *   AMQMSET2 has 1 parameter - a string (MQTMC2) based on the  *
       *       the initiation trigger message; only the QName field   *
-      *       is used in this example                                *
+      *       is used to drive request processing, but every MQTMC2   *
+      *       field is DISPLAYed on every invocation (request: log    *
+      *       full MQTMC2 trigger data, not just MQTMC-QNAME)          *
       *                                                              *
       ****************************************************************
        PROGRAM-ID. AMQMSET2.
 
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** append-only audit trail of every inhibit/enable action taken
+      ** (request: keep a persistent audit log of every inhibit/enable
+      ** action)
+           SELECT INHIBIT-AUDIT-LOG ASSIGN TO 'MSETAUD.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS INHIBIT-AUDIT-STATUS.
+
+      ** persistent tracking of inhibits awaiting a scheduled
+      ** re-enable (request: auto re-enable PUTs after a scheduled
+      ** interval) - rewritten in full every run by SAVESKED once the
+      ** expired entries have been swept
+           SELECT SCHEDULE-FILE ASSIGN TO 'MSETSKED.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SKED-FILE-STATUS.
+
+      ** persistent tracking of queues currently sitting inhibited
+      ** (request: new persistent tracking file and report of
+      ** currently-inhibited queues) - rewritten in full every run by
+      ** SAVEINH, the same pattern SAVESKED already uses for
+      ** MSETSKED.DAT
+           SELECT INHIBITED-QUEUES-FILE ASSIGN TO 'MSETINH.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS INH-FILE-STATUS.
+
+      ** configurable list of "critical" queue names, one per line
+      ** (request: external notification hook for critical-queue
+      ** inhibits) - read once at start, the same load-once-into-a-
+      ** table convention as LOADINH/LOADSKED
+           SELECT CRITICAL-QUEUE-FILE ASSIGN TO 'CRITQ.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CRITQ-FILE-STATUS.
+
+      ** append-only feed of channel stop/start actions (request:
+      ** extend queue-attribute control to channel-level
+      ** inhibit/enable) - MQSET only operates on queue/process/
+      ** namelist handles, so a channel action cannot be issued the
+      ** same way a queue inhibit/enable is; instead this program
+      ** appends one action record per request to CHANACT.DAT, which
+      ** the site's existing PCF/MQSC channel-control mechanism (the
+      ** same upstream process AMQ0CHI0's CHANEXT.DAT extract already
+      ** assumes) picks up and actions
+           SELECT CHANNEL-ACTION-FILE ASSIGN TO 'CHANACT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CHANNEL-ACTION-STATUS.
+
       ****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  INHIBIT-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-LOG-TIMESTAMP     PIC X(17).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-LOG-QUEUE-NAME    PIC X(40).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-LOG-ACTION        PIC X(7).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-LOG-SCOPE         PIC X(4).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-LOG-REPLYTOQ      PIC X(48).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-LOG-SET-COMPCODE  PIC 9.
+
+       FD  SCHEDULE-FILE.
+       01 SCHEDULE-FILE-RECORD.
+           05 SKED-REC-QUEUE-NAME       PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 SKED-REC-SCOPE            PIC X(4).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 SKED-REC-RECORDED-DATE    PIC 9(8).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 SKED-REC-RECORDED-MINUTE  PIC 9(4).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 SKED-REC-REENABLE-MINUTES PIC 9(5).
+
+       FD  INHIBITED-QUEUES-FILE.
+       01 INHIBITED-QUEUES-RECORD.
+           05 INHQ-QUEUE-NAME           PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-SCOPE                PIC X(4).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-REQUESTED-BY         PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-SINCE-TIMESTAMP      PIC X(17).
+
+       FD  CRITICAL-QUEUE-FILE.
+       01 CRITICAL-QUEUE-RECORD          PIC X(48).
+
+       FD  CHANNEL-ACTION-FILE.
+       01 CHANNEL-ACTION-RECORD.
+           05 CHACT-TIMESTAMP            PIC X(17).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 CHACT-ACTION                PIC X(7).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 CHACT-CHANNEL-NAME          PIC X(20).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 CHACT-REPLYTOQ              PIC X(48).
+
        WORKING-STORAGE SECTION.
       *
       **  Declare MQI structures needed
       * MQI named constants
        01 MY-MQ-CONSTANTS.
           COPY CMQV.
+      * REASON-code plain-English lookup table (request: new REASON-
+      * code lookup table for both programs' DISPLAY statements)
+       01 MY-REASON-TEXT.
+          COPY MQRSNTXT.
       * Object Descriptor
        01 OBJECT-DESCRIPTOR.
           COPY CMQODV.
@@ -105,26 +210,194 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
        01 HCONN                      PIC S9(9) BINARY.
        01 Q-HANDLE                   PIC S9(9) BINARY.
        01 SET-HANDLE                 PIC S9(9) BINARY.
-       01 OPTIONS                    PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
        01 COMPLETION-CODE            PIC S9(9) BINARY.
        01 OPEN-CODE                  PIC S9(9) BINARY.
        01 CON-REASON                 PIC S9(9) BINARY.
        01 REASON                     PIC S9(9) BINARY.
        01 BUFFER-LENGTH              PIC S9(9) BINARY.
        01 DATA-LENGTH                PIC S9(9) BINARY.
+      ** up to 2 entries so one MQSET can inhibit/enable PUT and GET
+      ** together (request: inhibit GETs as well as PUTs in one
+      ** request)
        01 SELECT-COUNT               PIC S9(9) BINARY VALUE 1.
        01 SELECTOR-TABLE.
-         02 SELECTOR                 PIC S9(9) BINARY OCCURS 1 TIMES.
+         02 SELECTOR                 PIC S9(9) BINARY OCCURS 2 TIMES.
        01 INT-ATTR-COUNT             PIC S9(9) BINARY VALUE 1.
        01 INT-ATTR-TABLE.
-         02 INT-ATTR                 PIC S9(9) BINARY OCCURS 1 TIMES.
+         02 INT-ATTR                 PIC S9(9) BINARY OCCURS 2 TIMES.
        01 CHAR-ATTR-LENGTH           PIC S9(9) BINARY VALUE 0.
        01 CHAR-ATTRS                 PIC X(100).
 
+      ** persistent inhibit/enable audit log (request: keep a
+      ** persistent audit log of every inhibit/enable action)
+       01 INHIBIT-AUDIT-STATUS       PIC XX VALUE '00'.
+       01 AUDIT-LOG-WS-DATE          PIC 9(8).
+       01 AUDIT-LOG-WS-TIME          PIC 9(8).
+      ** MQSET's own completion code, captured before SCLOSE's
+      ** MQCLOSE call overwrites the shared COMPLETION-CODE field
+       01 SET-COMPLETION-CODE        PIC S9(9) BINARY.
+
+      ** scheduled re-enable tracking (request: auto re-enable PUTs
+      ** after a scheduled interval) - one entry per queue currently
+      ** inhibited with a pending re-enable, swept on every run
+       01 SKED-FILE-STATUS           PIC XX VALUE '00'.
+       01 END-OF-SKED-FILE-SWITCH    PIC X VALUE 'N'.
+       01 SKED-TABLE.
+         02 SKED-ENTRY OCCURS 200 TIMES.
+           05 SKED-QUEUE-NAME           PIC X(48).
+           05 SKED-SCOPE                PIC X(4).
+           05 SKED-RECORDED-DATE        PIC 9(8).
+           05 SKED-RECORDED-MINUTE      PIC 9(4).
+           05 SKED-REENABLE-MINUTES     PIC 9(5).
+       01 SKED-ENTRY-COUNT           PIC S9(9) BINARY VALUE 0.
+       01 SKED-KEPT-COUNT            PIC S9(9) BINARY VALUE 0.
+       01 SKED-INDEX                 PIC S9(9) BINARY.
+       01 SKED-REENABLED-COUNT       PIC S9(9) BINARY VALUE 0.
+       01 SKED-ELAPSED-MINUTES       PIC S9(9) BINARY.
+       01 SKED-WS-DATE               PIC 9(8).
+       01 SKED-WS-TIME               PIC 9(8).
+       01 SKED-MINUTE-OF-DAY         PIC 9(4).
+       01 SKED-HOUR-PART             PIC 9(2).
+       01 SKED-MINUTE-PART           PIC 9(2).
+
+      ** persistent "currently inhibited" tracking (request: new
+      ** persistent tracking file and report of currently-inhibited
+      ** queues) - one entry per queue currently sitting inhibited;
+      ** loaded at the start of every run, updated as requests are
+      ** processed, and rewritten in full by SAVEINH at the end of
+      ** the run
+       01 INH-FILE-STATUS            PIC XX VALUE '00'.
+       01 END-OF-INH-FILE-SWITCH     PIC X VALUE 'N'.
+       01 INHIBITED-TABLE.
+         02 INHIBITED-ENTRY OCCURS 200 TIMES.
+           05 INH-T-QUEUE-NAME          PIC X(48).
+           05 INH-T-SCOPE               PIC X(4).
+           05 INH-T-REQUESTED-BY        PIC X(48).
+           05 INH-T-SINCE-TIMESTAMP     PIC X(17).
+       01 INHIBITED-ENTRY-COUNT       PIC S9(9) BINARY VALUE 0.
+       01 INHIBITED-INDEX             PIC S9(9) BINARY.
+       01 INHIBITED-MATCH-INDEX       PIC S9(9) BINARY.
+       01 INH-WS-DATE                 PIC 9(8).
+       01 INH-WS-TIME                 PIC 9(8).
+
+      ** retry-with-backoff on transient SOPEN failures (request: add
+      ** retry-with-backoff on SOPEN failures instead of failing
+      ** straight to a report) - same short-retry-then-give-up shape
+      ** as CMQCDV's MQCD-SHORTRETRYCOUNT/MQCD-SHORTRETRYINTERVAL,
+      ** scaled down for an interactive MQOPEN retry rather than a
+      ** channel's network-level retry
+       01 SOPEN-SHORT-RETRY-COUNT    PIC S9(9) BINARY VALUE 3.
+       01 SOPEN-SHORT-RETRY-INTERVAL PIC S9(9) BINARY VALUE 2.
+       01 SOPEN-RETRY-INDEX          PIC S9(9) BINARY.
+       01 SOPEN-RETRYABLE-SWITCH     PIC X VALUE 'N'.
+       01 WAIT-START-SECOND          PIC S9(9) BINARY.
+       01 WAIT-ELAPSED-SECOND        PIC S9(9) BINARY.
+       01 WAIT-WS-TIME               PIC 9(8).
+       01 WAIT-HOUR-PART             PIC 9(2).
+       01 WAIT-MINUTE-PART           PIC 9(2).
+       01 WAIT-SECOND-PART           PIC 9(2).
+
+      ** operations alert queue for failed inhibit attempts (request:
+      ** alert operations when an inhibit request fails, not just the
+      ** requester) - a datagram so ops sees it even when the
+      ** requester's application never surfaces the MQMT-REPORT reply
+       01 OPS-ALERT-QUEUE-NAME       PIC X(48)
+           VALUE "SYSTEM.ADMIN.OPS.ALERT".
+       01 ALERT-MESSAGE              PIC X(100).
+       01 ALERT-MESSAGE-LENGTH       PIC S9(9) BINARY VALUE 100.
+       01 ALERT-DISPLAY-REASON       PIC 9(9).
+
+      ** external notification hook for critical-queue inhibits
+      ** (request: external notification hook for critical-queue
+      ** inhibits) - CRITQ.DAT lists the queue names operations
+      ** considers critical; when SETS successfully inhibits one of
+      ** them, PAGEPUT sends an additional datagram to the paging
+      ** integration's queue, on top of the normal reply/report RESP3
+      ** already sends back to the requester
+       01 PAGING-QUEUE-NAME          PIC X(48)
+           VALUE "SYSTEM.ADMIN.PAGING.ALERT".
+       01 PAGE-MESSAGE               PIC X(100).
+       01 PAGE-MESSAGE-LENGTH        PIC S9(9) BINARY VALUE 100.
+       01 CRITQ-FILE-STATUS          PIC XX VALUE '00'.
+       01 END-OF-CRITQ-FILE-SWITCH   PIC X VALUE 'N'.
+       01 CRITICAL-QUEUE-TABLE.
+          02 CRITICAL-QUEUE-ENTRY OCCURS 200 TIMES.
+             05 CRITQ-T-QUEUE-NAME   PIC X(48).
+       01 CRITICAL-QUEUE-COUNT       PIC S9(9) BINARY VALUE 0.
+       01 CRITICAL-QUEUE-INDEX       PIC S9(9) BINARY.
+       01 CRITICAL-QUEUE-MATCH-SWITCH PIC X VALUE 'N'.
+
+      ** channel stop/start action feed (request: extend queue-
+      ** attribute control to channel-level inhibit/enable)
+       01 CHANNEL-ACTION-STATUS      PIC XX VALUE '00'.
+       01 CHANACT-WS-DATE            PIC 9(8).
+       01 CHANACT-WS-TIME            PIC 9(8).
+
+      ** queue-list parsing (request: accept a list of queue names in
+      ** a single request message) - REQ-QUEUE-LIST is unstrung one
+      ** comma-delimited entry at a time and each entry is run through
+      ** SOPEN/SETS/SCLOSE/AUDITLOG in turn, with the combined result
+      ** counted for a single reply
+       01 LIST-POINTER               PIC S9(4) BINARY.
+       01 LIST-ENTRY-COUNT           PIC S9(4) BINARY VALUE 0.
+       01 LIST-OK-COUNT              PIC S9(4) BINARY VALUE 0.
+       01 LIST-FAILED-COUNT          PIC S9(4) BINARY VALUE 0.
+       01 WORK-QUEUE-NAME            PIC X(48).
+       01 DISPLAY-OK-COUNT           PIC 9(3).
+       01 DISPLAY-ENTRY-COUNT        PIC 9(3).
+
       ** message is read into buffer; reply contains an extension
+      ** request message format (request: carry an action code so the
+      ** same program can enable as well as inhibit) -
+      **   REQ-ACTION            INHIBIT, ENABLE, QUERY, STOPCHL or
+      **                         STRTCHL (request: support combined
+      **                         inhibit + enable + status-query in
+      **                         one request) - QUERY performs an
+      **                         MQINQ for MQIA-INHIBIT-PUT/
+      **                         MQIA-INHIBIT-GET and reports current
+      **                         status in the reply without changing
+      **                         anything; it is never audited,
+      **                         never triggers an ops alert, and
+      **                         never affects the scheduled re-enable
+      **                         tracking file. STOPCHL/STRTCHL treat
+      **                         REQ-QUEUE-LIST as a list of channel
+      **                         names instead of queue names (request:
+      **                         extend queue-attribute control to
+      **                         channel-level inhibit/enable) - MQSET
+      **                         cannot stop/start a channel, so these
+      **                         actions append a record to CHANACT.DAT
+      **                         for the site's PCF/MQSC channel-control
+      **                         mechanism to action, rather than
+      **                         opening/MQSETting a queue handle
+      **   REQ-SCOPE             PUT, GET, or BOTH (request: inhibit
+      **                         GETs as well as PUTs in one request) -
+      **                         not meaningful for STOPCHL/STRTCHL
+      **   REQ-QUEUE-LIST        comma-delimited list of queue (or,
+      **                         for STOPCHL/STRTCHL, channel) names
+      **                         the action applies to (request:
+      **                         accept a list of queue names in a
+      **                         single request message)
+      **   REQ-REENABLE-MINUTES  on an INHIBIT, minutes after which a
+      **                         companion sweep (performed at the
+      **                         start of every run, before new
+      **                         requests are processed) re-enables
+      **                         this queue automatically; 0 means no
+      **                         scheduled re-enable, same as before
+      **                         this field existed (request: auto
+      **                         re-enable PUTs after a scheduled
+      **                         interval)
        01 REPLY.
-         02 BUFFER                   PIC X(48).
-         02 BUF1                     PIC X(14) VALUE " PUT inhibited".
+         02 BUFFER.
+           03 REQ-ACTION              PIC X(7) VALUE "INHIBIT".
+           03 FILLER                  PIC X VALUE SPACE.
+           03 REQ-SCOPE               PIC X(4) VALUE "PUT ".
+           03 FILLER                  PIC X VALUE SPACE.
+           03 REQ-QUEUE-LIST          PIC X(187).
+           03 FILLER                  PIC X VALUE SPACE.
+           03 REQ-REENABLE-MINUTES    PIC 9(5) VALUE ZEROS.
+         02 BUF1                      PIC X(14) VALUE " PUT inhibited".
+         02 BUF2                      PIC X(24) VALUE SPACES.
 
       ** The trigger monitor passes the trigger message delimited
       ** by double quotes -  " MQTMC Structure ". The filler
@@ -141,6 +414,26 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       ** indicate that sample program has started
            DISPLAY "AMQMSET2 start".
 
+      ** load the REASON-code plain-English lookup table (request: new
+      ** REASON-code lookup table for both programs' DISPLAY
+      ** statements)
+           PERFORM RSNTXTLD.
+
+      ** open the persistent inhibit/enable audit log for append
+           OPEN EXTEND INHIBIT-AUDIT-LOG.
+           IF INHIBIT-AUDIT-STATUS IS EQUAL TO '35'
+             OPEN OUTPUT INHIBIT-AUDIT-LOG
+           END-IF.
+
+      ** open the channel stop/start action feed for append (request:
+      ** extend queue-attribute control to channel-level
+      ** inhibit/enable), the same open-for-append-or-create pattern
+      ** as INHIBIT-AUDIT-LOG above
+           OPEN EXTEND CHANNEL-ACTION-FILE.
+           IF CHANNEL-ACTION-STATUS IS EQUAL TO '35'
+             OPEN OUTPUT CHANNEL-ACTION-FILE
+           END-IF.
+
       ****************************************************************
       *                                                              *
       *   Get the command line parameter.                            *
@@ -158,6 +451,16 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       ****************************************************************
            ACCEPT TRIGGER-DATA FROM COMMAND-LINE.
 
+      ****************************************************************
+      *                                                              *
+      *   DISPLAY the full set of MQTMC2 trigger fields, not just     *
+      *   MQTMC-QNAME, so trigger-monitor dispatch problems can be    *
+      *   traced after the fact (request: AMQMSET2 should log full    *
+      *   MQTMC2 trigger data, not just MQTMC-QNAME)                  *
+      *                                                              *
+      ****************************************************************
+           PERFORM TRIGDUMP.
+
       ****************************************************************
       *                                                              *
       *   This sample includes an explicit connect (MQCONN) to the   *
@@ -173,10 +476,42 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
 
       *      report reason and stop if it failed
            IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE CON-REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
              DISPLAY "MQCONN ended with reason code " CON-REASON
+                 " - " REASON-TEXT-RESULT
              MOVE CON-REASON TO RETURN-CODE
              GOBACK
              END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the "currently inhibited" tracking file before any    *
+      *   requests (or the re-enable sweep below) touch it (request: *
+      *   new persistent tracking file and report of currently-       *
+      *   inhibited queues)                                          *
+      *                                                              *
+      ****************************************************************
+           PERFORM LOADINH.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the configurable list of "critical" queue names       *
+      *   (request: external notification hook for critical-queue     *
+      *   inhibits)                                                   *
+      *                                                              *
+      ****************************************************************
+           PERFORM LOADCRITQ.
+
+      ****************************************************************
+      *                                                              *
+      *   Sweep the scheduled re-enable tracking file and re-enable  *
+      *   any queue whose interval has expired, before processing    *
+      *   any new requests (request: auto re-enable PUTs after a     *
+      *   scheduled interval)                                        *
+      *                                                              *
+      ****************************************************************
+           PERFORM SWEEP.
       *
       ****************************************************************
       *                                                              *
@@ -186,15 +521,18 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
        OPENS.
            MOVE MQTMC-QNAME TO MQOD-OBJECTNAME.
            ADD MQOO-INPUT-SHARED MQOO-FAIL-IF-QUIESCING
-                     GIVING OPTIONS.
+                     GIVING OPEN-OPTIONS.
            CALL "MQOPEN"
             USING HCONN, OBJECT-DESCRIPTOR,
-            OPTIONS, Q-HANDLE,
+            OPEN-OPTIONS, Q-HANDLE,
             OPEN-CODE, REASON.
 
       *      report reason, if any; stop if failed
            IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
              DISPLAY "MQOPEN (input) ended with reason code " REASON
+                 " - " REASON-TEXT-RESULT
              END-IF.
 
            IF OPEN-CODE IS EQUAL TO MQCC-FAILED
@@ -219,14 +557,17 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       *                                                              *
       ****************************************************************
        CLOSES.
-           MOVE MQCO-NONE TO OPTIONS.
+           MOVE MQCO-NONE TO OPEN-OPTIONS.
            CALL "MQCLOSE"
-            USING HCONN, Q-HANDLE, OPTIONS,
+            USING HCONN, Q-HANDLE, OPEN-OPTIONS,
             COMPLETION-CODE, REASON.
 
       *      report reason, if any
            IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
              DISPLAY "MQCLOSE ended with reason code " REASON
+                 " - " REASON-TEXT-RESULT
              END-IF.
 
       ****************************************************************
@@ -241,11 +582,21 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
 
       *      report reason, if any
              IF REASON IS NOT EQUAL TO MQRC-NONE
+               MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+               PERFORM RSNTXT
                DISPLAY "MQDISC ended with reason code " REASON
+                   " - " REASON-TEXT-RESULT
              END-IF
            END-IF.
 
        OVER.
+      ** rewrite the "currently inhibited" tracking file with
+      ** whatever this run's requests (and scheduled re-enable
+      ** sweep) left in the table (request: new persistent tracking
+      ** file and report of currently-inhibited queues)
+           PERFORM SAVEINH.
+           CLOSE INHIBIT-AUDIT-LOG.
+           CLOSE CHANNEL-ACTION-FILE.
       ** indicate that sample program has finished
            DISPLAY "AMQMSET2 end".
            MOVE ZERO TO RETURN-CODE.
@@ -268,7 +619,7 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
            ADD MQGMO-ACCEPT-TRUNCATED-MSG MQGMO-WAIT
                 GIVING MQGMO-OPTIONS.
            MOVE 5000 TO MQGMO-WAITINTERVAL.
-           MOVE 48 to BUFFER-LENGTH.
+           MOVE 206 to BUFFER-LENGTH.
 
            CALL "MQGET"
             USING HCONN, Q-HANDLE,
@@ -280,7 +631,10 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
              IF REASON IS EQUAL TO MQRC-NO-MSG-AVAILABLE
                DISPLAY "no more messages"
              ELSE
+               MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+               PERFORM RSNTXT
                DISPLAY "MQGET ended with reason code " REASON
+                   " - " REASON-TEXT-RESULT
              END-IF
            END-IF.
 
@@ -301,10 +655,22 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       ****************************************************************
        RESPR.
            IF COMPLETION-CODE IS EQUAL TO MQCC-OK
-             IF MQMD-MSGTYPE IS NOT EQUAL TO MQMT-REQUEST
-               DISPLAY "  -- not a request and discarded"
-             ELSE
+             IF MQMD-MSGTYPE IS EQUAL TO MQMT-REQUEST
                PERFORM RESP1 THRU RESP3
+             ELSE
+               IF MQMD-MSGTYPE IS EQUAL TO MQMT-DATAGRAM
+      **          fire-and-forget bulk maintenance: perform the SET
+      **          but only send a reply/report if the datagram
+      **          actually carries a reply-to queue (request: AMQMSET2
+      **          also process MQMT-DATAGRAM requests, not just
+      **          MQMT-REQUEST)
+                 PERFORM RESP1
+                 IF MQMD-REPLYTOQ IS NOT EQUAL TO SPACES
+                   PERFORM RESP2 THRU RESP3
+                 END-IF
+               ELSE
+                 DISPLAY "  -- not a request and discarded"
+               END-IF
              END-IF
            END-IF.
 
@@ -314,11 +680,94 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       *                                                              *
       ****************************************************************
        RESP1.
-           MOVE BUFFER TO MQOD-OBJECTNAME.
-           PERFORM SOPEN.
-           IF COMPLETION-CODE IS EQUAL TO MQCC-OK
-             PERFORM SETS THRU SCLOSE
-           END-IF.
+           MOVE 1 TO LIST-POINTER.
+           MOVE 0 TO LIST-ENTRY-COUNT.
+           MOVE 0 TO LIST-OK-COUNT.
+           MOVE 0 TO LIST-FAILED-COUNT.
+           PERFORM UNTIL LIST-POINTER > 187
+             MOVE SPACES TO WORK-QUEUE-NAME
+             UNSTRING REQ-QUEUE-LIST DELIMITED BY ","
+               INTO WORK-QUEUE-NAME
+               WITH POINTER LIST-POINTER
+             END-UNSTRING
+             IF WORK-QUEUE-NAME IS NOT EQUAL TO SPACES
+               ADD 1 TO LIST-ENTRY-COUNT
+               MOVE WORK-QUEUE-NAME TO MQOD-OBJECTNAME
+      **        STOPCHL/STRTCHL name a channel, not a queue - MQSET
+      **        cannot act on a channel, so these bypass the
+      **        MQOPEN/MQSET/MQCLOSE machinery entirely and instead
+      **        feed the site's channel-control mechanism (request:
+      **        extend queue-attribute control to channel-level
+      **        inhibit/enable)
+               IF REQ-ACTION IS EQUAL TO "STOPCHL" OR
+                   REQ-ACTION IS EQUAL TO "STRTCHL"
+                 PERFORM CHANACT
+                 ADD 1 TO LIST-OK-COUNT
+               ELSE
+      **        QUERY never changes the queue, so it is kept out of
+      **        the SET/audit/alert/scheduled-re-enable machinery
+      **        entirely (request: support combined inhibit + enable
+      **        + status-query in one request)
+               IF REQ-ACTION IS EQUAL TO "QUERY  "
+                 PERFORM QOPEN
+                 IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+                   PERFORM QINQ
+                   PERFORM SCLOSE
+                 END-IF
+                 MOVE COMPLETION-CODE TO SET-COMPLETION-CODE
+                 IF SET-COMPLETION-CODE IS EQUAL TO MQCC-OK
+                   ADD 1 TO LIST-OK-COUNT
+                 ELSE
+                   ADD 1 TO LIST-FAILED-COUNT
+                 END-IF
+               ELSE
+                 PERFORM SOPEN
+                 MOVE COMPLETION-CODE TO SET-COMPLETION-CODE
+                 IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+                   PERFORM SETS THRU SCLOSE
+                 ELSE
+      **            nobody in operations finds out an inhibit didn't
+      **            take unless the requester's application happens to
+      **            surface the MQMT-REPORT reply - alert ops directly
+      **            (request: alert operations when an inhibit request
+      **            fails, not just the requester)
+                   IF REQ-ACTION IS EQUAL TO "INHIBIT"
+                     PERFORM ALERTPUT
+                   END-IF
+                 END-IF
+                 PERFORM AUDITLOG
+                 IF SET-COMPLETION-CODE IS EQUAL TO MQCC-OK
+                   ADD 1 TO LIST-OK-COUNT
+                   IF REQ-ACTION IS EQUAL TO "INHIBIT"
+      **              record that this queue is now sitting
+      **              inhibited (request: new persistent tracking
+      **              file and report of currently-inhibited queues)
+                     PERFORM INHADD
+                     IF REQ-REENABLE-MINUTES IS GREATER THAN 0
+                       PERFORM SKEDADD
+                     END-IF
+      **              page operations directly, in addition to the
+      **              normal reply, when the queue just inhibited is
+      **              one of ours marked critical (request: external
+      **              notification hook for critical-queue inhibits)
+                     PERFORM CRITQCHK
+                     IF CRITICAL-QUEUE-MATCH-SWITCH IS EQUAL TO 'Y'
+                       PERFORM PAGEPUT
+                     END-IF
+                   ELSE
+      **              a manual enable cancels any pending scheduled
+      **              re-enable for the same queue, and clears it
+      **              from the "currently inhibited" tracking file
+                     PERFORM INHREMOVE
+                     PERFORM SKEDCLEAR
+                   END-IF
+                 ELSE
+                   ADD 1 TO LIST-FAILED-COUNT
+                 END-IF
+               END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
 
       ****************************************************************
       *                                                              *
@@ -327,8 +776,20 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       *                                                              *
       ****************************************************************
        RESP2.
-           IF MQMD-MSGTYPE IS EQUAL TO MQMT-REPORT
-             MOVE 48 TO BUFFER-LENGTH.
+           IF LIST-OK-COUNT IS GREATER THAN 0
+             MOVE MQMT-REPLY TO MQMD-MSGTYPE
+             MOVE LIST-OK-COUNT TO DISPLAY-OK-COUNT
+             MOVE LIST-ENTRY-COUNT TO DISPLAY-ENTRY-COUNT
+             STRING DISPLAY-OK-COUNT DELIMITED BY SIZE
+                    " of " DELIMITED BY SIZE
+                    DISPLAY-ENTRY-COUNT DELIMITED BY SIZE
+                    " queues OK" DELIMITED BY SIZE
+               INTO BUF2
+             MOVE 244 TO BUFFER-LENGTH
+           ELSE
+             MOVE MQMT-REPORT TO MQMD-MSGTYPE
+             MOVE 206 TO BUFFER-LENGTH
+           END-IF.
 
       ****************************************************************
       *                                                              *
@@ -373,7 +834,10 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
             COMPLETION-CODE, REASON.
 
            IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
              DISPLAY "MQPUT1 ended with reason code " REASON
+                 " - " REASON-TEXT-RESULT
              END-IF.
 
       ****************************************************************
@@ -383,31 +847,184 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       ****************************************************************
        SOPEN.
            ADD MQOO-SET MQOO-FAIL-IF-QUIESCING
-                     GIVING OPTIONS.
+                     GIVING OPEN-OPTIONS.
+           MOVE 0 TO SOPEN-RETRY-INDEX.
+           PERFORM SOPENTRY.
+      **    SOPENTRY above already made the first attempt - this is a
+      **    pretest loop (the repo's own convention, e.g. LOADSKED) so
+      **    it only retries when that attempt's own COMPLETION-CODE/
+      **    SOPEN-RETRYABLE-SWITCH actually call for it, instead of
+      **    unconditionally repeating MQOPEN (and leaking SET-HANDLE)
+      **    once on every successful open
+           PERFORM
+               UNTIL COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+               OR SOPEN-RETRYABLE-SWITCH IS NOT EQUAL TO 'Y'
+               OR SOPEN-RETRY-INDEX IS GREATER THAN OR EQUAL TO
+                  SOPEN-SHORT-RETRY-COUNT
+             ADD 1 TO SOPEN-RETRY-INDEX
+             DISPLAY "MQOPEN (set) transient failure, reason " REASON
+                 ", retry " SOPEN-RETRY-INDEX " of "
+                 SOPEN-SHORT-RETRY-COUNT
+             PERFORM WAITSHORT
+             PERFORM SOPENTRY
+           END-PERFORM.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE MQMT-REPORT to MQMD-MSGTYPE
+             MOVE REASON TO MQMD-FEEDBACK
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  One MQOPEN attempt; flags whether a failure looks transient *
+      *  and therefore worth a short retry (request: add retry-with- *
+      *  backoff on SOPEN failures instead of failing straight to a  *
+      *  report)                                                     *
+      *                                                              *
+      ****************************************************************
+       SOPENTRY.
            CALL "MQOPEN"
             USING HCONN, OBJECT-DESCRIPTOR,
-            OPTIONS, SET-HANDLE,
+            OPEN-OPTIONS, SET-HANDLE,
             COMPLETION-CODE, REASON.
 
+           MOVE 'N' TO SOPEN-RETRYABLE-SWITCH.
            IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
-             MOVE MQMT-REPORT to MQMD-MSGTYPE
+             EVALUATE REASON
+               WHEN MQRC-Q-FULL
+               WHEN MQRC-Q-MGR-QUIESCING
+               WHEN MQRC-Q-MGR-STOPPING
+               WHEN MQRC-Q-MGR-NOT-AVAILABLE
+               WHEN MQRC-CONNECTION-BROKEN
+                 MOVE 'Y' TO SOPEN-RETRYABLE-SWITCH
+               WHEN OTHER
+                 CONTINUE
+             END-EVALUATE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Portable wait of SOPEN-SHORT-RETRY-INTERVAL seconds, built   *
+      *  from ACCEPT FROM TIME the same way every timestamp elsewhere *
+      *  in this program is built, since this tree uses no intrinsic *
+      *  FUNCTIONs and has no sleep/delay call of its own             *
+      *                                                              *
+      ****************************************************************
+       WAITSHORT.
+           ACCEPT WAIT-WS-TIME FROM TIME.
+           MOVE WAIT-WS-TIME(1:2) TO WAIT-HOUR-PART.
+           MOVE WAIT-WS-TIME(3:2) TO WAIT-MINUTE-PART.
+           MOVE WAIT-WS-TIME(5:2) TO WAIT-SECOND-PART.
+           COMPUTE WAIT-START-SECOND =
+               WAIT-HOUR-PART * 3600 + WAIT-MINUTE-PART * 60
+               + WAIT-SECOND-PART.
+           MOVE 0 TO WAIT-ELAPSED-SECOND.
+           PERFORM UNTIL WAIT-ELAPSED-SECOND IS GREATER THAN OR EQUAL
+               TO SOPEN-SHORT-RETRY-INTERVAL
+             ACCEPT WAIT-WS-TIME FROM TIME
+             MOVE WAIT-WS-TIME(1:2) TO WAIT-HOUR-PART
+             MOVE WAIT-WS-TIME(3:2) TO WAIT-MINUTE-PART
+             MOVE WAIT-WS-TIME(5:2) TO WAIT-SECOND-PART
+             COMPUTE WAIT-ELAPSED-SECOND =
+                 (WAIT-HOUR-PART * 3600 + WAIT-MINUTE-PART * 60
+                  + WAIT-SECOND-PART) - WAIT-START-SECOND
+             IF WAIT-ELAPSED-SECOND IS LESS THAN 0
+      **        the clock crossed midnight mid-wait; treat as done
+               MOVE SOPEN-SHORT-RETRY-INTERVAL TO WAIT-ELAPSED-SECOND
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      *  Open subject queue for a status QUERY (MQINQ) (request:      *
+      *  support combined inhibit + enable + status-query in one     *
+      *  request)                                                     *
+      *                                                              *
+      ****************************************************************
+       QOPEN.
+           ADD MQOO-INQUIRE MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL "MQOPEN"
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, SET-HANDLE,
+            COMPLETION-CODE, REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE MQMT-REPORT TO MQMD-MSGTYPE
              MOVE REASON TO MQMD-FEEDBACK
              END-IF.
 
+      ****************************************************************
+      *                                                              *
+      *  Inquire current PUT/GET inhibit status and build the reply  *
+      *  text (request: support combined inhibit + enable + status-  *
+      *  query in one request)                                       *
+      *                                                              *
+      ****************************************************************
+       QINQ.
+           MOVE 2 TO SELECT-COUNT.
+           MOVE MQIA-INHIBIT-PUT TO SELECTOR(1).
+           MOVE MQIA-INHIBIT-GET TO SELECTOR(2).
+           MOVE SELECT-COUNT TO INT-ATTR-COUNT.
+           CALL "MQINQ"
+            USING HCONN, SET-HANDLE,
+            SELECT-COUNT, SELECTOR-TABLE,
+            INT-ATTR-COUNT, INT-ATTR-TABLE,
+            CHAR-ATTR-LENGTH, CHAR-ATTRS,
+            COMPLETION-CODE, REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+             IF INT-ATTR(1) IS EQUAL TO MQQA-PUT-INHIBITED
+               MOVE "PUT=INH " TO BUF1(1:8)
+             ELSE
+               MOVE "PUT=ENA " TO BUF1(1:8)
+             END-IF
+             IF INT-ATTR(2) IS EQUAL TO MQQA-GET-INHIBITED
+               MOVE "GET=IN" TO BUF1(9:6)
+             ELSE
+               MOVE "GET=EN" TO BUF1(9:6)
+             END-IF
+             MOVE 220 TO BUFFER-LENGTH
+             MOVE MQMT-REPLY TO MQMD-MSGTYPE
+           ELSE
+             MOVE MQMT-REPORT TO MQMD-MSGTYPE
+             MOVE REASON TO MQMD-FEEDBACK
+           END-IF.
+
       ****************************************************************
       *                                                              *
       *  Inhibits PUTs to the queue (MQSET)                          *
       *                                                              *
       ****************************************************************
        SETS.
-           MOVE MQIA-INHIBIT-PUT TO SELECTOR(1).
-           MOVE MQQA-PUT-INHIBITED TO INT-ATTR(1).
+           IF REQ-ACTION IS EQUAL TO "ENABLE "
+             MOVE MQQA-PUT-ENABLED TO INT-ATTR(1)
+             MOVE MQQA-GET-ALLOWED TO INT-ATTR(2)
+           ELSE
+             MOVE MQQA-PUT-INHIBITED TO INT-ATTR(1)
+             MOVE MQQA-GET-INHIBITED TO INT-ATTR(2)
+           END-IF.
+           EVALUATE TRUE
+             WHEN REQ-SCOPE IS EQUAL TO "GET "
+               MOVE 1 TO SELECT-COUNT
+               MOVE MQIA-INHIBIT-GET TO SELECTOR(1)
+               MOVE INT-ATTR(2) TO INT-ATTR(1)
+             WHEN REQ-SCOPE IS EQUAL TO "BOTH"
+               MOVE 2 TO SELECT-COUNT
+               MOVE MQIA-INHIBIT-PUT TO SELECTOR(1)
+               MOVE MQIA-INHIBIT-GET TO SELECTOR(2)
+             WHEN OTHER
+               MOVE 1 TO SELECT-COUNT
+               MOVE MQIA-INHIBIT-PUT TO SELECTOR(1)
+           END-EVALUATE.
+           MOVE SELECT-COUNT TO INT-ATTR-COUNT.
            CALL "MQSET"
             USING HCONN, SET-HANDLE,
             SELECT-COUNT, SELECTOR-TABLE,
             INT-ATTR-COUNT, INT-ATTR-TABLE,
             CHAR-ATTR-LENGTH, CHAR-ATTRS,
             COMPLETION-CODE, REASON.
+           MOVE COMPLETION-CODE TO SET-COMPLETION-CODE.
 
       ****************************************************************
       *                                                              *
@@ -416,7 +1033,14 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       ****************************************************************
        SREPLY.
            IF COMPLETION-CODE IS EQUAL TO MQCC-OK
-             MOVE 62 TO BUFFER-LENGTH
+             IF REQ-ACTION IS EQUAL TO "ENABLE "
+               MOVE REQ-SCOPE TO BUF1(1:4)
+               MOVE " enabled  " TO BUF1(5:10)
+             ELSE
+               MOVE REQ-SCOPE TO BUF1(1:4)
+               MOVE " inhibited" TO BUF1(5:10)
+             END-IF
+             MOVE 220 TO BUFFER-LENGTH
              MOVE MQMT-REPLY TO MQMD-MSGTYPE
            ELSE
              MOVE MQMT-REPORT TO MQMD-MSGTYPE
@@ -429,16 +1053,610 @@ KSCHG1* First change --> at 12:50 AM 7/14/23                         *
       *                                                              *
       ****************************************************************
        SCLOSE.
-           MOVE MQCO-NONE TO OPTIONS.
+           MOVE MQCO-NONE TO OPEN-OPTIONS.
            CALL "MQCLOSE"
-            USING HCONN, SET-HANDLE, OPTIONS,
+            USING HCONN, SET-HANDLE, OPEN-OPTIONS,
             COMPLETION-CODE, REASON.
 
       *      report reason, if any
            IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
              DISPLAY "MQCLOSE ended with reason code " REASON
+                 " - " REASON-TEXT-RESULT
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Write a failed-inhibit notice to the operations alert queue  *
+      *  (request: alert operations when an inhibit request fails,   *
+      *  not just the requester) - MQPUT1 opens, puts and closes in   *
+      *  one call, the same self-contained style RESP3 already uses   *
+      *  to send the reply/report                                     *
+      *                                                              *
+      ****************************************************************
+       ALERTPUT.
+           MOVE REASON TO REASON-TEXT-LOOKUP-CODE.
+           PERFORM RSNTXT.
+           MOVE REASON TO ALERT-DISPLAY-REASON.
+           MOVE SPACES TO ALERT-MESSAGE.
+           STRING "inhibit failed for " DELIMITED BY SIZE
+                  WORK-QUEUE-NAME DELIMITED BY SPACE
+                  ", reason " DELIMITED BY SIZE
+                  ALERT-DISPLAY-REASON DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  REASON-TEXT-RESULT DELIMITED BY SPACE
+             INTO ALERT-MESSAGE.
+
+           MOVE OPS-ALERT-QUEUE-NAME TO MQOD-OBJECTNAME.
+           MOVE SPACES TO MQOD-OBJECTQMGRNAME.
+           MOVE MQMT-DATAGRAM TO MQMD-MSGTYPE.
+           MOVE MQRO-NONE TO MQMD-REPORT.
+
+           CALL "MQPUT1"
+            USING HCONN, OBJECT-DESCRIPTOR,
+            MESSAGE-DESCRIPTOR, PMOPTIONS,
+            ALERT-MESSAGE-LENGTH, ALERT-MESSAGE,
+            COMPLETION-CODE, REASON.
+
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY "MQPUT1 (ops alert) ended with reason code "
+                 REASON " - " REASON-TEXT-RESULT
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Page operations directly when a critical queue has just been *
+      *  successfully inhibited (request: external notification hook  *
+      *  for critical-queue inhibits) - MQPUT1 opens, puts and closes  *
+      *  in one call, the same self-contained style ALERTPUT already   *
+      *  uses for its own operations-alert datagram                    *
+      *                                                              *
+      ****************************************************************
+       PAGEPUT.
+           MOVE SPACES TO PAGE-MESSAGE.
+           STRING "critical queue inhibited: " DELIMITED BY SIZE
+                  WORK-QUEUE-NAME DELIMITED BY SPACE
+                  ", requested by " DELIMITED BY SIZE
+                  MQMD-REPLYTOQ DELIMITED BY SPACE
+             INTO PAGE-MESSAGE.
+
+           MOVE PAGING-QUEUE-NAME TO MQOD-OBJECTNAME.
+           MOVE SPACES TO MQOD-OBJECTQMGRNAME.
+           MOVE MQMT-DATAGRAM TO MQMD-MSGTYPE.
+           MOVE MQRO-NONE TO MQMD-REPORT.
+
+           CALL "MQPUT1"
+            USING HCONN, OBJECT-DESCRIPTOR,
+            MESSAGE-DESCRIPTOR, PMOPTIONS,
+            PAGE-MESSAGE-LENGTH, PAGE-MESSAGE,
+            COMPLETION-CODE, REASON.
+
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY "MQPUT1 (critical-queue page) ended with "
+                 "reason code " REASON " - " REASON-TEXT-RESULT
              END-IF.
 
+      ****************************************************************
+      *                                                              *
+      *  Append a channel stop/start action record for the site's     *
+      *  PCF/MQSC channel-control mechanism to pick up and action     *
+      *  (request: extend queue-attribute control to channel-level     *
+      *  inhibit/enable) - also audited via AUDITLOG the same as an    *
+      *  ordinary queue inhibit/enable, since WORK-QUEUE-NAME and      *
+      *  REQ-ACTION already carry the channel name and STOPCHL/        *
+      *  STRTCHL action code generically                               *
+      *                                                              *
+      ****************************************************************
+       CHANACT.
+           ACCEPT CHANACT-WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT CHANACT-WS-TIME FROM TIME.
+           MOVE SPACES TO CHANNEL-ACTION-RECORD.
+           MOVE CHANACT-WS-DATE TO CHACT-TIMESTAMP(1:8).
+           MOVE '-' TO CHACT-TIMESTAMP(9:1).
+           MOVE CHANACT-WS-TIME TO CHACT-TIMESTAMP(10:8).
+           MOVE REQ-ACTION TO CHACT-ACTION.
+           MOVE WORK-QUEUE-NAME(1:20) TO CHACT-CHANNEL-NAME.
+           MOVE MQMD-REPLYTOQ TO CHACT-REPLYTOQ.
+           WRITE CHANNEL-ACTION-RECORD.
+
+      **    BUF1 feeds the reply text built in RESP2 - set it here to
+      **    describe the channel action just taken, otherwise it would
+      **    still hold whatever a prior, unrelated QUERY/INHIBIT/ENABLE
+      **    call on a different queue left behind this run
+           IF REQ-ACTION IS EQUAL TO "STOPCHL"
+             MOVE "CHAN STOPPED  " TO BUF1
+           ELSE
+             MOVE "CHAN STARTED  " TO BUF1
+           END-IF.
+           MOVE 220 TO BUFFER-LENGTH.
+
+           MOVE MQCC-OK TO SET-COMPLETION-CODE.
+           PERFORM AUDITLOG.
+
+      ****************************************************************
+      *                                                              *
+      *  Append one audit record (queue, requesting reply-to queue,  *
+      *  action taken, MQSET completion code, timestamp) for every   *
+      *  inhibit/enable request processed, before the reply is sent  *
+      *                                                              *
+      ****************************************************************
+       AUDITLOG.
+           ACCEPT AUDIT-LOG-WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-LOG-WS-TIME FROM TIME.
+           MOVE AUDIT-LOG-WS-DATE TO AUDIT-LOG-TIMESTAMP(1:8).
+           MOVE '-' TO AUDIT-LOG-TIMESTAMP(9:1).
+           MOVE AUDIT-LOG-WS-TIME TO AUDIT-LOG-TIMESTAMP(10:8).
+           MOVE WORK-QUEUE-NAME TO AUDIT-LOG-QUEUE-NAME.
+           MOVE REQ-ACTION TO AUDIT-LOG-ACTION.
+           MOVE REQ-SCOPE TO AUDIT-LOG-SCOPE.
+           MOVE MQMD-REPLYTOQ TO AUDIT-LOG-REPLYTOQ.
+           MOVE SET-COMPLETION-CODE TO AUDIT-LOG-SET-COMPCODE.
+           WRITE AUDIT-LOG-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      *  Load the scheduled re-enable tracking file, re-enable any   *
+      *  queue whose interval has expired, then rewrite the file     *
+      *  with only the entries still pending (request: auto          *
+      *  re-enable PUTs after a scheduled interval)                  *
+      *                                                              *
+      ****************************************************************
+       SWEEP.
+           PERFORM LOADSKED.
+           PERFORM REAPSKED.
+           PERFORM SAVESKED.
+
+      ****************************************************************
+      *                                                              *
+      *  Read every pending entry into SKED-TABLE                    *
+      *                                                              *
+      ****************************************************************
+       LOADSKED.
+           MOVE 0 TO SKED-ENTRY-COUNT.
+           MOVE 'N' TO END-OF-SKED-FILE-SWITCH.
+           OPEN INPUT SCHEDULE-FILE.
+           IF SKED-FILE-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-SKED-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-SKED-FILE-SWITCH IS EQUAL TO 'Y'
+             READ SCHEDULE-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-SKED-FILE-SWITCH
+               NOT AT END
+                 ADD 1 TO SKED-ENTRY-COUNT
+                 MOVE SKED-REC-QUEUE-NAME
+                   TO SKED-QUEUE-NAME(SKED-ENTRY-COUNT)
+                 MOVE SKED-REC-SCOPE
+                   TO SKED-SCOPE(SKED-ENTRY-COUNT)
+                 MOVE SKED-REC-RECORDED-DATE
+                   TO SKED-RECORDED-DATE(SKED-ENTRY-COUNT)
+                 MOVE SKED-REC-RECORDED-MINUTE
+                   TO SKED-RECORDED-MINUTE(SKED-ENTRY-COUNT)
+                 MOVE SKED-REC-REENABLE-MINUTES
+                   TO SKED-REENABLE-MINUTES(SKED-ENTRY-COUNT)
+             END-READ
+           END-PERFORM.
+           IF SKED-FILE-STATUS IS NOT EQUAL TO '35'
+             CLOSE SCHEDULE-FILE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Re-enable any entry whose interval has expired; entries not *
+      *  yet due are left in the table for SAVESKED to write back    *
+      *                                                              *
+      *  NOTE - elapsed time is measured in minutes-since-midnight;  *
+      *         an entry recorded on an earlier date is always       *
+      *         treated as expired, since this sample tracks same-   *
+      *         day schedules only                                   *
+      *                                                              *
+      ****************************************************************
+       REAPSKED.
+           MOVE 0 TO SKED-KEPT-COUNT.
+           MOVE 0 TO SKED-REENABLED-COUNT.
+           IF SKED-ENTRY-COUNT IS GREATER THAN 0
+             ACCEPT SKED-WS-DATE FROM DATE YYYYMMDD
+             ACCEPT SKED-WS-TIME FROM TIME
+             MOVE SKED-WS-TIME(1:2) TO SKED-HOUR-PART
+             MOVE SKED-WS-TIME(3:2) TO SKED-MINUTE-PART
+             COMPUTE SKED-MINUTE-OF-DAY
+               = SKED-HOUR-PART * 60 + SKED-MINUTE-PART
+             PERFORM VARYING SKED-INDEX FROM 1 BY 1
+                 UNTIL SKED-INDEX > SKED-ENTRY-COUNT
+               IF SKED-QUEUE-NAME(SKED-INDEX) IS EQUAL TO SPACES
+      **          already cancelled by a manual enable - drop it
+                 CONTINUE
+               ELSE
+                 IF SKED-RECORDED-DATE(SKED-INDEX)
+                     IS LESS THAN SKED-WS-DATE
+                   MOVE 99999 TO SKED-ELAPSED-MINUTES
+                 ELSE
+                   COMPUTE SKED-ELAPSED-MINUTES
+                     = SKED-MINUTE-OF-DAY
+                       - SKED-RECORDED-MINUTE(SKED-INDEX)
+                 END-IF
+                 IF SKED-ELAPSED-MINUTES
+                     IS GREATER THAN OR EQUAL TO
+                     SKED-REENABLE-MINUTES(SKED-INDEX)
+                   MOVE SKED-QUEUE-NAME(SKED-INDEX)
+                     TO MQOD-OBJECTNAME
+                   MOVE SKED-QUEUE-NAME(SKED-INDEX)
+                     TO WORK-QUEUE-NAME
+                   MOVE "ENABLE " TO REQ-ACTION
+                   MOVE SKED-SCOPE(SKED-INDEX) TO REQ-SCOPE
+                   PERFORM SOPEN
+                   MOVE COMPLETION-CODE TO SET-COMPLETION-CODE
+                   IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+                     PERFORM SETS THRU SCLOSE
+                   END-IF
+                   PERFORM AUDITLOG
+      **            clear the tracking entry for the queue the
+      **            scheduled sweep just re-enabled (request: new
+      **            persistent tracking file and report of
+      **            currently-inhibited queues)
+                   PERFORM INHREMOVE
+                   ADD 1 TO SKED-REENABLED-COUNT
+                   DISPLAY "scheduled re-enable applied to "
+                     SKED-QUEUE-NAME(SKED-INDEX)
+                 ELSE
+                   ADD 1 TO SKED-KEPT-COUNT
+                   MOVE SKED-QUEUE-NAME(SKED-INDEX)
+                     TO SKED-QUEUE-NAME(SKED-KEPT-COUNT)
+                   MOVE SKED-SCOPE(SKED-INDEX)
+                     TO SKED-SCOPE(SKED-KEPT-COUNT)
+                   MOVE SKED-RECORDED-DATE(SKED-INDEX)
+                     TO SKED-RECORDED-DATE(SKED-KEPT-COUNT)
+                   MOVE SKED-RECORDED-MINUTE(SKED-INDEX)
+                     TO SKED-RECORDED-MINUTE(SKED-KEPT-COUNT)
+                   MOVE SKED-REENABLE-MINUTES(SKED-INDEX)
+                     TO SKED-REENABLE-MINUTES(SKED-KEPT-COUNT)
+                 END-IF
+               END-IF
+             END-PERFORM
+           END-IF.
+           MOVE SKED-KEPT-COUNT TO SKED-ENTRY-COUNT.
+
+      ****************************************************************
+      *                                                              *
+      *  Rewrite the tracking file with only the still-pending       *
+      *  entries left in SKED-TABLE                                  *
+      *                                                              *
+      ****************************************************************
+       SAVESKED.
+           OPEN OUTPUT SCHEDULE-FILE.
+           PERFORM VARYING SKED-INDEX FROM 1 BY 1
+               UNTIL SKED-INDEX > SKED-ENTRY-COUNT
+             MOVE SKED-QUEUE-NAME(SKED-INDEX) TO SKED-REC-QUEUE-NAME
+             MOVE SKED-SCOPE(SKED-INDEX) TO SKED-REC-SCOPE
+             MOVE SKED-RECORDED-DATE(SKED-INDEX)
+               TO SKED-REC-RECORDED-DATE
+             MOVE SKED-RECORDED-MINUTE(SKED-INDEX)
+               TO SKED-REC-RECORDED-MINUTE
+             MOVE SKED-REENABLE-MINUTES(SKED-INDEX)
+               TO SKED-REC-REENABLE-MINUTES
+             WRITE SCHEDULE-FILE-RECORD
+           END-PERFORM.
+           CLOSE SCHEDULE-FILE.
+
+      ****************************************************************
+      *                                                              *
+      *  Record a new pending re-enable for the queue just inhibited *
+      *                                                              *
+      ****************************************************************
+       SKEDADD.
+           IF SKED-ENTRY-COUNT IS LESS THAN 200
+             ADD 1 TO SKED-ENTRY-COUNT
+             MOVE WORK-QUEUE-NAME TO SKED-QUEUE-NAME(SKED-ENTRY-COUNT)
+             MOVE REQ-SCOPE TO SKED-SCOPE(SKED-ENTRY-COUNT)
+             ACCEPT SKED-WS-DATE FROM DATE YYYYMMDD
+             ACCEPT SKED-WS-TIME FROM TIME
+             MOVE SKED-WS-DATE TO SKED-RECORDED-DATE(SKED-ENTRY-COUNT)
+             MOVE SKED-WS-TIME(1:2) TO SKED-HOUR-PART
+             MOVE SKED-WS-TIME(3:2) TO SKED-MINUTE-PART
+             COMPUTE SKED-RECORDED-MINUTE(SKED-ENTRY-COUNT)
+               = SKED-HOUR-PART * 60 + SKED-MINUTE-PART
+             MOVE REQ-REENABLE-MINUTES
+               TO SKED-REENABLE-MINUTES(SKED-ENTRY-COUNT)
+           ELSE
+             DISPLAY "scheduled re-enable table full - "
+               WORK-QUEUE-NAME " not tracked"
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Cancel any pending scheduled re-enable for a queue that has *
+      *  just been enabled manually                                  *
+      *                                                              *
+      ****************************************************************
+       SKEDCLEAR.
+           PERFORM VARYING SKED-INDEX FROM 1 BY 1
+               UNTIL SKED-INDEX > SKED-ENTRY-COUNT
+             IF SKED-QUEUE-NAME(SKED-INDEX) IS EQUAL TO WORK-QUEUE-NAME
+               MOVE SPACES TO SKED-QUEUE-NAME(SKED-INDEX)
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      *  Load the "currently inhibited" tracking file into           *
+      *  INHIBITED-TABLE (request: new persistent tracking file and   *
+      *  report of currently-inhibited queues)                        *
+      *                                                              *
+      ****************************************************************
+       LOADINH.
+           MOVE 0 TO INHIBITED-ENTRY-COUNT.
+           MOVE 'N' TO END-OF-INH-FILE-SWITCH.
+           OPEN INPUT INHIBITED-QUEUES-FILE.
+           IF INH-FILE-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-INH-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-INH-FILE-SWITCH IS EQUAL TO 'Y'
+             READ INHIBITED-QUEUES-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-INH-FILE-SWITCH
+               NOT AT END
+                 ADD 1 TO INHIBITED-ENTRY-COUNT
+                 MOVE INHQ-QUEUE-NAME
+                   TO INH-T-QUEUE-NAME(INHIBITED-ENTRY-COUNT)
+                 MOVE INHQ-SCOPE
+                   TO INH-T-SCOPE(INHIBITED-ENTRY-COUNT)
+                 MOVE INHQ-REQUESTED-BY
+                   TO INH-T-REQUESTED-BY(INHIBITED-ENTRY-COUNT)
+                 MOVE INHQ-SINCE-TIMESTAMP
+                   TO INH-T-SINCE-TIMESTAMP(INHIBITED-ENTRY-COUNT)
+             END-READ
+           END-PERFORM.
+           IF INH-FILE-STATUS IS NOT EQUAL TO '35'
+             CLOSE INHIBITED-QUEUES-FILE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Load the configurable list of "critical" queue names from    *
+      *  CRITQ.DAT into CRITICAL-QUEUE-TABLE (request: external        *
+      *  notification hook for critical-queue inhibits)                *
+      *                                                              *
+      ****************************************************************
+       LOADCRITQ.
+           MOVE 0 TO CRITICAL-QUEUE-COUNT.
+           MOVE 'N' TO END-OF-CRITQ-FILE-SWITCH.
+           OPEN INPUT CRITICAL-QUEUE-FILE.
+           IF CRITQ-FILE-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-CRITQ-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-CRITQ-FILE-SWITCH IS EQUAL TO 'Y'
+             READ CRITICAL-QUEUE-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-CRITQ-FILE-SWITCH
+               NOT AT END
+                 IF CRITICAL-QUEUE-COUNT IS LESS THAN 200
+                   ADD 1 TO CRITICAL-QUEUE-COUNT
+                   MOVE CRITICAL-QUEUE-RECORD
+                     TO CRITQ-T-QUEUE-NAME(CRITICAL-QUEUE-COUNT)
+                 ELSE
+                   DISPLAY "critical-queue table full - entry for "
+                     CRITICAL-QUEUE-RECORD " skipped"
+                 END-IF
+             END-READ
+           END-PERFORM.
+           IF CRITQ-FILE-STATUS IS NOT EQUAL TO '35'
+             CLOSE CRITICAL-QUEUE-FILE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Check whether WORK-QUEUE-NAME is one of the configured        *
+      *  "critical" queue names (request: external notification hook   *
+      *  for critical-queue inhibits)                                  *
+      *                                                              *
+      ****************************************************************
+       CRITQCHK.
+           MOVE 'N' TO CRITICAL-QUEUE-MATCH-SWITCH.
+           PERFORM VARYING CRITICAL-QUEUE-INDEX FROM 1 BY 1
+               UNTIL CRITICAL-QUEUE-INDEX > CRITICAL-QUEUE-COUNT
+             IF CRITQ-T-QUEUE-NAME(CRITICAL-QUEUE-INDEX)
+                 IS EQUAL TO WORK-QUEUE-NAME
+               MOVE 'Y' TO CRITICAL-QUEUE-MATCH-SWITCH
+               MOVE CRITICAL-QUEUE-COUNT TO CRITICAL-QUEUE-INDEX
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      *  Record (or refresh) the tracking entry for a queue that has *
+      *  just been successfully inhibited (request: new persistent   *
+      *  tracking file and report of currently-inhibited queues)      *
+      *                                                              *
+      ****************************************************************
+       INHADD.
+           MOVE 0 TO INHIBITED-MATCH-INDEX.
+           PERFORM VARYING INHIBITED-INDEX FROM 1 BY 1
+               UNTIL INHIBITED-INDEX > INHIBITED-ENTRY-COUNT
+             IF INH-T-QUEUE-NAME(INHIBITED-INDEX)
+                 IS EQUAL TO WORK-QUEUE-NAME
+               MOVE INHIBITED-INDEX TO INHIBITED-MATCH-INDEX
+               MOVE INHIBITED-ENTRY-COUNT TO INHIBITED-INDEX
+             END-IF
+           END-PERFORM.
+
+           IF INHIBITED-MATCH-INDEX IS EQUAL TO 0
+             IF INHIBITED-ENTRY-COUNT IS LESS THAN 200
+               ADD 1 TO INHIBITED-ENTRY-COUNT
+               MOVE INHIBITED-ENTRY-COUNT TO INHIBITED-MATCH-INDEX
+             ELSE
+               DISPLAY "inhibited-queues table full - "
+                 WORK-QUEUE-NAME " not tracked"
+             END-IF
+           END-IF.
+
+           IF INHIBITED-MATCH-INDEX IS GREATER THAN 0
+             MOVE WORK-QUEUE-NAME
+               TO INH-T-QUEUE-NAME(INHIBITED-MATCH-INDEX)
+             MOVE REQ-SCOPE TO INH-T-SCOPE(INHIBITED-MATCH-INDEX)
+             MOVE MQMD-REPLYTOQ
+               TO INH-T-REQUESTED-BY(INHIBITED-MATCH-INDEX)
+             ACCEPT INH-WS-DATE FROM DATE YYYYMMDD
+             ACCEPT INH-WS-TIME FROM TIME
+             MOVE INH-WS-DATE
+               TO INH-T-SINCE-TIMESTAMP(INHIBITED-MATCH-INDEX)(1:8)
+             MOVE '-'
+               TO INH-T-SINCE-TIMESTAMP(INHIBITED-MATCH-INDEX)(9:1)
+             MOVE INH-WS-TIME
+               TO INH-T-SINCE-TIMESTAMP(INHIBITED-MATCH-INDEX)(10:8)
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Clear the tracking entry for a queue that has just been     *
+      *  enabled, manually or by the scheduled sweep (request: new    *
+      *  persistent tracking file and report of currently-inhibited   *
+      *  queues)                                                      *
+      *                                                              *
+      ****************************************************************
+       INHREMOVE.
+           PERFORM VARYING INHIBITED-INDEX FROM 1 BY 1
+               UNTIL INHIBITED-INDEX > INHIBITED-ENTRY-COUNT
+             IF INH-T-QUEUE-NAME(INHIBITED-INDEX)
+                 IS EQUAL TO WORK-QUEUE-NAME
+               MOVE SPACES TO INH-T-QUEUE-NAME(INHIBITED-INDEX)
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      *  Rewrite the tracking file with only the entries still       *
+      *  marked inhibited (request: new persistent tracking file and  *
+      *  report of currently-inhibited queues)                        *
+      *                                                              *
+      ****************************************************************
+       SAVEINH.
+           OPEN OUTPUT INHIBITED-QUEUES-FILE.
+           PERFORM VARYING INHIBITED-INDEX FROM 1 BY 1
+               UNTIL INHIBITED-INDEX > INHIBITED-ENTRY-COUNT
+             IF INH-T-QUEUE-NAME(INHIBITED-INDEX) IS NOT EQUAL TO SPACES
+               MOVE INH-T-QUEUE-NAME(INHIBITED-INDEX) TO INHQ-QUEUE-NAME
+               MOVE INH-T-SCOPE(INHIBITED-INDEX) TO INHQ-SCOPE
+               MOVE INH-T-REQUESTED-BY(INHIBITED-INDEX)
+                 TO INHQ-REQUESTED-BY
+               MOVE INH-T-SINCE-TIMESTAMP(INHIBITED-INDEX)
+                 TO INHQ-SINCE-TIMESTAMP
+               WRITE INHIBITED-QUEUES-RECORD
+             END-IF
+           END-PERFORM.
+           CLOSE INHIBITED-QUEUES-FILE.
+
+      ****************************************************************
+      *                                                              *
+      *  DISPLAY every MQTMC2 trigger field received (request: log   *
+      *  full MQTMC2 trigger data, not just MQTMC-QNAME, so trigger-  *
+      *  monitor dispatch problems - wrong program fired, wrong        *
+      *  process definition - can be traced after the fact)            *
+      *                                                              *
+      ****************************************************************
+       TRIGDUMP.
+      ** ACCEPT FROM COMMAND-LINE above only ever receives the first
+      ** 127 bytes of trigger data (see the NOTE above P0) - that
+      ** covers MQTMC-STRUCID/VERSION/QNAME/PROCESSNAME in full and
+      ** only the first 22 of MQTMC-TRIGGERDATA's 64 bytes.
+      ** MQTMC-APPLTYPE onward falls entirely outside that window and
+      ** is never actually received, so displaying those fields would
+      ** show stale WORKING-STORAGE content as if it were real
+      ** trigger data; this dump stops at what is genuinely populated
+      ** (request: AMQMSET2 should log full MQTMC2 trigger data, not
+      ** just MQTMC-QNAME)
+           DISPLAY "MQTMC-STRUCID      <" MQTMC-STRUCID ">".
+           DISPLAY "MQTMC-VERSION      <" MQTMC-VERSION ">".
+           DISPLAY "MQTMC-QNAME        <" MQTMC-QNAME ">".
+           DISPLAY "MQTMC-PROCESSNAME  <" MQTMC-PROCESSNAME ">".
+           DISPLAY "MQTMC-TRIGGERDATA  <" MQTMC-TRIGGERDATA(1:22)
+               "> (truncated - only 22 of 64 bytes received)".
+
+      ****************************************************************
+      *                                                              *
+      *  Fill in the REASON-code plain-English lookup table (request: *
+      *  new REASON-code lookup table for both programs' DISPLAY      *
+      *  statements)                                                  *
+      *                                                              *
+      ****************************************************************
+       RSNTXTLD.
+           MOVE 18 TO REASON-TEXT-COUNT.
+           MOVE MQRC-NONE TO REASON-TEXT-CODE(1).
+           MOVE "no error" TO REASON-TEXT-DESC(1).
+           MOVE MQRC-CONNECTION-BROKEN TO REASON-TEXT-CODE(2).
+           MOVE "connection to queue manager broken"
+             TO REASON-TEXT-DESC(2).
+           MOVE MQRC-GET-INHIBITED TO REASON-TEXT-CODE(3).
+           MOVE "get is inhibited for this queue"
+             TO REASON-TEXT-DESC(3).
+           MOVE MQRC-ALREADY-CONNECTED TO REASON-TEXT-CODE(4).
+           MOVE "already connected to queue manager"
+             TO REASON-TEXT-DESC(4).
+           MOVE MQRC-OBJECT-CHANGED TO REASON-TEXT-CODE(5).
+           MOVE "object definition changed since opened"
+             TO REASON-TEXT-DESC(5).
+           MOVE MQRC-PUT-INHIBITED TO REASON-TEXT-CODE(6).
+           MOVE "put is inhibited for this queue"
+             TO REASON-TEXT-DESC(6).
+           MOVE MQRC-Q-FULL TO REASON-TEXT-CODE(7).
+           MOVE "queue is full" TO REASON-TEXT-DESC(7).
+           MOVE MQRC-Q-MGR-NOT-AVAILABLE TO REASON-TEXT-CODE(8).
+           MOVE "queue manager not available"
+             TO REASON-TEXT-DESC(8).
+           MOVE MQRC-TRUNCATED-MSG-ACCEPTED TO REASON-TEXT-CODE(9).
+           MOVE "message truncated, accepted as is"
+             TO REASON-TEXT-DESC(9).
+           MOVE MQRC-TRUNCATED-MSG-FAILED TO REASON-TEXT-CODE(10).
+           MOVE "message truncated, call failed"
+             TO REASON-TEXT-DESC(10).
+           MOVE MQRC-UNKNOWN-OBJECT-NAME TO REASON-TEXT-CODE(11).
+           MOVE "unknown object name" TO REASON-TEXT-DESC(11).
+           MOVE MQRC-UNKNOWN-ALIAS-BASE-Q TO REASON-TEXT-CODE(12).
+           MOVE "unknown alias base queue"
+             TO REASON-TEXT-DESC(12).
+           MOVE MQRC-NOT-AUTHORIZED TO REASON-TEXT-CODE(13).
+           MOVE "not authorized for this operation"
+             TO REASON-TEXT-DESC(13).
+           MOVE MQRC-NO-MSG-AVAILABLE TO REASON-TEXT-CODE(14).
+           MOVE "no message available" TO REASON-TEXT-DESC(14).
+           MOVE MQRC-Q-MGR-QUIESCING TO REASON-TEXT-CODE(15).
+           MOVE "queue manager is quiescing"
+             TO REASON-TEXT-DESC(15).
+           MOVE MQRC-Q-MGR-STOPPING TO REASON-TEXT-CODE(16).
+           MOVE "queue manager is stopping"
+             TO REASON-TEXT-DESC(16).
+           MOVE MQRC-CHANNEL-NOT-AVAILABLE TO REASON-TEXT-CODE(17).
+           MOVE "channel not available" TO REASON-TEXT-DESC(17).
+           MOVE MQRC-UNKNOWN-CHANNEL-NAME TO REASON-TEXT-CODE(18).
+           MOVE "unknown channel name" TO REASON-TEXT-DESC(18).
+
+      ****************************************************************
+      *                                                              *
+      *  Look up REASON-TEXT-LOOKUP-CODE, returning its description  *
+      *  in REASON-TEXT-RESULT (or REASON-TEXT-UNKNOWN if the code    *
+      *  isn't in the table)                                          *
+      *                                                              *
+      ****************************************************************
+       RSNTXT.
+           MOVE REASON-TEXT-UNKNOWN TO REASON-TEXT-RESULT.
+           PERFORM VARYING REASON-TEXT-INDEX FROM 1 BY 1
+               UNTIL REASON-TEXT-INDEX IS GREATER THAN
+                 REASON-TEXT-COUNT
+             IF REASON-TEXT-CODE(REASON-TEXT-INDEX) IS EQUAL TO
+                 REASON-TEXT-LOOKUP-CODE
+               MOVE REASON-TEXT-DESC(REASON-TEXT-INDEX)
+                 TO REASON-TEXT-RESULT
+               MOVE REASON-TEXT-COUNT TO REASON-TEXT-INDEX
+             END-IF
+           END-PERFORM.
+
       ****************************************************************
       *                                                              *
       * END OF AMQMSET2                                              *
