@@ -0,0 +1,544 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0PRG0                                       *
+      *                                                              *
+      * Description: Message archival/purge utility for aged queue   *
+      *              traffic                                         *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0PRG0 ages old traffic off a queue (request: new         *
+      *   message archival/purge utility for aged queue traffic).     *
+      *   AMQ0GBR0's browse leaves messages on the queue -- it uses    *
+      *   MQGMO-BROWSE-NEXT and never removes anything -- and this     *
+      *   is the destructive counterpart: it walks a queue the same    *
+      *   GETR-style way, but for each message old enough (based on    *
+      *   MQMD-PUTDATE/MQMD-PUTTIME) it removes the message with a     *
+      *   destructive MQGET, writes it to a permanent archive file,    *
+      *   and writes a purge-report line.  Messages not yet old         *
+      *   enough are left on the queue untouched.                       *
+      *                                                                *
+      *      -- message age is compared using a 30-day/360-day-year    *
+      *         ordinal (CCYY*360 + MM*30 + DD), the same approximate   *
+      *         day-count convention long used for business-date        *
+      *         arithmetic in COBOL shops, since this codebase uses      *
+      *         no intrinsic FUNCTIONs anywhere                          *
+      *                                                                  *
+      *      -- the maximum age to keep, in days, is supplied as a       *
+      *         job parameter (1st command-line argument)                *
+      *                                                                  *
+      *      -- the queue(s) to purge come from the same unattended      *
+      *         control file / console prompt pattern AMQ0GBR0 uses      *
+      *                                                                  *
+      *    Program logic:                                                *
+      *         ACCEPT the maximum age to keep, in days                   *
+      *         work out today's date ordinal and the cutoff ordinal      *
+      *         connect to the queue manager                               *
+      *         for each target queue (control file, or one interactive   *
+      *         queue if there is no control file),                       *
+      *         .  open the queue for browse and destructive get           *
+      *         .  for each message on the queue,                         *
+      *            .  if its PUTDATE ordinal is older than the cutoff,     *
+      *               remove it with a destructive MQGET, archive it,      *
+      *               and write a purge-report line                        *
+      *            .  otherwise leave it on the queue                      *
+      *         disconnect and DISPLAY a one-line summary                  *
+      *                                                                  *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0PRG0 parameters: maximum age to keep, in days (1st      *
+      *   command-line argument)                                     *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0PRG0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** unattended control file of target queue names, one per line -
+      ** same pattern as AMQ0GBR0's GBRCTL.DAT
+           SELECT CONTROL-FILE ASSIGN TO 'PRGCTL.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CONTROL-FILE-STATUS.
+
+      ** permanent archive of purged messages
+           SELECT ARCHIVE-FILE ASSIGN TO 'PRGARCH.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ARCHIVE-FILE-STATUS.
+
+      ** purge report, one line per message removed this run
+           SELECT PURGE-REPORT ASSIGN TO 'PRGRPT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PURGE-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01 CONTROL-FILE-RECORD       PIC X(48).
+
+       FD  ARCHIVE-FILE.
+       01 ARCHIVE-RECORD.
+           05 ARCHIVE-MSGID            PIC X(24).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 ARCHIVE-PUTDATE          PIC X(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 ARCHIVE-PUTTIME          PIC X(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 ARCHIVE-QUEUE-NAME       PIC X(48).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 ARCHIVE-MESSAGE-TEXT     PIC X(60).
+
+       FD  PURGE-REPORT.
+       01 PURGE-REPORT-RECORD.
+           05 PR-QUEUE-NAME            PIC X(48).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PR-PUTDATE               PIC X(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PR-MSGID                 PIC X(24).
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Object Descriptor
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      * Message Descriptor
+       01 MESSAGE-DESCRIPTOR.
+          COPY CMQMDV.
+      * Get Message Options
+       01 GMOPTIONS.
+          COPY CMQGMOV.
+      * REASON-code plain-English lookup table
+       01 MY-REASON-TEXT. COPY MQRSNTXT.
+
+       01 HCONN                      PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 OPEN-CODE                  PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
+       01 Q-HANDLE                   PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+      ** PURGEIT reuses REASON for its own destructive MQGET, so the
+      ** original browse MQGET's reason has to be saved off before it
+      ** runs - DISPR reports this saved value rather than the live
+      ** REASON (same GET-REASON pattern as COBOL004.cbl)
+       01 GET-REASON                 PIC S9(9) BINARY.
+       01 DATA-LENGTH                PIC S9(9) BINARY.
+       01 BUFFER-LENGTH              PIC S9(9) BINARY.
+       01 BUFFER                     PIC X(60).
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 TARGET-QUEUE               PIC X(48) VALUE SPACES.
+
+       01 CONTROL-FILE-STATUS        PIC XX VALUE '00'.
+       01 ARCHIVE-FILE-STATUS        PIC XX VALUE '00'.
+       01 PURGE-REPORT-STATUS        PIC XX VALUE '00'.
+       01 CONTROL-FILE-SWITCH        PIC X VALUE 'N'.
+       01 END-OF-CONTROL-FILE-SWITCH PIC X VALUE 'N'.
+
+      ** job parameter: maximum age to keep, in days (request: new
+      ** message archival/purge utility for aged queue traffic)
+       01 PARM-MAX-AGE-DAYS          PIC 9(5) VALUE 0.
+
+      ** approximate 30-day/360-day-year ordinal date arithmetic - no
+      ** intrinsic FUNCTIONs are used anywhere in this codebase
+       01 WS-DATE                    PIC 9(8).
+       01 WS-DATE-YEAR                PIC 9(4).
+       01 WS-DATE-MONTH               PIC 9(2).
+       01 WS-DATE-DAY                 PIC 9(2).
+       01 TODAY-ORDINAL               PIC 9(9).
+       01 CUTOFF-ORDINAL              PIC S9(9).
+       01 MSG-PUTDATE-YEAR            PIC 9(4).
+       01 MSG-PUTDATE-MONTH           PIC 9(2).
+       01 MSG-PUTDATE-DAY             PIC 9(2).
+       01 MSG-PUTDATE-ORDINAL         PIC 9(9).
+
+       01 PURGE-COUNT                 PIC 9(7) VALUE 0.
+       01 SCANNED-COUNT                PIC 9(7) VALUE 0.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0PRG0 start'.
+
+           PERFORM RSNTXTLD.
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT PARM-MAX-AGE-DAYS FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 0 TO PARM-MAX-AGE-DAYS
+           END-ACCEPT.
+
+           IF PARM-MAX-AGE-DAYS IS EQUAL TO 0
+             DISPLAY 'AMQ0PRG0 requires the maximum age to keep, '
+                 'in days, as a job parameter'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Work out today's date ordinal and the purge cutoff ordinal *
+      *                                                              *
+      ****************************************************************
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE WS-DATE(1:4) TO WS-DATE-YEAR.
+           MOVE WS-DATE(5:2) TO WS-DATE-MONTH.
+           MOVE WS-DATE(7:2) TO WS-DATE-DAY.
+           COMPUTE TODAY-ORDINAL =
+               WS-DATE-YEAR * 360 + WS-DATE-MONTH * 30 + WS-DATE-DAY.
+           COMPUTE CUTOFF-ORDINAL = TODAY-ORDINAL - PARM-MAX-AGE-DAYS.
+
+           OPEN EXTEND ARCHIVE-FILE.
+           IF ARCHIVE-FILE-STATUS IS EQUAL TO '35'
+             OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+           OPEN OUTPUT PURGE-REPORT.
+           PERFORM HDR.
+
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-FILE-STATUS IS EQUAL TO '00'
+             MOVE 'Y' TO CONTROL-FILE-SWITCH
+           ELSE
+             DISPLAY 'Please enter the name of the target queue '
+             ACCEPT TARGET-QUEUE FROM CONSOLE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Connect to default queue manager                           *
+      *                                                              *
+      ****************************************************************
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE CON-REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+                 ' - ' REASON-TEXT-RESULT
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Purge either the one interactively-named queue, or every   *
+      *   queue listed in the control file                           *
+      *                                                              *
+      ****************************************************************
+           IF CONTROL-FILE-SWITCH IS EQUAL TO 'Y'
+             PERFORM UNTIL END-OF-CONTROL-FILE-SWITCH IS EQUAL TO 'Y'
+               READ CONTROL-FILE INTO TARGET-QUEUE
+                 AT END
+                   MOVE 'Y' TO END-OF-CONTROL-FILE-SWITCH
+               END-READ
+               IF END-OF-CONTROL-FILE-SWITCH IS NOT EQUAL TO 'Y'
+                 PERFORM OPENS
+                 IF OPEN-CODE IS NOT EQUAL TO MQCC-FAILED
+                   PERFORM GETS
+                   PERFORM CLOSES
+                 END-IF
+               END-IF
+             END-PERFORM
+             CLOSE CONTROL-FILE
+           ELSE
+             PERFORM OPENS
+             IF OPEN-CODE IS NOT EQUAL TO MQCC-FAILED
+               PERFORM GETS
+               PERFORM CLOSES
+             END-IF
+           END-IF.
+
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+           END-IF.
+
+           CLOSE ARCHIVE-FILE.
+           CLOSE PURGE-REPORT.
+
+           DISPLAY SCANNED-COUNT ' messages scanned, ' PURGE-COUNT
+               ' purged'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0PRG0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Write the purge-report column header                      *
+      *                                                              *
+      ****************************************************************
+       HDR.
+           MOVE SPACES TO PURGE-REPORT-RECORD.
+           MOVE 'QUEUE' TO PR-QUEUE-NAME.
+           MOVE 'PUTDATE' TO PR-PUTDATE.
+           MOVE 'MSGID' TO PR-MSGID.
+           WRITE PURGE-REPORT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      *   Open the queue for browse and destructive get (fail if     *
+      *   MQM is quiescing)                                          *
+      *                                                              *
+      ****************************************************************
+       OPENS.
+           MOVE TARGET-QUEUE TO MQOD-OBJECTNAME.
+           ADD MQOO-BROWSE MQOO-INPUT-SHARED MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, Q-HANDLE,
+            OPEN-CODE, REASON.
+
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQOPEN ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Scan and purge messages from the queue                     *
+      *                                                              *
+      ****************************************************************
+       GETS.
+           MOVE OPEN-CODE TO COMPLETION-CODE.
+           PERFORM GETR THRU DISPR WITH TEST BEFORE
+             UNTIL COMPLETION-CODE IS EQUAL TO MQCC-FAILED.
+
+      ****************************************************************
+      *                                                              *
+      *   Close the queue                                            *
+      *                                                              *
+      ****************************************************************
+       CLOSES.
+           MOVE MQCO-NONE TO OPEN-OPTIONS.
+           CALL 'MQCLOSE'
+            USING HCONN, Q-HANDLE, OPEN-OPTIONS,
+            COMPLETION-CODE, REASON.
+
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQCLOSE ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Browse the next message on the queue, to inspect its age   *
+      *                                                              *
+      ****************************************************************
+       GETR.
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE MQCI-NONE TO MQMD-CORRELID.
+           MOVE SPACES TO BUFFER.
+           ADD MQGMO-NO-WAIT MQGMO-BROWSE-NEXT
+               MQGMO-ACCEPT-TRUNCATED-MSG
+                     GIVING MQGMO-OPTIONS.
+           MOVE 15000 TO MQGMO-WAITINTERVAL.
+           MOVE 60 TO BUFFER-LENGTH.
+
+           CALL 'MQGET'
+            USING HCONN, Q-HANDLE,
+            MESSAGE-DESCRIPTOR, GMOPTIONS,
+            BUFFER-LENGTH, BUFFER, DATA-LENGTH,
+            COMPLETION-CODE, REASON.
+           MOVE REASON TO GET-REASON.
+
+      ****************************************************************
+      *                                                              *
+      *   If the browsed message is older than the cutoff, remove   *
+      *   it with a destructive MQGET, archive it, and report it     *
+      *                                                              *
+      ****************************************************************
+       AGECHK.
+           IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+             ADD 1 TO SCANNED-COUNT
+             MOVE MQMD-PUTDATE(1:4) TO MSG-PUTDATE-YEAR
+             MOVE MQMD-PUTDATE(5:2) TO MSG-PUTDATE-MONTH
+             MOVE MQMD-PUTDATE(7:2) TO MSG-PUTDATE-DAY
+             COMPUTE MSG-PUTDATE-ORDINAL =
+                 MSG-PUTDATE-YEAR * 360 + MSG-PUTDATE-MONTH * 30
+                 + MSG-PUTDATE-DAY
+             IF MSG-PUTDATE-ORDINAL IS LESS THAN CUTOFF-ORDINAL
+               PERFORM PURGEIT
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Report reason, if any, from the browse peek                 *
+      *                                                              *
+      ****************************************************************
+       DISPR.
+      **    report the original browse MQGET's reason, saved off in
+      **    GETR before PURGEIT ran and reused REASON for its own
+      **    destructive MQGET
+           IF GET-REASON IS NOT EQUAL TO MQRC-NONE
+             IF GET-REASON IS EQUAL TO MQRC-NO-MSG-AVAILABLE
+               DISPLAY 'no more messages'
+             ELSE
+               MOVE GET-REASON TO REASON-TEXT-LOOKUP-CODE
+               PERFORM RSNTXT
+               DISPLAY 'MQGET ended with reason code ' GET-REASON
+                   ' - ' REASON-TEXT-RESULT
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Destructively remove the message under the browse cursor,  *
+      *   archive it, and write a purge-report line (placed after     *
+      *   the GETR THRU DISPR browse loop so it is only reached via   *
+      *   the explicit PERFORM PURGEIT from AGECHK, not a second      *
+      *   time, for every message, by fallthrough)                    *
+      *                                                              *
+      ****************************************************************
+       PURGEIT.
+           ADD MQGMO-NO-WAIT MQGMO-MSG-UNDER-CURSOR
+               GIVING MQGMO-OPTIONS.
+           MOVE 60 TO BUFFER-LENGTH.
+           CALL 'MQGET'
+            USING HCONN, Q-HANDLE,
+            MESSAGE-DESCRIPTOR, GMOPTIONS,
+            BUFFER-LENGTH, BUFFER, DATA-LENGTH,
+            COMPLETION-CODE, REASON.
+
+           IF REASON IS EQUAL TO MQRC-NONE
+           OR REASON IS EQUAL TO MQRC-TRUNCATED-MSG-ACCEPTED
+             ADD 1 TO PURGE-COUNT
+             MOVE MQMD-MSGID TO ARCHIVE-MSGID
+             MOVE MQMD-PUTDATE TO ARCHIVE-PUTDATE
+             MOVE MQMD-PUTTIME TO ARCHIVE-PUTTIME
+             MOVE TARGET-QUEUE TO ARCHIVE-QUEUE-NAME
+             MOVE BUFFER TO ARCHIVE-MESSAGE-TEXT
+             WRITE ARCHIVE-RECORD
+
+             MOVE TARGET-QUEUE TO PR-QUEUE-NAME
+             MOVE MQMD-PUTDATE TO PR-PUTDATE
+             MOVE MQMD-MSGID TO PR-MSGID
+             WRITE PURGE-REPORT-RECORD
+           ELSE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQGET (purge) ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
+           END-IF.
+      **    this destructive get overwrote the shared COMPLETION-CODE
+      **    the GETR THRU DISPR loop tests for end-of-queue - restore
+      **    it to MQCC-OK unconditionally, success or failure, so a
+      **    failed purge-time get can never be mistaken for end-of-
+      **    queue and silently stop the loop early, mirroring
+      **    COBOL004.cbl's REDRV (COBOL004.cbl:374)
+           MOVE MQCC-OK TO COMPLETION-CODE.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the REASON-code plain-English lookup table            *
+      *                                                              *
+      ****************************************************************
+       RSNTXTLD.
+           MOVE 18 TO REASON-TEXT-COUNT.
+           MOVE MQRC-NONE TO REASON-TEXT-CODE(1).
+           MOVE 'no error' TO REASON-TEXT-DESC(1).
+           MOVE MQRC-CONNECTION-BROKEN TO REASON-TEXT-CODE(2).
+           MOVE 'connection to queue manager broken'
+             TO REASON-TEXT-DESC(2).
+           MOVE MQRC-GET-INHIBITED TO REASON-TEXT-CODE(3).
+           MOVE 'get is inhibited for this queue'
+             TO REASON-TEXT-DESC(3).
+           MOVE MQRC-ALREADY-CONNECTED TO REASON-TEXT-CODE(4).
+           MOVE 'already connected to queue manager'
+             TO REASON-TEXT-DESC(4).
+           MOVE MQRC-OBJECT-CHANGED TO REASON-TEXT-CODE(5).
+           MOVE 'object definition changed since opened'
+             TO REASON-TEXT-DESC(5).
+           MOVE MQRC-PUT-INHIBITED TO REASON-TEXT-CODE(6).
+           MOVE 'put is inhibited for this queue'
+             TO REASON-TEXT-DESC(6).
+           MOVE MQRC-Q-FULL TO REASON-TEXT-CODE(7).
+           MOVE 'queue is full' TO REASON-TEXT-DESC(7).
+           MOVE MQRC-Q-MGR-NOT-AVAILABLE TO REASON-TEXT-CODE(8).
+           MOVE 'queue manager not available'
+             TO REASON-TEXT-DESC(8).
+           MOVE MQRC-TRUNCATED-MSG-ACCEPTED TO REASON-TEXT-CODE(9).
+           MOVE 'message truncated, accepted as is'
+             TO REASON-TEXT-DESC(9).
+           MOVE MQRC-TRUNCATED-MSG-FAILED TO REASON-TEXT-CODE(10).
+           MOVE 'message truncated, call failed'
+             TO REASON-TEXT-DESC(10).
+           MOVE MQRC-UNKNOWN-OBJECT-NAME TO REASON-TEXT-CODE(11).
+           MOVE 'unknown object name' TO REASON-TEXT-DESC(11).
+           MOVE MQRC-UNKNOWN-ALIAS-BASE-Q TO REASON-TEXT-CODE(12).
+           MOVE 'unknown alias base queue'
+             TO REASON-TEXT-DESC(12).
+           MOVE MQRC-NOT-AUTHORIZED TO REASON-TEXT-CODE(13).
+           MOVE 'not authorized for this operation'
+             TO REASON-TEXT-DESC(13).
+           MOVE MQRC-NO-MSG-AVAILABLE TO REASON-TEXT-CODE(14).
+           MOVE 'no message available' TO REASON-TEXT-DESC(14).
+           MOVE MQRC-Q-MGR-QUIESCING TO REASON-TEXT-CODE(15).
+           MOVE 'queue manager is quiescing'
+             TO REASON-TEXT-DESC(15).
+           MOVE MQRC-Q-MGR-STOPPING TO REASON-TEXT-CODE(16).
+           MOVE 'queue manager is stopping'
+             TO REASON-TEXT-DESC(16).
+           MOVE MQRC-CHANNEL-NOT-AVAILABLE TO REASON-TEXT-CODE(17).
+           MOVE 'channel not available' TO REASON-TEXT-DESC(17).
+           MOVE MQRC-UNKNOWN-CHANNEL-NAME TO REASON-TEXT-CODE(18).
+           MOVE 'unknown channel name' TO REASON-TEXT-DESC(18).
+
+      ****************************************************************
+      *                                                              *
+      *  Look up REASON-TEXT-LOOKUP-CODE, returning its description  *
+      *  in REASON-TEXT-RESULT (or REASON-TEXT-UNKNOWN if the code    *
+      *  isn't in the table)                                          *
+      *                                                              *
+      ****************************************************************
+       RSNTXT.
+           MOVE REASON-TEXT-UNKNOWN TO REASON-TEXT-RESULT.
+           PERFORM VARYING REASON-TEXT-INDEX FROM 1 BY 1
+               UNTIL REASON-TEXT-INDEX IS GREATER THAN REASON-TEXT-COUNT
+             IF REASON-TEXT-CODE(REASON-TEXT-INDEX) IS EQUAL TO
+                 REASON-TEXT-LOOKUP-CODE
+               MOVE REASON-TEXT-DESC(REASON-TEXT-INDEX)
+                 TO REASON-TEXT-RESULT
+               MOVE REASON-TEXT-COUNT TO REASON-TEXT-INDEX
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0PRG0                                              *
+      *                                                              *
+      ****************************************************************
