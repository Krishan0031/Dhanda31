@@ -0,0 +1,43 @@
+      ******************************************************************
+      **                                                              **
+      **  COPYBOOK NAME:  MQRSNTXT                                    **
+      **                                                              **
+      **  DESCRIPTION:    Locally maintained lookup table mapping     **
+      **                  common MQI REASON / CON-REASON / OPEN-CODE  **
+      **                  values to a short plain-English description **
+      **                  (request: new REASON-code lookup table for  **
+      **                  both programs' DISPLAY statements)          **
+      **                                                              **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       Each program COPYs this table into its own  **
+      **                  WORKING-STORAGE, fills it in its own        **
+      **                  RSNTXTLD paragraph (every program in this    **
+      **                  codebase owns its complete PROCEDURE        **
+      **                  DIVISION; copybooks carry data layout only), **
+      **                  and looks a code up with its own RSNTXT      **
+      **                  paragraph before DISPLAYing it               **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **   table of REASON code / short description pairs
+         10 REASON-TEXT-COUNT          PIC S9(9) BINARY VALUE 0.
+         10 REASON-TEXT-TABLE.
+           15 REASON-TEXT-ENTRY OCCURS 20 TIMES.
+             20 REASON-TEXT-CODE        PIC S9(9) BINARY.
+             20 REASON-TEXT-DESC        PIC X(36).
+
+      **   RSNTXT looks up the code placed in REASON-TEXT-LOOKUP-CODE
+      **   and returns its description in REASON-TEXT-RESULT
+         10 REASON-TEXT-LOOKUP-CODE    PIC S9(9) BINARY.
+         10 REASON-TEXT-RESULT         PIC X(36).
+      **   returned by RSNTXT when a code isn't in the table
+         10 REASON-TEXT-UNKNOWN        PIC X(36)
+             VALUE 'reason code not in lookup table'.
+         10 REASON-TEXT-INDEX          PIC S9(9) BINARY.
+
+      ******************************************************************
+      **  End of MQRSNTXT                                             **
+      ******************************************************************
