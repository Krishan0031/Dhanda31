@@ -0,0 +1,405 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0DLQ0                                       *
+      *                                                              *
+      * Description: Sample COBOL program that drains the dead-      *
+      *              letter queue, parses the MQDLH (dead-letter      *
+      *              header) prefixed to each message, and either     *
+      *              redrives the message back to its original        *
+      *              destination or files it to a rejects report      *
+      *              (example modeled on AMQ0GBR0's get loop)          *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0DLQ0 is a sample COBOL program to reprocess messages    *
+      *   parked on the dead-letter queue.                            *
+      *                                                              *
+      *      -- destructively gets each message from the dead-       *
+      *         letter queue named on the console                    *
+      *                                                              *
+      *      -- if the message carries an MQDLH, recovers the        *
+      *         original destination queue name and reason code      *
+      *                                                              *
+      *      -- reopens the original destination and redrives the    *
+      *         message body to it with MQPUT1                       *
+      *                                                              *
+      *      -- if the destination cannot be opened (or the message   *
+      *         carries no MQDLH at all), writes a rejects report     *
+      *         record instead of redriving it                       *
+      *                                                              *
+      *      -- writes a message for each MQI reason other than       *
+      *         MQRC-NONE; stops if there is a MQI completion code    *
+      *         of MQCC-FAILED                                        *
+      *                                                              *
+      *    Program logic:                                            *
+      *         display prompt for dead-letter queue name             *
+      *         ACCEPT the input queue name from the console          *
+      *         MQCONNect to default queue manager                    *
+      *         MQOPEN dead-letter queue for destructive GET           *
+      *         while no MQI failures,                                *
+      *         .  MQGET next message (destructive)                   *
+      *         .  if MQMD-FORMAT is MQDEAD, parse the MQDLH          *
+      *         .  .  MQOPEN the original destination for OUTPUT      *
+      *         .  .  if that succeeds, MQPUT1 the message body and   *
+      *         .  .  MQCLOSE the destination                         *
+      *         .  .  otherwise write a rejects report record         *
+      *         .  else write a rejects report record (no MQDLH)      *
+      *         MQCLOSE the dead-letter queue                         *
+      *         MQDISConnect from queue manager                       *
+      *         DISPLAY a one-line summary of redriven/rejected counts *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0DLQ0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0DLQ0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** one record per message that could not be redriven, either
+      ** because its original destination is gone or because it
+      ** carried no MQDLH at all
+           SELECT REJECTS-REPORT ASSIGN TO 'DLQREJ.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS REJECTS-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECTS-REPORT.
+       01 REJECTS-REPORT-RECORD.
+          05 RJ-TIMESTAMP              PIC X(17).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 RJ-DEST-QUEUE-NAME        PIC X(48).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 RJ-REASON                 PIC 9(9).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 RJ-MSGID                  PIC X(24).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 RJ-BODY-EXCERPT           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Object Descriptor
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      * Message Descriptor
+       01 MESSAGE-DESCRIPTOR.
+          COPY CMQMDV.
+      * Get message options
+       01 GMOPTIONS.
+          COPY CMQGMOV.
+      * Put message options
+       01 PMOPTIONS.
+          COPY CMQPMOV.
+      ** note, sample uses defaults where it can
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 Q-HANDLE                   PIC S9(9) BINARY.
+       01 DEST-HANDLE                PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
+       01 OPEN-CODE                  PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+      ** PARSEH/REDRV reuse REASON for their own MQOPEN/MQPUT1/
+      ** MQCLOSE calls against the redrive destination, so the
+      ** original MQGET's reason has to be saved off before they run -
+      ** DISPR reports this saved value rather than the live REASON
+       01 GET-REASON                 PIC S9(9) BINARY.
+       01 TARGET-QUEUE               PIC X(48).
+       01 BUFFER                     PIC X(2000).
+       01 BUFFER-LENGTH              PIC S9(9) BINARY.
+       01 DATA-LENGTH                PIC S9(9) BINARY.
+       01 MSG-COUNT                  PIC 9999.
+
+       01 REJECTS-REPORT-STATUS      PIC XX VALUE '00'.
+
+      ** MQDLH (dead-letter header) parsing - the header occupies the
+      ** first 172 bytes of the message data when MQMD-FORMAT is
+      ** MQDEAD; DLH-AREA is overlaid with the MQDLH field layout and
+      ** the remaining bytes are the original application message
+       01 DLH-AREA                   PIC X(172).
+       01 DEAD-LETTER-HEADER REDEFINES DLH-AREA.
+          COPY CMQDLHL.
+       01 BODY-AREA                  PIC X(1828).
+       01 BODY-LENGTH                PIC S9(9) BINARY.
+       01 HAS-DEAD-LETTER-HEADER-SWITCH PIC X VALUE 'N'.
+
+       01 REDRIVEN-COUNT             PIC 9(7) VALUE 0.
+       01 REJECTED-COUNT             PIC 9(7) VALUE 0.
+       01 WS-DATE                    PIC 9(8).
+       01 WS-TIME                    PIC 9(8).
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0DLQ0 start'.
+           DISPLAY 'Please enter the name of the dead-letter queue '.
+           ACCEPT TARGET-QUEUE FROM CONSOLE.
+
+           OPEN OUTPUT REJECTS-REPORT.
+
+      ****************************************************************
+      *                                                              *
+      *   Connect to default queue manager                           *
+      *                                                              *
+      ****************************************************************
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+      *      report reason and stop if it failed
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+           PERFORM OPENS.
+           IF OPEN-CODE IS NOT EQUAL TO MQCC-FAILED
+             PERFORM GETS
+             PERFORM CLOSES
+           END-IF.
+
+           PERFORM DISCS.
+           PERFORM OVER.
+
+      ****************************************************************
+      *                                                              *
+      *   Open the dead-letter queue for destructive GET (and fail   *
+      *   if MQM is quiescing)                                       *
+      *                                                              *
+      ****************************************************************
+       OPENS.
+           MOVE TARGET-QUEUE TO MQOD-OBJECTNAME.
+           ADD MQOO-INPUT-AS-Q-DEF MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, Q-HANDLE,
+            COMPLETION-CODE, REASON.
+           MOVE COMPLETION-CODE TO OPEN-CODE.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQOPEN ended with reason code ' REASON
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Drain the dead-letter queue                                *
+      *                                                              *
+      ****************************************************************
+       GETS.
+           MOVE OPEN-CODE TO COMPLETION-CODE.
+           MOVE 0 TO MSG-COUNT.
+           PERFORM GETR THRU DISPR WITH TEST BEFORE
+             UNTIL COMPLETION-CODE IS EQUAL TO MQCC-FAILED.
+
+      ****************************************************************
+      *                                                              *
+      *   Close the dead-letter queue                                *
+      *                                                              *
+      ****************************************************************
+       CLOSES.
+           MOVE MQCO-NONE TO OPEN-OPTIONS.
+           CALL 'MQCLOSE'
+            USING HCONN, Q-HANDLE, OPEN-OPTIONS,
+            COMPLETION-CODE, REASON.
+
+      *      report reason, if any
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             DISPLAY 'MQCLOSE ended with reason code ' REASON
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Disconnect from queue manager (if not previously connected) *
+      *                                                              *
+      ****************************************************************
+       DISCS.
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+
+      *      report reason, if any
+             IF REASON IS NOT EQUAL TO MQRC-NONE
+               DISPLAY 'MQDISC ended with reason code ' REASON
+             END-IF
+           END-IF.
+
+       OVER.
+           CLOSE REJECTS-REPORT.
+           DISPLAY MSG-COUNT ' messages read, ' REDRIVEN-COUNT
+               ' redriven, ' REJECTED-COUNT ' rejected'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0DLQ0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Get one message                                            *
+      *                                                              *
+      ****************************************************************
+       GETR.
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE MQCI-NONE TO MQMD-CORRELID.
+           MOVE SPACES TO BUFFER.
+           ADD MQGMO-NO-WAIT MQGMO-ACCEPT-TRUNCATED-MSG
+                     GIVING MQGMO-OPTIONS.
+           MOVE 15000 TO MQGMO-WAITINTERVAL.
+           MOVE 2000 TO BUFFER-LENGTH.
+
+           CALL 'MQGET'
+            USING HCONN, Q-HANDLE,
+            MESSAGE-DESCRIPTOR, GMOPTIONS,
+            BUFFER-LENGTH, BUFFER, DATA-LENGTH,
+            COMPLETION-CODE, REASON.
+
+           MOVE REASON TO GET-REASON.
+           IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+             ADD 1 TO MSG-COUNT
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Check for, and parse, the dead-letter header, then either  *
+      *   redrive the message or reject it                          *
+      *                                                              *
+      ****************************************************************
+       PARSEH.
+           MOVE 'N' TO HAS-DEAD-LETTER-HEADER-SWITCH.
+           IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+             IF MQMD-FORMAT IS EQUAL TO MQFMT-DEAD-LETTER-HEADER
+               MOVE 'Y' TO HAS-DEAD-LETTER-HEADER-SWITCH
+               MOVE BUFFER(1:172) TO DLH-AREA
+               COMPUTE BODY-LENGTH = DATA-LENGTH - 172
+               IF BODY-LENGTH IS LESS THAN 0
+                 MOVE 0 TO BODY-LENGTH
+               END-IF
+               IF BODY-LENGTH IS GREATER THAN 1828
+                 MOVE 1828 TO BODY-LENGTH
+               END-IF
+               MOVE BUFFER(173:1828) TO BODY-AREA
+               PERFORM REDRV
+             ELSE
+               PERFORM REJECT
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Report reason, if any                                       *
+      *                                                              *
+      ****************************************************************
+       DISPR.
+      ** report the original MQGET's reason, saved off in GETR before
+      ** PARSEH/REDRV ran and reused REASON for their own MQOPEN/
+      ** MQPUT1/MQCLOSE calls against the redrive destination
+           IF GET-REASON IS NOT EQUAL TO MQRC-NONE
+             IF GET-REASON IS EQUAL TO MQRC-NO-MSG-AVAILABLE
+               DISPLAY 'no more messages'
+             ELSE
+               DISPLAY 'MQGET ended with reason code ' GET-REASON
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Reopen the original destination and redrive the message    *
+      *   body to it; reject it instead if the destination is gone   *
+      *   (placed after the GETR THRU DISPR browse loop so it is      *
+      *   only reached via the explicit PERFORM REDRV from PARSEH,    *
+      *   not a second time by fallthrough)                           *
+      *                                                              *
+      ****************************************************************
+       REDRV.
+           MOVE MQDLH-DESTQNAME TO MQOD-OBJECTNAME.
+           ADD MQOO-OUTPUT MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, DEST-HANDLE,
+            COMPLETION-CODE, REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE COMPLETION-CODE TO OPEN-CODE
+             PERFORM REJECT
+           ELSE
+             MOVE MQPMO-NONE TO MQPMO-OPTIONS
+             CALL 'MQPUT1'
+              USING HCONN, OBJECT-DESCRIPTOR,
+              MESSAGE-DESCRIPTOR, PMOPTIONS,
+              BODY-LENGTH, BODY-AREA,
+              COMPLETION-CODE, REASON
+             IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+               ADD 1 TO REDRIVEN-COUNT
+             ELSE
+               PERFORM REJECT
+             END-IF
+             MOVE MQCO-NONE TO OPEN-OPTIONS
+             CALL 'MQCLOSE'
+              USING HCONN, DEST-HANDLE, OPEN-OPTIONS,
+              COMPLETION-CODE, REASON
+           END-IF.
+           MOVE MQCC-OK TO COMPLETION-CODE.
+
+      ****************************************************************
+      *                                                              *
+      *   Write one rejects report record for a message that cannot  *
+      *   be redriven                                                *
+      *                                                              *
+      ****************************************************************
+       REJECT.
+           ADD 1 TO REJECTED-COUNT.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE WS-DATE TO RJ-TIMESTAMP(1:8).
+           MOVE '-' TO RJ-TIMESTAMP(9:1).
+           MOVE WS-TIME TO RJ-TIMESTAMP(10:8).
+           IF HAS-DEAD-LETTER-HEADER-SWITCH IS EQUAL TO 'Y'
+             MOVE MQDLH-DESTQNAME TO RJ-DEST-QUEUE-NAME
+             MOVE MQDLH-REASON TO RJ-REASON
+             MOVE BODY-AREA(1:60) TO RJ-BODY-EXCERPT
+           ELSE
+             MOVE 'NO DEAD-LETTER HEADER' TO RJ-DEST-QUEUE-NAME
+             MOVE 0 TO RJ-REASON
+             MOVE BUFFER(1:60) TO RJ-BODY-EXCERPT
+           END-IF.
+           MOVE MQMD-MSGID TO RJ-MSGID.
+           WRITE REJECTS-REPORT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0DLQ0                                              *
+      *                                                              *
+      ****************************************************************
