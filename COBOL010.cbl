@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0SEC0                                       *
+      *                                                              *
+      * Description: Bulk security-exit configuration utility for    *
+      *              channel definitions, plus a blank-exit report    *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0SEC0 bulk-applies a named security exit and user data   *
+      *   string across a list of target channels, and reports which  *
+      *   channels are left with no security exit configured          *
+      *   (request: new bulk security-exit configuration utility for  *
+      *   CMQCDV).  MQCD-SECURITYEXIT, MQCD-SECURITYUSERDATA and the   *
+      *   message/send/receive exit fields otherwise just sit at       *
+      *   their VALUE SPACES defaults in this codebase, so recent      *
+      *   security reviews have had no easy way to see which           *
+      *   channels actually have an exit configured.                  *
+      *                                                                *
+      *      -- the channel-definition extract (same staged MQCD       *
+      *         inquiry extract AMQ0CHI0 reports from) supplies every  *
+      *         defined channel                                        *
+      *                                                                *
+      *      -- the target list names which of those channels get     *
+      *         the bulk exit/user data applied this run; channels not *
+      *         on the list are reported on, but left untouched        *
+      *                                                                *
+      *      -- the security exit name and user data string are        *
+      *         supplied as job parameters (first two command-line     *
+      *         arguments)                                              *
+      *                                                                *
+      *    Program logic:                                              *
+      *         ACCEPT the security exit name and user data parameters *
+      *         load the target channel list into a working table      *
+      *         for each channel in the extract,                       *
+      *         .  load its fields into the MQCD layout (CMQCDV)        *
+      *         .  if the channel is on the target list, apply the     *
+      *            exit name and user data                              *
+      *         .  write one security-configuration report line         *
+      *         .  if the exit field is still blank, count it           *
+      *         DISPLAY a one-line summary of channels updated and      *
+      *         channels left with no security exit configured          *
+      *                                                                *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0SEC0 parameters: security exit name (1st command-line   *
+      *   argument), security user data (2nd command-line argument)   *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0SEC0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** channel-definition extract, one record per defined channel -
+      ** the same staged MQCD inquiry extract AMQ0CHI0 reports from
+           SELECT CHANNEL-EXTRACT ASSIGN TO 'CHANEXT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CHANNEL-EXTRACT-STATUS.
+
+      ** list of channel names targeted for this run's bulk exit
+      ** apply, one name per line
+           SELECT SECURITY-TARGET-LIST ASSIGN TO 'SECTGT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SECURITY-TARGET-LIST-STATUS.
+
+      ** security-configuration report, one line per channel
+           SELECT SECURITY-CONFIG-REPORT ASSIGN TO 'SECCFGR.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SECURITY-CONFIG-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHANNEL-EXTRACT.
+       01 CHANNEL-EXTRACT-RECORD.
+          05 CE-CHANNEL-NAME           PIC X(20).
+          05 CE-CHANNEL-TYPE           PIC 9(9).
+          05 CE-TRANSPORT-TYPE         PIC 9(9).
+          05 CE-QMGR-NAME              PIC X(48).
+          05 CE-XMITQ-NAME             PIC X(48).
+          05 CE-BATCH-SIZE             PIC 9(9).
+          05 CE-SHORT-RETRY-COUNT      PIC 9(9).
+          05 CE-LONG-RETRY-COUNT       PIC 9(9).
+          05 CE-HEARTBEAT-INTERVAL     PIC 9(9).
+
+       FD  SECURITY-TARGET-LIST.
+       01 SECURITY-TARGET-LIST-RECORD  PIC X(20).
+
+       FD  SECURITY-CONFIG-REPORT.
+       01 SECURITY-CONFIG-REPORT-RECORD.
+          05 SCR-CHANNEL-NAME          PIC X(20).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 SCR-SECURITY-EXIT        PIC X(30).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 SCR-SECURITY-USER-DATA   PIC X(32).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 SCR-STATUS-TEXT          PIC X(18).
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Channel Definition
+       01 CHANNEL-DEFINITION.
+          COPY cmqcdv.
+
+       01 CHANNEL-EXTRACT-STATUS         PIC XX VALUE '00'.
+       01 SECURITY-TARGET-LIST-STATUS    PIC XX VALUE '00'.
+       01 SECURITY-CONFIG-REPORT-STATUS  PIC XX VALUE '00'.
+       01 END-OF-FILE-SWITCH             PIC X VALUE 'N'.
+
+      ** job parameters (request: security exit name and user data
+      ** supplied as job parameters, the same ARGUMENT-NUMBER/
+      ** ARGUMENT-VALUE device names used by AMQ0GBD0)
+       01 PARM-SECURITY-EXIT             PIC X(128) VALUE SPACES.
+       01 PARM-SECURITY-USER-DATA        PIC X(32) VALUE SPACES.
+
+      ** target channel list, loaded once into a working table the
+      ** same way AMQ0GBR0 loads its checkpoint file into
+      ** CKPT-OTHER-TABLE before the main processing loop begins
+       01 SECURITY-TARGET-TABLE.
+          02 SECURITY-TARGET-ENTRY OCCURS 200 TIMES.
+             05 SECURITY-TARGET-CHANNEL-NAME  PIC X(20).
+       01 SECURITY-TARGET-COUNT          PIC S9(9) BINARY VALUE 0.
+       01 SECURITY-TARGET-INDEX          PIC S9(9) BINARY.
+       01 SECURITY-TARGET-MATCH-SWITCH   PIC X VALUE 'N'.
+
+       01 CHANNEL-COUNT                  PIC 9(7) VALUE 0.
+       01 UPDATED-COUNT                  PIC 9(7) VALUE 0.
+       01 NO-EXIT-COUNT                  PIC 9(7) VALUE 0.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0SEC0 start'.
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT PARM-SECURITY-EXIT FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO PARM-SECURITY-EXIT
+           END-ACCEPT.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT PARM-SECURITY-USER-DATA FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO PARM-SECURITY-USER-DATA
+           END-ACCEPT.
+
+           IF PARM-SECURITY-EXIT IS EQUAL TO SPACES
+             DISPLAY 'AMQ0SEC0 requires the security exit name as '
+                 'the 1st job parameter'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           PERFORM LOADTGT.
+
+           OPEN INPUT CHANNEL-EXTRACT.
+           IF CHANNEL-EXTRACT-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open channel extract file CHANEXT.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           OPEN OUTPUT SECURITY-CONFIG-REPORT.
+           PERFORM HDR.
+
+           MOVE 'N' TO END-OF-FILE-SWITCH.
+           PERFORM UNTIL END-OF-FILE-SWITCH IS EQUAL TO 'Y'
+             READ CHANNEL-EXTRACT
+               AT END
+                 MOVE 'Y' TO END-OF-FILE-SWITCH
+             END-READ
+             IF END-OF-FILE-SWITCH IS NOT EQUAL TO 'Y'
+               PERFORM LOADCD
+               PERFORM APPLYEXIT
+               PERFORM RPTLN
+             END-IF
+           END-PERFORM.
+
+           CLOSE CHANNEL-EXTRACT.
+           CLOSE SECURITY-CONFIG-REPORT.
+
+           DISPLAY CHANNEL-COUNT ' channels reported, ' UPDATED-COUNT
+               ' updated, ' NO-EXIT-COUNT
+               ' with no security exit configured'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0SEC0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the target channel list into SECURITY-TARGET-TABLE    *
+      *                                                              *
+      ****************************************************************
+       LOADTGT.
+           MOVE 0 TO SECURITY-TARGET-COUNT.
+           MOVE 'N' TO END-OF-FILE-SWITCH.
+           OPEN INPUT SECURITY-TARGET-LIST.
+           IF SECURITY-TARGET-LIST-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-FILE-SWITCH IS EQUAL TO 'Y'
+             READ SECURITY-TARGET-LIST
+               AT END
+                 MOVE 'Y' TO END-OF-FILE-SWITCH
+               NOT AT END
+                 ADD 1 TO SECURITY-TARGET-COUNT
+                 MOVE SECURITY-TARGET-LIST-RECORD TO
+                   SECURITY-TARGET-CHANNEL-NAME
+                     (SECURITY-TARGET-COUNT)
+             END-READ
+           END-PERFORM.
+           IF SECURITY-TARGET-LIST-STATUS IS NOT EQUAL TO '35'
+             CLOSE SECURITY-TARGET-LIST
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Write the security-configuration report column header      *
+      *                                                              *
+      ****************************************************************
+       HDR.
+           MOVE SPACES TO SECURITY-CONFIG-REPORT-RECORD.
+           MOVE 'CHANNEL' TO SCR-CHANNEL-NAME.
+           MOVE 'SECURITY EXIT' TO SCR-SECURITY-EXIT.
+           MOVE 'USER DATA' TO SCR-SECURITY-USER-DATA.
+           WRITE SECURITY-CONFIG-REPORT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      *   Load one extract record into the real MQCD fields          *
+      *                                                              *
+      ****************************************************************
+       LOADCD.
+           ADD 1 TO CHANNEL-COUNT.
+           MOVE SPACES TO MQCD-SECURITYEXIT.
+           MOVE SPACES TO MQCD-SECURITYUSERDATA.
+           MOVE CE-CHANNEL-NAME TO MQCD-CHANNELNAME.
+           MOVE CE-CHANNEL-TYPE TO MQCD-CHANNELTYPE.
+           MOVE CE-TRANSPORT-TYPE TO MQCD-TRANSPORTTYPE.
+           MOVE CE-QMGR-NAME TO MQCD-QMGRNAME.
+           MOVE CE-XMITQ-NAME TO MQCD-XMITQNAME.
+           MOVE CE-BATCH-SIZE TO MQCD-BATCHSIZE.
+           MOVE CE-SHORT-RETRY-COUNT TO MQCD-SHORTRETRYCOUNT.
+           MOVE CE-LONG-RETRY-COUNT TO MQCD-LONGRETRYCOUNT.
+           MOVE CE-HEARTBEAT-INTERVAL TO MQCD-HEARTBEATINTERVAL.
+
+      ****************************************************************
+      *                                                              *
+      *   Apply the security exit and user data if this channel is   *
+      *   on the target list                                        *
+      *                                                              *
+      ****************************************************************
+       APPLYEXIT.
+           MOVE 'N' TO SECURITY-TARGET-MATCH-SWITCH.
+           PERFORM VARYING SECURITY-TARGET-INDEX FROM 1 BY 1
+               UNTIL SECURITY-TARGET-INDEX IS GREATER THAN
+                   SECURITY-TARGET-COUNT
+             IF SECURITY-TARGET-CHANNEL-NAME(SECURITY-TARGET-INDEX)
+                 IS EQUAL TO CE-CHANNEL-NAME
+               MOVE 'Y' TO SECURITY-TARGET-MATCH-SWITCH
+               MOVE SECURITY-TARGET-COUNT TO SECURITY-TARGET-INDEX
+             END-IF
+           END-PERFORM.
+
+           IF SECURITY-TARGET-MATCH-SWITCH IS EQUAL TO 'Y'
+             MOVE PARM-SECURITY-EXIT TO MQCD-SECURITYEXIT
+             MOVE PARM-SECURITY-USER-DATA TO MQCD-SECURITYUSERDATA
+             ADD 1 TO UPDATED-COUNT
+           END-IF.
+
+           IF MQCD-SECURITYEXIT IS EQUAL TO SPACES
+             ADD 1 TO NO-EXIT-COUNT
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Write one security-configuration report line               *
+      *                                                              *
+      ****************************************************************
+       RPTLN.
+           MOVE CE-CHANNEL-NAME TO SCR-CHANNEL-NAME.
+           MOVE MQCD-SECURITYEXIT(1:30) TO SCR-SECURITY-EXIT.
+           MOVE MQCD-SECURITYUSERDATA TO SCR-SECURITY-USER-DATA.
+           IF MQCD-SECURITYEXIT IS EQUAL TO SPACES
+             MOVE 'NO EXIT CONFIGURED' TO SCR-STATUS-TEXT
+           ELSE
+             MOVE SPACES TO SCR-STATUS-TEXT
+           END-IF.
+           WRITE SECURITY-CONFIG-REPORT-RECORD.
+           DISPLAY CE-CHANNEL-NAME ' ' SCR-SECURITY-EXIT ' '
+               SCR-SECURITY-USER-DATA ' ' SCR-STATUS-TEXT.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0SEC0                                              *
+      *                                                              *
+      ****************************************************************
