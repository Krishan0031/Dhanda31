@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0CHI0                                       *
+      *                                                              *
+      * Description: Sample COBOL program that reports a channel     *
+      *              inventory (name, type, transport, batch size,    *
+      *              retry counts, heartbeat interval) from an MQCD   *
+      *              channel-definition extract                      *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0CHI0 is a reporting program that walks our defined      *
+      *   channels and prints a channel tuning inventory so it can    *
+      *   be reviewed without going into the platform's admin GUI.    *
+      *                                                              *
+      *      -- channel definitions are supplied as a sequential      *
+      *         extract (one record per channel), which is how the    *
+      *         PCF/MQCD inquiry of our defined channels is staged    *
+      *         for a COBOL batch reporting step; this program reads  *
+      *         that extract into the real MQCD fields (CMQCDV) and   *
+      *         formats the inventory from them                       *
+      *                                                              *
+      *      -- channel type and transport type codes are translated  *
+      *         to short mnemonics (SDR/SVR/RCVR/CLNTCONN, TCP/LU62)   *
+      *                                                              *
+      *    Program logic:                                            *
+      *         open the channel extract and the inventory report     *
+      *         write the report column header                        *
+      *         for each channel in the extract,                      *
+      *         .  load its fields into the MQCD layout (CMQCDV)       *
+      *         .  translate channel type / transport type to text     *
+      *         .  write one inventory report line                     *
+      *         DISPLAY a one-line summary of channels reported         *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0CHI0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0CHI0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** channel-definition extract, one record per defined channel -
+      ** produced upstream by this site's PCF/MQCD channel inquiry and
+      ** staged here for the inventory report
+           SELECT CHANNEL-EXTRACT ASSIGN TO 'CHANEXT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CHANNEL-EXTRACT-STATUS.
+
+      ** formatted channel inventory report, one line per channel
+           SELECT CHANNEL-REPORT ASSIGN TO 'CHANRPT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CHANNEL-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHANNEL-EXTRACT.
+       01 CHANNEL-EXTRACT-RECORD.
+          05 CE-CHANNEL-NAME           PIC X(20).
+          05 CE-CHANNEL-TYPE           PIC 9(9).
+          05 CE-TRANSPORT-TYPE         PIC 9(9).
+          05 CE-QMGR-NAME              PIC X(48).
+          05 CE-XMITQ-NAME             PIC X(48).
+          05 CE-BATCH-SIZE             PIC 9(9).
+          05 CE-SHORT-RETRY-COUNT      PIC 9(9).
+          05 CE-LONG-RETRY-COUNT       PIC 9(9).
+          05 CE-HEARTBEAT-INTERVAL     PIC 9(9).
+
+       FD  CHANNEL-REPORT.
+       01 CHANNEL-REPORT-RECORD.
+          05 CR-CHANNEL-NAME           PIC X(20).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 CR-CHANNEL-TYPE           PIC X(8).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 CR-TRANSPORT-TYPE         PIC X(8).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 CR-BATCH-SIZE             PIC ZZZZZZZZ9.
+          05 FILLER                   PIC X VALUE SPACE.
+          05 CR-SHORT-RETRY            PIC ZZZZZZZZ9.
+          05 FILLER                   PIC X VALUE SPACE.
+          05 CR-LONG-RETRY             PIC ZZZZZZZZ9.
+          05 FILLER                   PIC X VALUE SPACE.
+          05 CR-HEARTBEAT              PIC ZZZZZZZZ9.
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Channel Definition
+       01 CHANNEL-DEFINITION.
+          COPY cmqcdv.
+
+       01 CHANNEL-EXTRACT-STATUS     PIC XX VALUE '00'.
+       01 CHANNEL-REPORT-STATUS      PIC XX VALUE '00'.
+       01 END-OF-CHANNEL-EXTRACT-SWITCH PIC X VALUE 'N'.
+       01 CHANNEL-TYPE-TEXT          PIC X(8).
+       01 TRANSPORT-TYPE-TEXT        PIC X(8).
+       01 CHANNEL-COUNT              PIC 9(7) VALUE 0.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0CHI0 start'.
+
+           OPEN INPUT CHANNEL-EXTRACT.
+           IF CHANNEL-EXTRACT-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open channel extract file CHANEXT.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           OPEN OUTPUT CHANNEL-REPORT.
+           PERFORM HDR.
+
+           PERFORM UNTIL END-OF-CHANNEL-EXTRACT-SWITCH IS EQUAL TO 'Y'
+             READ CHANNEL-EXTRACT
+               AT END
+                 MOVE 'Y' TO END-OF-CHANNEL-EXTRACT-SWITCH
+             END-READ
+             IF END-OF-CHANNEL-EXTRACT-SWITCH IS NOT EQUAL TO 'Y'
+               PERFORM LOADCD
+               PERFORM RPTLN
+             END-IF
+           END-PERFORM.
+
+           CLOSE CHANNEL-EXTRACT.
+           CLOSE CHANNEL-REPORT.
+
+           DISPLAY CHANNEL-COUNT ' channels reported'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0CHI0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Write the inventory report column header                  *
+      *                                                              *
+      ****************************************************************
+       HDR.
+           MOVE SPACES TO CHANNEL-REPORT-RECORD.
+           MOVE 'CHANNEL' TO CR-CHANNEL-NAME.
+           MOVE 'TYPE' TO CR-CHANNEL-TYPE.
+           MOVE 'XPORT' TO CR-TRANSPORT-TYPE.
+           WRITE CHANNEL-REPORT-RECORD.
+           DISPLAY 'channel name         type     xport    batch  '
+               'shtry    lgtry    hbeat'.
+
+      ****************************************************************
+      *                                                              *
+      *   Load one extract record into the real MQCD fields, and     *
+      *   translate its type/transport codes to short mnemonics      *
+      *                                                              *
+      ****************************************************************
+       LOADCD.
+           ADD 1 TO CHANNEL-COUNT.
+           MOVE CE-CHANNEL-NAME TO MQCD-CHANNELNAME.
+           MOVE CE-CHANNEL-TYPE TO MQCD-CHANNELTYPE.
+           MOVE CE-TRANSPORT-TYPE TO MQCD-TRANSPORTTYPE.
+           MOVE CE-QMGR-NAME TO MQCD-QMGRNAME.
+           MOVE CE-XMITQ-NAME TO MQCD-XMITQNAME.
+           MOVE CE-BATCH-SIZE TO MQCD-BATCHSIZE.
+           MOVE CE-SHORT-RETRY-COUNT TO MQCD-SHORTRETRYCOUNT.
+           MOVE CE-LONG-RETRY-COUNT TO MQCD-LONGRETRYCOUNT.
+           MOVE CE-HEARTBEAT-INTERVAL TO MQCD-HEARTBEATINTERVAL.
+
+           EVALUATE MQCD-CHANNELTYPE
+             WHEN MQCHT-SENDER
+               MOVE 'SDR' TO CHANNEL-TYPE-TEXT
+             WHEN MQCHT-SERVER
+               MOVE 'SVR' TO CHANNEL-TYPE-TEXT
+             WHEN MQCHT-RECEIVER
+               MOVE 'RCVR' TO CHANNEL-TYPE-TEXT
+             WHEN MQCHT-CLNTCONN
+               MOVE 'CLNTCONN' TO CHANNEL-TYPE-TEXT
+             WHEN OTHER
+               MOVE '?' TO CHANNEL-TYPE-TEXT
+           END-EVALUATE.
+
+           EVALUATE MQCD-TRANSPORTTYPE
+             WHEN MQXPT-LU62
+               MOVE 'LU62' TO TRANSPORT-TYPE-TEXT
+             WHEN MQXPT-TCP
+               MOVE 'TCP' TO TRANSPORT-TYPE-TEXT
+             WHEN OTHER
+               MOVE '?' TO TRANSPORT-TYPE-TEXT
+           END-EVALUATE.
+
+      ****************************************************************
+      *                                                              *
+      *   Write one channel inventory report line                   *
+      *                                                              *
+      ****************************************************************
+       RPTLN.
+           MOVE MQCD-CHANNELNAME TO CR-CHANNEL-NAME.
+           MOVE CHANNEL-TYPE-TEXT TO CR-CHANNEL-TYPE.
+           MOVE TRANSPORT-TYPE-TEXT TO CR-TRANSPORT-TYPE.
+           MOVE MQCD-BATCHSIZE TO CR-BATCH-SIZE.
+           MOVE MQCD-SHORTRETRYCOUNT TO CR-SHORT-RETRY.
+           MOVE MQCD-LONGRETRYCOUNT TO CR-LONG-RETRY.
+           MOVE MQCD-HEARTBEATINTERVAL TO CR-HEARTBEAT.
+           WRITE CHANNEL-REPORT-RECORD.
+           DISPLAY CR-CHANNEL-NAME ' ' CHANNEL-TYPE-TEXT ' '
+               TRANSPORT-TYPE-TEXT ' ' CR-BATCH-SIZE ' '
+               CR-SHORT-RETRY ' ' CR-LONG-RETRY ' ' CR-HEARTBEAT.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0CHI0                                              *
+      *                                                              *
+      ****************************************************************
