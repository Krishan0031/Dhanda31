@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0GBD0                                       *
+      *                                                              *
+      * Description: Unattended batch driver for AMQ0GBR0 (example   *
+      *              of supplying a queue name as a job parameter    *
+      *              and capturing its completion status)            *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0GBD0 is the job step that a scheduler runs instead of  *
+      *   an operator watching AMQ0GBR0's console prompts (request:  *
+      *   new unattended batch driver/JCL wrapper for AMQ0GBR0).     *
+      *   It takes the target queue name as a job parameter (the     *
+      *   first command-line argument, the scripted-job-step         *
+      *   equivalent of a JCL PARM), writes it into AMQ0GBR0's        *
+      *   existing GBRCTL.DAT unattended control file so AMQ0GBR0    *
+      *   runs with no console interaction, CALLs AMQ0GBR0, captures *
+      *   the RETURN-CODE it completes with, and writes a job-status *
+      *   record so the scheduler can alert on a non-zero            *
+      *   completion instead of an operator having to watch a        *
+      *   screen.                                                    *
+      *                                                              *
+      *      -- the queue name parameter is required; with none      *
+      *         supplied the job ends with a non-zero RETURN-CODE    *
+      *         and no AMQ0GBR0 run is attempted                     *
+      *                                                              *
+      *      -- the job-status record carries the queue name, a      *
+      *         date/time stamp, and the RETURN-CODE AMQ0GBR0        *
+      *         completed with                                       *
+      *                                                              *
+      *      -- AMQ0GBD0 itself completes with AMQ0GBR0's            *
+      *         RETURN-CODE, so the scheduler sees the same          *
+      *         non-zero completion an operator watching the job     *
+      *         log would have seen                                  *
+      *                                                              *
+      *    Program logic:                                            *
+      *         ACCEPT the target queue name from the job parameter  *
+      *         write it as the single entry in GBRCTL.DAT           *
+      *         CALL AMQ0GBR0                                        *
+      *         capture the RETURN-CODE it completed with            *
+      *         write a job-status record to GBDSTAT.DAT             *
+      *         complete with that same RETURN-CODE                  *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0GBD0 parameters: target queue name (job parameter /    *
+      *   first command-line argument)                               *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0GBD0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** AMQ0GBR0's own unattended control file - writing the job
+      ** parameter here is how this driver hands it the queue name,
+      ** since AMQ0GBR0 has no LINKAGE SECTION of its own
+           SELECT CONTROL-FILE-OUT ASSIGN TO 'GBRCTL.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CONTROL-FILE-OUT-STATUS.
+
+      ** one record per batch run, for the scheduler to check
+           SELECT JOB-STATUS-REPORT ASSIGN TO 'GBDSTAT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS JOB-STATUS-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE-OUT.
+       01 CONTROL-FILE-OUT-RECORD    PIC X(48).
+
+       FD  JOB-STATUS-REPORT.
+       01 JOB-STATUS-REPORT-RECORD.
+          05 JS-TIMESTAMP             PIC X(17).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 JS-QUEUE-NAME            PIC X(48).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 FILLER                   PIC X(12) VALUE 'RETURN CODE '.
+          05 JS-RETURN-CODE           PIC -(9)9.
+
+       WORKING-STORAGE SECTION.
+       01 PARM-QUEUE-NAME            PIC X(48) VALUE SPACES.
+       01 SAVED-RETURN-CODE          PIC S9(9) BINARY VALUE 0.
+       01 CONTROL-FILE-OUT-STATUS    PIC XX VALUE '00'.
+       01 JOB-STATUS-REPORT-STATUS   PIC XX VALUE '00'.
+       01 WS-DATE                    PIC 9(8).
+       01 WS-TIME                    PIC 9(8).
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0GBD0 start'.
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT PARM-QUEUE-NAME FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO PARM-QUEUE-NAME
+           END-ACCEPT.
+
+           IF PARM-QUEUE-NAME IS EQUAL TO SPACES
+             DISPLAY 'AMQ0GBD0 requires the target queue name as '
+                 'a job parameter'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Hand the queue name to AMQ0GBR0 via its own unattended     *
+      *   control file, then run it                                  *
+      *                                                              *
+      ****************************************************************
+           OPEN OUTPUT CONTROL-FILE-OUT.
+           WRITE CONTROL-FILE-OUT-RECORD FROM PARM-QUEUE-NAME.
+           CLOSE CONTROL-FILE-OUT.
+
+           MOVE ZERO TO RETURN-CODE.
+           CALL 'AMQ0GBR0'.
+           MOVE RETURN-CODE TO SAVED-RETURN-CODE.
+
+           IF SAVED-RETURN-CODE IS NOT EQUAL TO ZERO
+             DISPLAY 'AMQ0GBR0 ended with RETURN-CODE '
+                 SAVED-RETURN-CODE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Write a job-status record so the scheduler can alert on a  *
+      *   non-zero completion without an operator watching a screen  *
+      *                                                              *
+      ****************************************************************
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE WS-DATE TO JS-TIMESTAMP(1:8).
+           MOVE '-' TO JS-TIMESTAMP(9:1).
+           MOVE WS-TIME TO JS-TIMESTAMP(10:8).
+
+           OPEN OUTPUT JOB-STATUS-REPORT.
+           MOVE PARM-QUEUE-NAME TO JS-QUEUE-NAME.
+           MOVE SAVED-RETURN-CODE TO JS-RETURN-CODE.
+           WRITE JOB-STATUS-REPORT-RECORD.
+           CLOSE JOB-STATUS-REPORT.
+
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0GBD0 end'.
+           MOVE SAVED-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+      ****************************************************************
+      *  End of AMQ0GBD0                                              *
+      ****************************************************************
