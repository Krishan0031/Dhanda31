@@ -0,0 +1,411 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0DSH0                                       *
+      *                                                              *
+      * Description: Unified daily operations status dashboard        *
+      *              extract                                         *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0DSH0 pulls together the three separate morning-review   *
+      *   outputs (request: new unified daily operations status        *
+      *   dashboard extract) into one combined report ordered by       *
+      *   severity, so there is one artifact to check instead of       *
+      *   three:                                                       *
+      *                                                              *
+      *      -- QDMALERT.DAT, the queue-depth monitor's alert report    *
+      *         (AMQ0QDM0) - queues over their configured depth          *
+      *         threshold                                                *
+      *                                                              *
+      *      -- MSETINH.DAT, AMQMSET2's persistent currently-inhibited   *
+      *         tracking file (the same file AMQ0INR0's report reads)     *
+      *                                                              *
+      *      -- CHANSTAT.DAT, a channel-status extract for our critical   *
+      *         channel list - staged by the site's PCF/MQSC channel       *
+      *         inquiry the same way AMQ0CHI0's CHANEXT.DAT channel-        *
+      *         definition extract is staged                                *
+      *                                                              *
+      *      -- each source record is assigned a severity so the         *
+      *         combined report can be written worst-first:               *
+      *         .  1 - a critical channel is stopped                       *
+      *         .  2 - a critical channel is retrying                       *
+      *         .  3 - a queue is over its depth threshold                    *
+      *         .  4 - a queue is sitting inhibited                           *
+      *         .  9 - a critical channel is running normally (kept in        *
+      *            the dashboard for completeness, but always last)           *
+      *         any source file that does not exist is simply skipped -       *
+      *         a site need not run all three monitors to use this one        *
+      *                                                              *
+      *    Program logic:                                            *
+      *         load whichever of the three source files are present    *
+      *         into DASHBOARD-TABLE, one entry per input record, each     *
+      *         tagged with its assigned severity                          *
+      *         sort DASHBOARD-TABLE by severity (worst first)              *
+      *         write the combined report, one line per entry               *
+      *         DISPLAY a one-line summary of entries written               *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0DSH0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0DSH0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** queue-depth monitor's alert report (AMQ0QDM0)
+           SELECT QUEUE-DEPTH-ALERTS ASSIGN TO 'QDMALERT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS QUEUE-DEPTH-ALERTS-STATUS.
+
+      ** the "currently inhibited" tracking file maintained by
+      ** AMQMSET2 (request: new persistent tracking file and report
+      ** of currently-inhibited queues)
+           SELECT INHIBITED-QUEUES-FILE ASSIGN TO 'MSETINH.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS INH-FILE-STATUS.
+
+      ** channel-status extract for our critical channel list, staged
+      ** by the site's PCF/MQSC channel inquiry (request: new unified
+      ** daily operations status dashboard extract) - the same staged-
+      ** extract convention AMQ0CHI0's CHANEXT.DAT already uses
+           SELECT CHANNEL-STATUS-FILE ASSIGN TO 'CHANSTAT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CHANNEL-STATUS-FILE-STATUS.
+
+           SELECT DASHBOARD-REPORT ASSIGN TO 'DASHBORD.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS DASHBOARD-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      ** identical layout to the record AMQ0QDM0 writes
+       FD  QUEUE-DEPTH-ALERTS.
+       01 QUEUE-DEPTH-ALERT-RECORD.
+          05 QDA-TIMESTAMP              PIC X(17).
+          05 FILLER                    PIC X.
+          05 QDA-QUEUE-NAME             PIC X(48).
+          05 FILLER                    PIC X.
+          05 QDA-CURRENT-DEPTH          PIC Z(8)9.
+          05 FILLER                    PIC X(8).
+          05 QDA-THRESHOLD              PIC Z(8)9.
+
+      ** identical layout to the record AMQMSET2 writes
+       FD  INHIBITED-QUEUES-FILE.
+       01 INHIBITED-QUEUES-RECORD.
+           05 INHQ-QUEUE-NAME           PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-SCOPE                PIC X(4).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-REQUESTED-BY         PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-SINCE-TIMESTAMP      PIC X(17).
+
+       FD  CHANNEL-STATUS-FILE.
+       01 CHANNEL-STATUS-RECORD.
+          05 CHST-CHANNEL-NAME          PIC X(20).
+          05 CHST-STATUS                PIC X(10).
+
+       FD  DASHBOARD-REPORT.
+       01 DASHBOARD-REPORT-RECORD       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 QUEUE-DEPTH-ALERTS-STATUS     PIC XX VALUE '00'.
+       01 INH-FILE-STATUS               PIC XX VALUE '00'.
+       01 CHANNEL-STATUS-FILE-STATUS    PIC XX VALUE '00'.
+       01 DASHBOARD-REPORT-STATUS       PIC XX VALUE '00'.
+       01 END-OF-FILE-SWITCH            PIC X VALUE 'N'.
+
+      ** every dashboard entry, regardless of source, is loaded into
+      ** one common table so it can be sorted by severity and written
+      ** out in one pass - the same load-into-a-table idiom this
+      ** program's sibling monitors already use
+       01 DASHBOARD-TABLE.
+          02 DASHBOARD-ENTRY OCCURS 500 TIMES.
+             05 DASH-SEVERITY           PIC 9(1).
+             05 DASH-CATEGORY           PIC X(12).
+             05 DASH-NAME               PIC X(48).
+             05 DASH-DETAIL             PIC X(30).
+       01 DASHBOARD-COUNT               PIC S9(9) BINARY VALUE 0.
+       01 DASHBOARD-OVERFLOW-SWITCH     PIC X VALUE 'N'.
+       01 DASHBOARD-INDEX               PIC S9(9) BINARY.
+       01 SORT-OUTER-INDEX              PIC S9(9) BINARY.
+       01 SORT-INNER-INDEX              PIC S9(9) BINARY.
+       01 SORT-SWAP-SEVERITY            PIC 9(1).
+       01 SORT-SWAP-CATEGORY            PIC X(12).
+       01 SORT-SWAP-NAME                PIC X(48).
+       01 SORT-SWAP-DETAIL              PIC X(30).
+
+       01 DISPLAY-DEPTH                 PIC Z(8)9.
+       01 DISPLAY-THRESHOLD             PIC Z(8)9.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0DSH0 start'.
+
+           PERFORM LOADCHANSTAT.
+           PERFORM LOADQDEPTH.
+           PERFORM LOADINHIBITED.
+           PERFORM SORTTBL.
+
+           OPEN OUTPUT DASHBOARD-REPORT.
+           PERFORM HDR.
+           PERFORM VARYING DASHBOARD-INDEX FROM 1 BY 1
+               UNTIL DASHBOARD-INDEX > DASHBOARD-COUNT
+             PERFORM RPTLN
+           END-PERFORM.
+           CLOSE DASHBOARD-REPORT.
+
+           IF DASHBOARD-OVERFLOW-SWITCH IS EQUAL TO 'Y'
+             DISPLAY '  (dashboard table full - some entries not '
+                 'shown)'
+           END-IF.
+           DISPLAY DASHBOARD-COUNT ' entries written to DASHBORD.DAT'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0DSH0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the critical-channel status extract, if present        *
+      *                                                              *
+      ****************************************************************
+       LOADCHANSTAT.
+           MOVE 'N' TO END-OF-FILE-SWITCH.
+           OPEN INPUT CHANNEL-STATUS-FILE.
+           IF CHANNEL-STATUS-FILE-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-FILE-SWITCH IS EQUAL TO 'Y'
+             READ CHANNEL-STATUS-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-FILE-SWITCH
+               NOT AT END
+                 PERFORM ADDCHAN
+             END-READ
+           END-PERFORM.
+           IF CHANNEL-STATUS-FILE-STATUS IS NOT EQUAL TO '35'
+             CLOSE CHANNEL-STATUS-FILE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Add one channel-status entry to DASHBOARD-TABLE            *
+      *                                                              *
+      ****************************************************************
+       ADDCHAN.
+           IF DASHBOARD-COUNT IS LESS THAN 500
+             ADD 1 TO DASHBOARD-COUNT
+             MOVE 'CHANNEL' TO DASH-CATEGORY(DASHBOARD-COUNT)
+             MOVE CHST-CHANNEL-NAME TO DASH-NAME(DASHBOARD-COUNT)
+             MOVE CHST-STATUS TO DASH-DETAIL(DASHBOARD-COUNT)
+             IF CHST-STATUS IS EQUAL TO 'STOPPED'
+               MOVE 1 TO DASH-SEVERITY(DASHBOARD-COUNT)
+             ELSE
+               IF CHST-STATUS IS EQUAL TO 'RETRYING'
+                 MOVE 2 TO DASH-SEVERITY(DASHBOARD-COUNT)
+               ELSE
+                 MOVE 9 TO DASH-SEVERITY(DASHBOARD-COUNT)
+               END-IF
+             END-IF
+           ELSE
+             MOVE 'Y' TO DASHBOARD-OVERFLOW-SWITCH
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the queue-depth monitor's alert report, if present     *
+      *                                                              *
+      ****************************************************************
+       LOADQDEPTH.
+           MOVE 'N' TO END-OF-FILE-SWITCH.
+           OPEN INPUT QUEUE-DEPTH-ALERTS.
+           IF QUEUE-DEPTH-ALERTS-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-FILE-SWITCH IS EQUAL TO 'Y'
+             READ QUEUE-DEPTH-ALERTS
+               AT END
+                 MOVE 'Y' TO END-OF-FILE-SWITCH
+               NOT AT END
+                 PERFORM ADDQDEPTH
+             END-READ
+           END-PERFORM.
+           IF QUEUE-DEPTH-ALERTS-STATUS IS NOT EQUAL TO '35'
+             CLOSE QUEUE-DEPTH-ALERTS
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Add one queue-depth-alert entry to DASHBOARD-TABLE         *
+      *                                                              *
+      ****************************************************************
+       ADDQDEPTH.
+           IF DASHBOARD-COUNT IS LESS THAN 500
+             ADD 1 TO DASHBOARD-COUNT
+             MOVE 3 TO DASH-SEVERITY(DASHBOARD-COUNT)
+             MOVE 'QUEUE-DEPTH' TO DASH-CATEGORY(DASHBOARD-COUNT)
+             MOVE QDA-QUEUE-NAME TO DASH-NAME(DASHBOARD-COUNT)
+             MOVE QDA-CURRENT-DEPTH TO DISPLAY-DEPTH
+             MOVE QDA-THRESHOLD TO DISPLAY-THRESHOLD
+             STRING 'depth ' DELIMITED BY SIZE
+                    DISPLAY-DEPTH DELIMITED BY SIZE
+                    ' over ' DELIMITED BY SIZE
+                    DISPLAY-THRESHOLD DELIMITED BY SIZE
+               INTO DASH-DETAIL(DASHBOARD-COUNT)
+           ELSE
+             MOVE 'Y' TO DASHBOARD-OVERFLOW-SWITCH
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the currently-inhibited-queues tracking file, if       *
+      *   present                                                     *
+      *                                                              *
+      ****************************************************************
+       LOADINHIBITED.
+           MOVE 'N' TO END-OF-FILE-SWITCH.
+           OPEN INPUT INHIBITED-QUEUES-FILE.
+           IF INH-FILE-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-FILE-SWITCH IS EQUAL TO 'Y'
+             READ INHIBITED-QUEUES-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-FILE-SWITCH
+               NOT AT END
+                 PERFORM ADDINHIBITED
+             END-READ
+           END-PERFORM.
+           IF INH-FILE-STATUS IS NOT EQUAL TO '35'
+             CLOSE INHIBITED-QUEUES-FILE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Add one inhibited-queue entry to DASHBOARD-TABLE           *
+      *                                                              *
+      ****************************************************************
+       ADDINHIBITED.
+           IF DASHBOARD-COUNT IS LESS THAN 500
+             ADD 1 TO DASHBOARD-COUNT
+             MOVE 4 TO DASH-SEVERITY(DASHBOARD-COUNT)
+             MOVE 'INHIBITED' TO DASH-CATEGORY(DASHBOARD-COUNT)
+             MOVE INHQ-QUEUE-NAME TO DASH-NAME(DASHBOARD-COUNT)
+             STRING 'scope ' DELIMITED BY SIZE
+                    INHQ-SCOPE DELIMITED BY SIZE
+                    ' by ' DELIMITED BY SIZE
+                    INHQ-REQUESTED-BY DELIMITED BY SPACE
+               INTO DASH-DETAIL(DASHBOARD-COUNT)
+           ELSE
+             MOVE 'Y' TO DASHBOARD-OVERFLOW-SWITCH
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Sort DASHBOARD-TABLE by severity, worst first - a simple    *
+      *   bubble sort is more than adequate for the small, bounded     *
+      *   (OCCURS 500) table this program works with                  *
+      *                                                              *
+      ****************************************************************
+       SORTTBL.
+           PERFORM VARYING SORT-OUTER-INDEX FROM 1 BY 1
+               UNTIL SORT-OUTER-INDEX > DASHBOARD-COUNT
+             PERFORM VARYING SORT-INNER-INDEX FROM 1 BY 1
+                 UNTIL SORT-INNER-INDEX > DASHBOARD-COUNT -
+                     SORT-OUTER-INDEX
+               IF DASH-SEVERITY(SORT-INNER-INDEX) IS GREATER THAN
+                   DASH-SEVERITY(SORT-INNER-INDEX + 1)
+                 MOVE DASH-SEVERITY(SORT-INNER-INDEX)
+                   TO SORT-SWAP-SEVERITY
+                 MOVE DASH-CATEGORY(SORT-INNER-INDEX)
+                   TO SORT-SWAP-CATEGORY
+                 MOVE DASH-NAME(SORT-INNER-INDEX) TO SORT-SWAP-NAME
+                 MOVE DASH-DETAIL(SORT-INNER-INDEX)
+                   TO SORT-SWAP-DETAIL
+
+                 MOVE DASH-SEVERITY(SORT-INNER-INDEX + 1)
+                   TO DASH-SEVERITY(SORT-INNER-INDEX)
+                 MOVE DASH-CATEGORY(SORT-INNER-INDEX + 1)
+                   TO DASH-CATEGORY(SORT-INNER-INDEX)
+                 MOVE DASH-NAME(SORT-INNER-INDEX + 1)
+                   TO DASH-NAME(SORT-INNER-INDEX)
+                 MOVE DASH-DETAIL(SORT-INNER-INDEX + 1)
+                   TO DASH-DETAIL(SORT-INNER-INDEX)
+
+                 MOVE SORT-SWAP-SEVERITY
+                   TO DASH-SEVERITY(SORT-INNER-INDEX + 1)
+                 MOVE SORT-SWAP-CATEGORY
+                   TO DASH-CATEGORY(SORT-INNER-INDEX + 1)
+                 MOVE SORT-SWAP-NAME TO DASH-NAME(SORT-INNER-INDEX + 1)
+                 MOVE SORT-SWAP-DETAIL
+                   TO DASH-DETAIL(SORT-INNER-INDEX + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      *   Write the report column header                             *
+      *                                                              *
+      ****************************************************************
+       HDR.
+           MOVE SPACES TO DASHBOARD-REPORT-RECORD.
+           STRING 'SEV' DELIMITED BY SIZE
+                  ' CATEGORY    ' DELIMITED BY SIZE
+                  ' NAME' DELIMITED BY SIZE
+             INTO DASHBOARD-REPORT-RECORD
+           WRITE DASHBOARD-REPORT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      *   Write (and DISPLAY) one dashboard report line              *
+      *                                                              *
+      ****************************************************************
+       RPTLN.
+           MOVE SPACES TO DASHBOARD-REPORT-RECORD.
+           STRING DASH-SEVERITY(DASHBOARD-INDEX) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  DASH-CATEGORY(DASHBOARD-INDEX) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  DASH-NAME(DASHBOARD-INDEX) DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  DASH-DETAIL(DASHBOARD-INDEX) DELIMITED BY SIZE
+             INTO DASHBOARD-REPORT-RECORD.
+           WRITE DASHBOARD-REPORT-RECORD.
+           DISPLAY DASHBOARD-REPORT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0DSH0                                              *
+      *                                                              *
+      ****************************************************************
