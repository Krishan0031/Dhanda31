@@ -0,0 +1,39 @@
+      ******************************************************************
+      **                                                              **
+      **                  IBM MQSeries for Windows NT                 **
+      **                                                              **
+      **  COPYBOOK NAME:  CMQORL                                     **
+      **                                                              **
+      **  DESCRIPTION:    Object Record Structure                     **
+      **                                                              **
+      ******************************************************************
+      **  @START_COPYRIGHT@                                           **
+      **  Licensed Materials - Property of IBM                        **
+      **                                                              **
+      **  04L1830, 5639-B43                                           **
+      **                                                              **
+      **  (C) Copyright IBM Corporation 1997, 1999.                   **
+      **                                                              **
+      **  Status: Version 5 Release 1                                 **
+      **  @END_COPYRIGHT@                                             **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       This file declares the structure MQOR,      **
+      **                  one entry of which is required for each     **
+      **                  destination of a distribution list open     **
+      **                  or an MQDH-prefixed distribution message.    **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **   MQOR structure
+        10 MQOR.
+      **    Object name
+         15 MQOR-OBJECTNAME           PIC X(48).
+      **    Object queue manager name
+         15 MQOR-OBJECTQMGRNAME       PIC X(48).
+
+      ******************************************************************
+      **  End of CMQORL                                               **
+      ******************************************************************
