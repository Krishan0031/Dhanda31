@@ -0,0 +1,40 @@
+      ******************************************************************
+      **                                                              **
+      **                  IBM MQSeries for Windows NT                 **
+      **                                                              **
+      **  COPYBOOK NAME:  CMQRRL                                     **
+      **                                                              **
+      **  DESCRIPTION:    Response Record Structure                   **
+      **                                                              **
+      ******************************************************************
+      **  @START_COPYRIGHT@                                           **
+      **  Licensed Materials - Property of IBM                        **
+      **                                                              **
+      **  04L1830, 5639-B43                                           **
+      **                                                              **
+      **  (C) Copyright IBM Corporation 1997, 1999.                   **
+      **                                                              **
+      **  Status: Version 5 Release 1                                 **
+      **  @END_COPYRIGHT@                                             **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       This file declares the structure MQRR,      **
+      **                  one entry of which is returned for each     **
+      **                  destination of a distribution list open,    **
+      **                  giving the per-destination completion and   **
+      **                  reason code                                 **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **   MQRR structure
+        10 MQRR.
+      **    Completion code for this destination
+         15 MQRR-COMPLETIONCODE       PIC S9(9) BINARY.
+      **    Reason code for this destination
+         15 MQRR-REASONCODE           PIC S9(9) BINARY.
+
+      ******************************************************************
+      **  End of CMQRRL                                               **
+      ******************************************************************
