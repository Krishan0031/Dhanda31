@@ -0,0 +1,421 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0DPUT0                                      *
+      *                                                              *
+      * Description: Sample COBOL program that broadcasts one        *
+      *              message to several destination queues in a      *
+      *              single MQDH-prefixed distribution-list put       *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0DPUT0 is a sample COBOL program that puts one message  *
+      *   to a list of destination queues (optionally on different    *
+      *   queue managers) in a single distribution-list MQPUT, so     *
+      *   callers do not need to loop single MQPUT1 calls by hand      *
+      *                                                              *
+      *      -- the message text comes from DPUTMSG.DAT               *
+      *                                                              *
+      *      -- the destination list comes from DPUTDEST.DAT, one     *
+      *         48-byte queue name followed by a 48-byte queue        *
+      *         manager name (blank meaning the local queue manager)  *
+      *         per line                                              *
+      *                                                              *
+      *      -- MQOPEN is called once for the whole destination list  *
+      *         (MQOD version 2, an MQOR object record per            *
+      *         destination); MQPUT is then called once, with the     *
+      *         message buffer prefixed by an MQDH distribution        *
+      *         header (MQDH-RECSPRESENT, MQDH-OBJECTRECOFFSET,        *
+      *         MQDH-PUTMSGRECOFFSET) ahead of the message text        *
+      *                                                              *
+      *      -- MQOD's per-destination response records (MQRR) are    *
+      *         checked after the open and any destination that       *
+      *         could not be resolved is reported                     *
+      *                                                              *
+      *    Program logic:                                             *
+      *         read the destination list into the MQOR table         *
+      *         read the message text                                 *
+      *         MQCONNect to default queue manager                    *
+      *         MQOPEN the distribution list for OUTPUT                *
+      *         report any destination whose MQRR shows a failure      *
+      *         build the MQDH-prefixed put buffer                    *
+      *         MQPUT the combined buffer once                         *
+      *         MQCLOSE the distribution list                          *
+      *         MQDISConnect from queue manager                       *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0DPUT0 has no parameters                                *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0DPUT0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** destination list, one 48-byte queue name plus 48-byte queue
+      ** manager name (blank means the local queue manager) per line
+           SELECT DEST-FILE ASSIGN TO 'DPUTDEST.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS DEST-FILE-STATUS.
+
+      ** the message text to broadcast to every destination
+           SELECT MSG-FILE ASSIGN TO 'DPUTMSG.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MSG-FILE-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEST-FILE.
+       01 DEST-FILE-RECORD.
+          05 DF-QUEUE-NAME              PIC X(48).
+          05 DF-QMGR-NAME                PIC X(48).
+
+       FD  MSG-FILE.
+       01 MSG-FILE-RECORD                PIC X(1000).
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Object Descriptor (version 2 - distribution list open)
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      * Message Descriptor
+       01 MESSAGE-DESCRIPTOR.
+          COPY CMQMDV.
+      * Put message options
+       01 PMOPTIONS.
+          COPY CMQPMOV.
+      ** note, sample uses defaults where it can
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 Q-HANDLE                   PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 OPEN-CODE                  PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+       01 BUFFER-LENGTH              PIC S9(9) BINARY.
+       01 DEST-FILE-STATUS           PIC XX VALUE '00'.
+       01 MSG-FILE-STATUS            PIC XX VALUE '00'.
+       01 END-OF-DEST-FILE-SWITCH    PIC X VALUE 'N'.
+       01 DEST-COUNT                 PIC S9(9) BINARY VALUE 0.
+       01 DEST-INDEX                 PIC S9(9) BINARY.
+       01 MSG-TEXT                   PIC X(1000) VALUE SPACES.
+       01 MSG-TEXT-LENGTH            PIC S9(9) BINARY VALUE 0.
+       01 FAILED-DEST-COUNT          PIC S9(9) BINARY VALUE 0.
+
+      ** distribution list object records, one per destination, and
+      ** the matching response records MQOPEN fills in
+       01 MQOR-TABLE.
+          02 MQOR-ENTRY OCCURS 50 TIMES.
+             COPY CMQORL.
+       01 MQRR-TABLE.
+          02 MQRR-ENTRY OCCURS 50 TIMES.
+             COPY CMQRRL.
+
+      ** the MQDH-prefixed distribution header and the same MQOR
+      ** object records repeated in-line ahead of the message text
+      ** (this is what the queue manager parses when Format is
+      ** MQFMT-DIST-HEADER).  This table is fixed at 50 entries
+      ** regardless of DEST-COUNT, so the header/records are copied
+      ** into PUT-BUFFER below with just the DEST-COUNT entries
+      ** actually in use, immediately followed by the message text -
+      ** not laid out directly ahead of a fixed OCCURS-50 area, which
+      ** would leave the message text stranded inside unused object-
+      ** record slots whenever DEST-COUNT is less than 50
+       01 DIST-PUT-BUFFER.
+          02 DIST-HEADER-AREA.
+             COPY cmqdhl.
+          02 DIST-OBJECT-RECORDS.
+             03 DIST-OBJECT-RECORD OCCURS 50 TIMES.
+                04 DIST-OR-QUEUE-NAME      PIC X(48).
+                04 DIST-OR-QMGR-NAME       PIC X(48).
+
+      ** the buffer actually given to MQPUT: DIST-HEADER-AREA, the
+      ** first DEST-COUNT object records, and the message text,
+      ** packed contiguously by BLDDH regardless of DEST-COUNT
+       01 PUT-BUFFER                     PIC X(6000).
+       01 PUT-BUFFER-POS                 PIC S9(9) BINARY.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0DPUT0 start'.
+
+           PERFORM LOADDL.
+           PERFORM LOADMSG.
+
+      ****************************************************************
+      *                                                              *
+      *   Connect to default queue manager                           *
+      *                                                              *
+      ****************************************************************
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+      *      report reason and stop if it failed
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+           PERFORM OPENDL.
+           IF OPEN-CODE IS NOT EQUAL TO MQCC-FAILED
+             PERFORM CHKRR
+             PERFORM BLDDH
+             PERFORM PUTDL
+             PERFORM CLOSEDL
+           END-IF.
+
+           PERFORM DISCS.
+           PERFORM OVER.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the destination list into the MQOR table              *
+      *                                                              *
+      ****************************************************************
+       LOADDL.
+           OPEN INPUT DEST-FILE.
+           IF DEST-FILE-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open destination list DPUTDEST.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           PERFORM UNTIL END-OF-DEST-FILE-SWITCH IS EQUAL TO 'Y'
+             READ DEST-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-DEST-FILE-SWITCH
+             END-READ
+             IF END-OF-DEST-FILE-SWITCH IS NOT EQUAL TO 'Y'
+               IF DEST-COUNT IS LESS THAN 50
+                 ADD 1 TO DEST-COUNT
+                 MOVE DF-QUEUE-NAME TO MQOR-OBJECTNAME(DEST-COUNT)
+                 MOVE DF-QMGR-NAME
+                   TO MQOR-OBJECTQMGRNAME(DEST-COUNT)
+               ELSE
+                 DISPLAY 'destination list full - entry for '
+                   DF-QUEUE-NAME ' skipped'
+               END-IF
+             END-IF
+           END-PERFORM.
+           CLOSE DEST-FILE.
+           IF DEST-COUNT IS EQUAL TO 0
+             DISPLAY 'No destinations found in DPUTDEST.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the message text to broadcast                        *
+      *                                                              *
+      ****************************************************************
+       LOADMSG.
+           OPEN INPUT MSG-FILE.
+           IF MSG-FILE-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open message file DPUTMSG.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           READ MSG-FILE INTO MSG-TEXT
+             AT END
+               MOVE SPACES TO MSG-TEXT
+           END-READ.
+           CLOSE MSG-FILE.
+           MOVE 1000 TO MSG-TEXT-LENGTH.
+
+      ****************************************************************
+      *                                                              *
+      *   Open the distribution list (one MQOPEN for every           *
+      *   destination at once, using an MQOD version 2 object         *
+      *   descriptor)                                                *
+      *                                                              *
+      ****************************************************************
+       OPENDL.
+           MOVE 2 TO MQOD-VERSION.
+           MOVE DEST-COUNT TO MQOD-OBJECTCOUNT.
+           SET MQOD-OBJECTRECPTR TO ADDRESS OF MQOR-TABLE.
+           SET MQOD-RESPONSERECPTR TO ADDRESS OF MQRR-TABLE.
+           ADD MQOO-OUTPUT MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, Q-HANDLE,
+            OPEN-CODE, REASON.
+
+      *      report reason, if any; stop if failed
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             DISPLAY 'MQOPEN ended with reason code ' REASON
+             END-IF.
+
+           IF OPEN-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'unable to open distribution list'
+             MOVE REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Report any destination MQOPEN could not resolve            *
+      *                                                              *
+      ****************************************************************
+       CHKRR.
+           MOVE 0 TO FAILED-DEST-COUNT.
+           PERFORM VARYING DEST-INDEX FROM 1 BY 1
+             UNTIL DEST-INDEX IS GREATER THAN DEST-COUNT
+             IF MQRR-COMPLETIONCODE(DEST-INDEX) IS EQUAL TO MQCC-FAILED
+               ADD 1 TO FAILED-DEST-COUNT
+               DISPLAY 'distribution list destination '
+                   MQOR-OBJECTNAME(DEST-INDEX)
+                   ' failed to resolve, reason '
+                   MQRR-REASONCODE(DEST-INDEX)
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      *   Build the MQDH-prefixed put buffer: header, one object     *
+      *   record per destination, then the message text              *
+      *                                                              *
+      ****************************************************************
+       BLDDH.
+           MOVE 'DH  ' TO MQDH-STRUCID.
+           MOVE 1 TO MQDH-VERSION.
+           MOVE SPACES TO MQDH-FORMAT.
+           MOVE 0 TO MQDH-ENCODING.
+           MOVE 0 TO MQDH-CODEDCHARSETID.
+           MOVE 0 TO MQDH-FLAGS.
+           MOVE 0 TO MQDH-PUTMSGRECFIELDS.
+           MOVE DEST-COUNT TO MQDH-RECSPRESENT.
+           MOVE LENGTH OF DIST-HEADER-AREA TO MQDH-OBJECTRECOFFSET.
+           MOVE 0 TO MQDH-PUTMSGRECOFFSET.
+           COMPUTE MQDH-STRUCLENGTH =
+               LENGTH OF DIST-HEADER-AREA
+             + (DEST-COUNT * LENGTH OF DIST-OBJECT-RECORD).
+
+           PERFORM VARYING DEST-INDEX FROM 1 BY 1
+             UNTIL DEST-INDEX IS GREATER THAN DEST-COUNT
+             MOVE MQOR-OBJECTNAME(DEST-INDEX)
+               TO DIST-OR-QUEUE-NAME(DEST-INDEX)
+             MOVE MQOR-OBJECTQMGRNAME(DEST-INDEX)
+               TO DIST-OR-QMGR-NAME(DEST-INDEX)
+           END-PERFORM.
+
+           MOVE MQFMT-DIST-HEADER TO MQMD-FORMAT.
+           COMPUTE BUFFER-LENGTH =
+               MQDH-STRUCLENGTH + MSG-TEXT-LENGTH.
+
+      **    pack the header, only the DEST-COUNT object records in
+      **    use, and the message text contiguously into PUT-BUFFER -
+      **    see the note on DIST-PUT-BUFFER above
+           MOVE SPACES TO PUT-BUFFER.
+           MOVE 1 TO PUT-BUFFER-POS.
+           STRING DIST-HEADER-AREA DELIMITED BY SIZE
+             INTO PUT-BUFFER
+             WITH POINTER PUT-BUFFER-POS.
+           PERFORM VARYING DEST-INDEX FROM 1 BY 1
+             UNTIL DEST-INDEX IS GREATER THAN DEST-COUNT
+             STRING DIST-OBJECT-RECORD(DEST-INDEX) DELIMITED BY SIZE
+               INTO PUT-BUFFER
+               WITH POINTER PUT-BUFFER-POS
+           END-PERFORM.
+           STRING MSG-TEXT(1:MSG-TEXT-LENGTH) DELIMITED BY SIZE
+             INTO PUT-BUFFER
+             WITH POINTER PUT-BUFFER-POS.
+
+      ****************************************************************
+      *                                                              *
+      *   Put the combined buffer once for every destination         *
+      *                                                              *
+      ****************************************************************
+       PUTDL.
+           CALL 'MQPUT'
+            USING HCONN, Q-HANDLE,
+            MESSAGE-DESCRIPTOR, PMOPTIONS,
+            BUFFER-LENGTH, PUT-BUFFER,
+            COMPLETION-CODE, REASON.
+
+      *      report reason, if any
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             DISPLAY 'MQPUT ended with reason code ' REASON
+             END-IF.
+
+           IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+             DISPLAY DEST-COUNT ' destinations put in one MQPUT'
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Close the distribution list                                *
+      *                                                              *
+      ****************************************************************
+       CLOSEDL.
+           MOVE MQCO-NONE TO OPEN-OPTIONS.
+           CALL 'MQCLOSE'
+            USING HCONN, Q-HANDLE, OPEN-OPTIONS,
+            COMPLETION-CODE, REASON.
+
+      *      report reason, if any
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             DISPLAY 'MQCLOSE ended with reason code ' REASON
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Disconnect from queue manager (if not previously connected) *
+      *                                                              *
+      ****************************************************************
+       DISCS.
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+
+      *      report reason, if any
+             IF REASON IS NOT EQUAL TO MQRC-NONE
+               DISPLAY 'MQDISC ended with reason code ' REASON
+             END-IF
+           END-IF.
+
+       OVER.
+           IF FAILED-DEST-COUNT IS GREATER THAN 0
+             DISPLAY FAILED-DEST-COUNT ' destinations failed to open'
+           END-IF.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0DPUT0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0DPUT0                                             *
+      *                                                              *
+      ****************************************************************
