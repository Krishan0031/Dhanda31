@@ -0,0 +1,58 @@
+      ******************************************************************
+      **                                                              **
+      **                  IBM MQSeries for Windows NT                 **
+      **                                                              **
+      **  COPYBOOK NAME:  CMQDLHL                                     **
+      **                                                              **
+      **  DESCRIPTION:    Dead Letter Header Structure                **
+      **                                                              **
+      ******************************************************************
+      **  @START_COPYRIGHT@                                           **
+      **  Licensed Materials - Property of IBM                        **
+      **                                                              **
+      **  04L1830, 5639-B43                                           **
+      **                                                              **
+      **  (C) Copyright IBM Corporation 1993, 1999.                   **
+      **                                                              **
+      **  Status: Version 5 Release 1                                 **
+      **  @END_COPYRIGHT@                                             **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       This file declares the structure MQDLH,     **
+      **                  which is prefixed to the application data   **
+      **                  of a message placed on a dead-letter (undel- **
+      **                  iverable message) queue.                    **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **   MQDLH structure
+        10 MQDLH.
+      **    Structure identifier
+         15 MQDLH-STRUCID             PIC X(4).
+      **    Structure version number
+         15 MQDLH-VERSION              PIC S9(9) BINARY.
+      **    Reason the message could not be delivered
+         15 MQDLH-REASON               PIC S9(9) BINARY.
+      **    Name of the queue the message was destined for
+         15 MQDLH-DESTQNAME            PIC X(48).
+      **    Name of the queue manager the message was destined for
+         15 MQDLH-DESTQMGRNAME         PIC X(48).
+      **    Encoding of the original message data
+         15 MQDLH-ENCODING             PIC S9(9) BINARY.
+      **    Coded character-set identifier of original message data
+         15 MQDLH-CODEDCHARSETID       PIC S9(9) BINARY.
+      **    Format name of the original message data
+         15 MQDLH-FORMAT                PIC X(8).
+      **    Type of application that put the original message
+         15 MQDLH-PUTAPPLTYPE           PIC S9(9) BINARY.
+      **    Name of application that put the original message
+         15 MQDLH-PUTAPPLNAME           PIC X(28).
+      **    Date and time original message was put
+         15 MQDLH-PUTDATE               PIC X(8).
+         15 MQDLH-PUTTIME               PIC X(8).
+
+      ******************************************************************
+      **  End of CMQDLHL                                              **
+      ******************************************************************
