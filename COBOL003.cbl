@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0QDM0                                       *
+      *                                                              *
+      * Description: Sample COBOL program that checks the current    *
+      *              depth of a list of critical queues against a    *
+      *              configured threshold (example using MQINQ)      *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0QDM0 is a batch program that reads a control file of   *
+      *   critical queue names paired with a configured depth        *
+      *   threshold, does an MQINQ for MQIA-CURRENT-Q-DEPTH on each,  *
+      *   and writes an alert report record (plus a console message) *
+      *   for any queue whose current depth is over its threshold,   *
+      *   so backlogs get caught before they page someone.           *
+      *                                                              *
+      *      -- queue names and thresholds come from a sequential    *
+      *         control file, one queue per line                     *
+      *                                                              *
+      *      -- writes a message for each MQI reason other than      *
+      *         MQRC-NONE; continues with the next queue rather than  *
+      *         stopping the whole run, since one bad queue name      *
+      *         should not block checking the rest of the list       *
+      *                                                              *
+      *    Program logic:                                            *
+      *         open the threshold control file                      *
+      *         MQCONNect to default queue manager                   *
+      *         for each queue listed in the control file,            *
+      *         .  MQOPEN the queue for INQUIRE                       *
+      *         .  MQINQ MQIA-CURRENT-Q-DEPTH                         *
+      *         .  MQCLOSE the queue                                  *
+      *         .  if current depth exceeds the configured threshold, *
+      *            write an alert report record and DISPLAY an alert  *
+      *         MQDISConnect from queue manager                       *
+      *         DISPLAY a one-line summary of queues checked/alerted  *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0QDM0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0QDM0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** control file of critical queue names and their configured
+      ** depth thresholds, one queue per line
+           SELECT THRESHOLD-FILE ASSIGN TO 'QDMCTL.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS THRESHOLD-FILE-STATUS.
+
+      ** one alert record per queue found over its threshold
+           SELECT ALERT-REPORT ASSIGN TO 'QDMALERT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ALERT-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  THRESHOLD-FILE.
+       01 THRESHOLD-FILE-RECORD.
+          05 TF-QUEUE-NAME            PIC X(48).
+          05 TF-THRESHOLD             PIC 9(9).
+
+       FD  ALERT-REPORT.
+       01 ALERT-REPORT-RECORD.
+          05 AR-TIMESTAMP              PIC X(17).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 AR-QUEUE-NAME             PIC X(48).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 AR-CURRENT-DEPTH          PIC Z(8)9.
+          05 FILLER                   PIC X(8) VALUE ' over '.
+          05 AR-THRESHOLD              PIC Z(8)9.
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Object Descriptor
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      ** note, sample uses defaults where it can
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 Q-HANDLE                   PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+
+       01 THRESHOLD-FILE-STATUS      PIC XX VALUE '00'.
+       01 ALERT-REPORT-STATUS        PIC XX VALUE '00'.
+       01 END-OF-THRESHOLD-FILE-SWITCH PIC X VALUE 'N'.
+
+      ** MQINQ of MQIA-CURRENT-Q-DEPTH uses the same single-entry
+      ** selector/int-attr table shape AMQMSET2 uses for MQSET
+       01 SELECT-COUNT               PIC S9(9) BINARY VALUE 1.
+       01 SELECTOR-TABLE.
+         02 SELECTOR                 PIC S9(9) BINARY OCCURS 1 TIMES.
+       01 INT-ATTR-COUNT             PIC S9(9) BINARY VALUE 1.
+       01 INT-ATTR-TABLE.
+         02 INT-ATTR                 PIC S9(9) BINARY OCCURS 1 TIMES.
+       01 CHAR-ATTR-LENGTH           PIC S9(9) BINARY VALUE 0.
+       01 CHAR-ATTRS                 PIC X(100).
+
+       01 CURRENT-Q-DEPTH            PIC S9(9) BINARY.
+       01 CURRENT-THRESHOLD          PIC S9(9) BINARY.
+       01 QUEUE-COUNT                PIC 9(7) VALUE 0.
+       01 ALERT-COUNT                PIC 9(7) VALUE 0.
+       01 WS-DATE                    PIC 9(8).
+       01 WS-TIME                    PIC 9(8).
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0QDM0 start'.
+
+           OPEN INPUT THRESHOLD-FILE.
+           IF THRESHOLD-FILE-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open threshold control file QDMCTL.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           OPEN OUTPUT ALERT-REPORT.
+
+      ****************************************************************
+      *                                                              *
+      *   Connect to default queue manager                           *
+      *                                                              *
+      ****************************************************************
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+      *      report reason and stop if it failed
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Check every queue listed in the control file               *
+      *                                                              *
+      ****************************************************************
+           PERFORM UNTIL END-OF-THRESHOLD-FILE-SWITCH IS EQUAL TO 'Y'
+             READ THRESHOLD-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-THRESHOLD-FILE-SWITCH
+             END-READ
+             IF END-OF-THRESHOLD-FILE-SWITCH IS NOT EQUAL TO 'Y'
+               PERFORM CHKQ
+             END-IF
+           END-PERFORM.
+
+           CLOSE THRESHOLD-FILE.
+           CLOSE ALERT-REPORT.
+
+      ****************************************************************
+      *                                                              *
+      *  Disconnect from queue manager (if not previously connected) *
+      *                                                              *
+      ****************************************************************
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+
+      *      report reason, if any
+             IF REASON IS NOT EQUAL TO MQRC-NONE
+               DISPLAY 'MQDISC ended with reason code ' REASON
+             END-IF
+           END-IF.
+
+           DISPLAY QUEUE-COUNT ' queues checked, ' ALERT-COUNT
+               ' over threshold'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0QDM0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Open one queue for INQUIRE, MQINQ its current depth, and   *
+      *   compare it to the threshold from the control file          *
+      *                                                              *
+      ****************************************************************
+       CHKQ.
+           ADD 1 TO QUEUE-COUNT.
+           MOVE TF-QUEUE-NAME TO MQOD-OBJECTNAME.
+           ADD MQOO-INQUIRE MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, Q-HANDLE,
+            COMPLETION-CODE, REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQOPEN ended with reason code ' REASON
+                 ' for ' TF-QUEUE-NAME
+           ELSE
+             MOVE MQIA-CURRENT-Q-DEPTH TO SELECTOR(1)
+             CALL 'MQINQ'
+              USING HCONN, Q-HANDLE,
+              SELECT-COUNT, SELECTOR-TABLE,
+              INT-ATTR-COUNT, INT-ATTR-TABLE,
+              CHAR-ATTR-LENGTH, CHAR-ATTRS,
+              COMPLETION-CODE, REASON
+             IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+               MOVE INT-ATTR(1) TO CURRENT-Q-DEPTH
+               MOVE TF-THRESHOLD TO CURRENT-THRESHOLD
+               IF CURRENT-Q-DEPTH IS GREATER THAN CURRENT-THRESHOLD
+                 PERFORM ALERTQ
+               END-IF
+             ELSE
+               DISPLAY 'MQINQ ended with reason code ' REASON
+                   ' for ' TF-QUEUE-NAME
+             END-IF
+             MOVE MQCO-NONE TO OPEN-OPTIONS
+             CALL 'MQCLOSE'
+              USING HCONN, Q-HANDLE, OPEN-OPTIONS,
+              COMPLETION-CODE, REASON
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Write an alert report record and console message for a     *
+      *   queue found over its configured depth threshold            *
+      *                                                              *
+      ****************************************************************
+       ALERTQ.
+           ADD 1 TO ALERT-COUNT.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE WS-DATE TO AR-TIMESTAMP(1:8).
+           MOVE '-' TO AR-TIMESTAMP(9:1).
+           MOVE WS-TIME TO AR-TIMESTAMP(10:8).
+           MOVE TF-QUEUE-NAME TO AR-QUEUE-NAME.
+           MOVE CURRENT-Q-DEPTH TO AR-CURRENT-DEPTH.
+           MOVE CURRENT-THRESHOLD TO AR-THRESHOLD.
+           WRITE ALERT-REPORT-RECORD.
+           DISPLAY 'ALERT: ' TF-QUEUE-NAME ' depth ' CURRENT-Q-DEPTH
+               ' exceeds threshold ' CURRENT-THRESHOLD.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0QDM0                                              *
+      *                                                              *
+      ****************************************************************
