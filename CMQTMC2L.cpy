@@ -0,0 +1,52 @@
+      ******************************************************************
+      **                                                              **
+      **                  IBM MQSeries for Windows NT                 **
+      **                                                              **
+      **  COPYBOOK NAME:  CMQTMC2L                                    **
+      **                                                              **
+      **  DESCRIPTION:    Trigger Message 2 Structure                 **
+      **                                                              **
+      ******************************************************************
+      **  @START_COPYRIGHT@                                           **
+      **  Licensed Materials - Property of IBM                        **
+      **                                                              **
+      **  04L1830, 5639-B43                                           **
+      **                                                              **
+      **  (C) Copyright IBM Corporation 1993, 1999.                   **
+      **                                                              **
+      **  Status: Version 5 Release 1                                 **
+      **  @END_COPYRIGHT@                                             **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       This file declares the structure MQTMC2,    **
+      **                  the trigger message passed to a triggered   **
+      **                  application via the initiation queue.       **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **    Structure identifier
+          03 MQTMC-STRUCID              PIC X(4).
+      **    Structure version number
+          03 MQTMC-VERSION              PIC X(4).
+      **    Name of the queue that triggered this invocation
+          03 MQTMC-QNAME                PIC X(48).
+      **    Name of the process definition for the application
+          03 MQTMC-PROCESSNAME          PIC X(48).
+      **    Trigger data copied from the queue or process definition
+          03 MQTMC-TRIGGERDATA          PIC X(64).
+      **    Application type that is to be started
+          03 MQTMC-APPLTYPE             PIC X(4).
+      **    Name of the application to be started
+          03 MQTMC-APPLID               PIC X(256).
+      **    Environment data copied from the queue-manager definition
+          03 MQTMC-ENVDATA              PIC X(128).
+      **    User data copied from the process definition
+          03 MQTMC-USERDATA             PIC X(128).
+      **    Name of the queue manager that owns the initiation queue
+          03 MQTMC-QMGRNAME             PIC X(48).
+
+      ******************************************************************
+      **  End of CMQTMC2L                                             **
+      ******************************************************************
