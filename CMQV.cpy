@@ -0,0 +1,163 @@
+      ******************************************************************
+      **                                                              **
+      **                  IBM MQSeries for Windows NT                 **
+      **                                                              **
+      **  COPYBOOK NAME:  CMQV                                        **
+      **                                                              **
+      **  DESCRIPTION:    MQI named constants                         **
+      **                                                              **
+      ******************************************************************
+      **  @START_COPYRIGHT@                                           **
+      **  Licensed Materials - Property of IBM                        **
+      **                                                              **
+      **  04L1830, 5639-B43                                           **
+      **                                                              **
+      **  (C) Copyright IBM Corporation 1993, 1999.                   **
+      **                                                              **
+      **  Status: Version 5 Release 1                                 **
+      **  @END_COPYRIGHT@                                             **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       This file declares named constants for      **
+      **                  values used by the MQI calls.                **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **   Completion codes
+         05 MQCC-OK                    PIC S9(9) BINARY VALUE 0.
+         05 MQCC-WARNING               PIC S9(9) BINARY VALUE 1.
+         05 MQCC-FAILED                PIC S9(9) BINARY VALUE 2.
+
+      **   Reason codes
+         05 MQRC-NONE                    PIC S9(9) BINARY VALUE 0.
+         05 MQRC-CONNECTION-BROKEN       PIC S9(9) BINARY VALUE 2009.
+         05 MQRC-GET-INHIBITED           PIC S9(9) BINARY VALUE 2016.
+         05 MQRC-ALREADY-CONNECTED       PIC S9(9) BINARY VALUE 2002.
+         05 MQRC-OBJECT-CHANGED          PIC S9(9) BINARY VALUE 2017.
+         05 MQRC-PUT-INHIBITED           PIC S9(9) BINARY VALUE 2051.
+         05 MQRC-Q-FULL                  PIC S9(9) BINARY VALUE 2053.
+         05 MQRC-Q-MGR-NOT-AVAILABLE     PIC S9(9) BINARY VALUE 2059.
+         05 MQRC-TRUNCATED-MSG-ACCEPTED  PIC S9(9) BINARY VALUE 2079.
+         05 MQRC-TRUNCATED-MSG-FAILED    PIC S9(9) BINARY VALUE 2080.
+         05 MQRC-UNKNOWN-OBJECT-NAME     PIC S9(9) BINARY VALUE 2085.
+         05 MQRC-UNKNOWN-ALIAS-BASE-Q    PIC S9(9) BINARY VALUE 2082.
+         05 MQRC-NOT-AUTHORIZED          PIC S9(9) BINARY VALUE 2035.
+         05 MQRC-NO-MSG-AVAILABLE        PIC S9(9) BINARY VALUE 2033.
+         05 MQRC-Q-MGR-QUIESCING         PIC S9(9) BINARY VALUE 2161.
+         05 MQRC-Q-MGR-STOPPING          PIC S9(9) BINARY VALUE 2162.
+         05 MQRC-CHANNEL-NOT-AVAILABLE   PIC S9(9) BINARY VALUE 2537.
+         05 MQRC-UNKNOWN-CHANNEL-NAME    PIC S9(9) BINARY VALUE 2540.
+
+      **   Object types
+         05 MQOT-Q                       PIC S9(9) BINARY VALUE 1.
+         05 MQOT-Q-MGR                   PIC S9(9) BINARY VALUE 5.
+         05 MQOT-CHANNEL                 PIC S9(9) BINARY VALUE 11.
+
+      **   Open options
+         05 MQOO-INPUT-AS-Q-DEF        PIC S9(9) BINARY VALUE 1.
+         05 MQOO-INPUT-SHARED          PIC S9(9) BINARY VALUE 2.
+         05 MQOO-INPUT-EXCLUSIVE       PIC S9(9) BINARY VALUE 4.
+         05 MQOO-BROWSE                PIC S9(9) BINARY VALUE 8.
+         05 MQOO-OUTPUT                PIC S9(9) BINARY VALUE 16.
+         05 MQOO-INQUIRE               PIC S9(9) BINARY VALUE 32.
+         05 MQOO-SET                   PIC S9(9) BINARY VALUE 64.
+         05 MQOO-FAIL-IF-QUIESCING     PIC S9(9) BINARY VALUE 8192.
+
+      **   Close options
+         05 MQCO-NONE                  PIC S9(9) BINARY VALUE 0.
+
+      **   Get message options
+         05 MQGMO-NO-WAIT              PIC S9(9) BINARY VALUE 0.
+         05 MQGMO-WAIT                 PIC S9(9) BINARY VALUE 1.
+         05 MQGMO-SYNCPOINT            PIC S9(9) BINARY VALUE 2.
+         05 MQGMO-BROWSE-FIRST         PIC S9(9) BINARY VALUE 16.
+         05 MQGMO-BROWSE-NEXT          PIC S9(9) BINARY VALUE 32.
+         05 MQGMO-BROWSE-CURRENT       PIC S9(9) BINARY VALUE 2048.
+         05 MQGMO-MSG-UNDER-CURSOR     PIC S9(9) BINARY VALUE 256.
+         05 MQGMO-ACCEPT-TRUNCATED-MSG PIC S9(9) BINARY VALUE 64.
+         05 MQGMO-CONVERT              PIC S9(9) BINARY VALUE 16384.
+         05 MQGMO-WAIT-UNLIMITED       PIC S9(9) BINARY VALUE -1.
+
+      **   Put message options
+         05 MQPMO-NONE                 PIC S9(9) BINARY VALUE 0.
+         05 MQPMO-SYNCPOINT            PIC S9(9) BINARY VALUE 2.
+         05 MQPMO-NEW-MSG-ID           PIC S9(9) BINARY VALUE 4.
+         05 MQPMO-NEW-CORREL-ID        PIC S9(9) BINARY VALUE 8.
+         05 MQPMO-DEFAULT-CONTEXT      PIC S9(9) BINARY VALUE 32.
+
+      **   MsgId / CorrelId "none" values (24 bytes of binary zeros)
+         05 MQMI-NONE                  PIC X(24) VALUE LOW-VALUES.
+         05 MQCI-NONE                  PIC X(24) VALUE LOW-VALUES.
+
+      **   Message types
+         05 MQMT-REQUEST               PIC S9(9) BINARY VALUE 1.
+         05 MQMT-REPLY                 PIC S9(9) BINARY VALUE 2.
+         05 MQMT-REPORT                PIC S9(9) BINARY VALUE 4.
+         05 MQMT-DATAGRAM              PIC S9(9) BINARY VALUE 8.
+
+      **   Report options
+         05 MQRO-NONE                  PIC S9(9) BINARY VALUE 0.
+
+      **   Feedback codes
+         05 MQFB-NONE                  PIC S9(9) BINARY VALUE 0.
+
+      **   Message persistence
+         05 MQPER-NOT-PERSISTENT       PIC S9(9) BINARY VALUE 0.
+         05 MQPER-PERSISTENT           PIC S9(9) BINARY VALUE 1.
+
+      **   Message priority
+         05 MQPRI-PRIORITY-AS-Q-DEF    PIC S9(9) BINARY VALUE -1.
+
+      **   Integer queue/queue-manager attribute selectors (MQINQ/MQSET)
+         05 MQIA-APPL-TYPE             PIC S9(9) BINARY VALUE 1.
+         05 MQIA-CURRENT-Q-DEPTH       PIC S9(9) BINARY VALUE 3.
+         05 MQIA-DEF-PRIORITY          PIC S9(9) BINARY VALUE 6.
+         05 MQIA-INHIBIT-GET           PIC S9(9) BINARY VALUE 9.
+         05 MQIA-INHIBIT-PUT           PIC S9(9) BINARY VALUE 13.
+         05 MQIA-MAX-Q-DEPTH           PIC S9(9) BINARY VALUE 15.
+         05 MQIA-Q-TYPE                PIC S9(9) BINARY VALUE 20.
+         05 MQIA-BACKOUT-THRESHOLD     PIC S9(9) BINARY VALUE 22.
+
+      **   Character queue attribute selectors (MQINQ)
+         05 MQCA-Q-NAME                PIC S9(9) BINARY VALUE 2016.
+         05 MQCA-BACKOUT-REQ-Q-NAME    PIC S9(9) BINARY VALUE 2019.
+
+      **   Queue attribute values (inhibit/enable)
+         05 MQQA-GET-INHIBITED         PIC S9(9) BINARY VALUE 1.
+         05 MQQA-GET-ALLOWED           PIC S9(9) BINARY VALUE 0.
+         05 MQQA-PUT-INHIBITED         PIC S9(9) BINARY VALUE 1.
+         05 MQQA-PUT-ENABLED           PIC S9(9) BINARY VALUE 0.
+
+      **   Channel types
+         05 MQCHT-SENDER               PIC S9(9) BINARY VALUE 1.
+         05 MQCHT-SERVER                PIC S9(9) BINARY VALUE 3.
+         05 MQCHT-RECEIVER             PIC S9(9) BINARY VALUE 2.
+         05 MQCHT-CLNTCONN             PIC S9(9) BINARY VALUE 6.
+
+      **   Channel transport types
+         05 MQXPT-LU62                 PIC S9(9) BINARY VALUE 1.
+         05 MQXPT-TCP                  PIC S9(9) BINARY VALUE 2.
+
+      **   Channel status values (as reported by the channel monitor)
+         05 MQCHS-INACTIVE             PIC S9(9) BINARY VALUE 0.
+         05 MQCHS-RUNNING              PIC S9(9) BINARY VALUE 3.
+         05 MQCHS-STOPPED              PIC S9(9) BINARY VALUE 6.
+
+      **   CONNX options
+         05 MQCNO-NONE                 PIC S9(9) BINARY VALUE 0.
+
+      **   Connect options structure version numbers
+         05 MQCNO-VERSION-2            PIC S9(9) BINARY VALUE 2.
+
+      **   Format names
+         05 MQFMT-DEAD-LETTER-HEADER  PIC X(8) VALUE 'MQDEAD  '.
+         05 MQFMT-DIST-HEADER         PIC X(8) VALUE 'MQHDIST '.
+
+      **   Object descriptor version numbers
+         05 MQOD-VERSION-2             PIC S9(9) BINARY VALUE 2.
+
+      ******************************************************************
+      **  End of CMQV                                                 **
+      ******************************************************************
