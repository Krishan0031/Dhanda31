@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0INR0                                       *
+      *                                                              *
+      * Description: Currently-inhibited-queues report                *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0INR0 reports every queue currently marked inhibited     *
+      *   (request: new persistent tracking file and report of        *
+      *   currently-inhibited queues). AMQMSET2's SETS/SCLOSE write    *
+      *   one entry to MSETINH.DAT whenever an inhibit or enable       *
+      *   succeeds, adding or refreshing an entry on an inhibit and     *
+      *   removing it on an enable; AMQ0INR0 simply reads whatever      *
+      *   MSETINH.DAT holds at the moment it is run and prints one      *
+      *   line per queue still marked inhibited, showing the queue      *
+      *   name, the reply-to queue that requested the inhibit (the       *
+      *   closest thing to a "by whom" this codebase tracks), the        *
+      *   scope (PUT, GET, or BOTH), and the timestamp the inhibit        *
+      *   has been in effect since.                                      *
+      *                                                                *
+      *    Program logic:                                                *
+      *         open MSETINH.DAT for input                                *
+      *         if it doesn't exist, report that nothing is inhibited     *
+      *         otherwise, for every entry,                                *
+      *         .  write one report line and DISPLAY it                    *
+      *         DISPLAY a one-line summary of how many are inhibited        *
+      *                                                                  *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0INR0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0INR0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** the "currently inhibited" tracking file maintained by
+      ** AMQMSET2 (request: new persistent tracking file and report
+      ** of currently-inhibited queues)
+           SELECT INHIBITED-QUEUES-FILE ASSIGN TO 'MSETINH.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS INH-FILE-STATUS.
+
+           SELECT INHIBITED-REPORT ASSIGN TO 'INHRPT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS INHIBITED-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      ** identical layout to the record AMQMSET2 writes
+       FD  INHIBITED-QUEUES-FILE.
+       01 INHIBITED-QUEUES-RECORD.
+           05 INHQ-QUEUE-NAME           PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-SCOPE                PIC X(4).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-REQUESTED-BY         PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 INHQ-SINCE-TIMESTAMP      PIC X(17).
+
+       FD  INHIBITED-REPORT.
+       01 INHIBITED-REPORT-RECORD.
+           05 IR-QUEUE-NAME             PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 IR-SCOPE                  PIC X(4).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 IR-REQUESTED-BY           PIC X(48).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 IR-SINCE-TIMESTAMP        PIC X(17).
+
+       WORKING-STORAGE SECTION.
+       01 INH-FILE-STATUS             PIC XX VALUE '00'.
+       01 INHIBITED-REPORT-STATUS     PIC XX VALUE '00'.
+       01 END-OF-INH-FILE-SWITCH      PIC X VALUE 'N'.
+       01 INHIBITED-COUNT             PIC 9(7) VALUE 0.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0INR0 start'.
+
+           OPEN INPUT INHIBITED-QUEUES-FILE.
+           IF INH-FILE-STATUS IS EQUAL TO '35'
+             DISPLAY 'no queues currently inhibited'
+             DISPLAY 'AMQ0INR0 end'
+             MOVE ZERO TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT INHIBITED-REPORT.
+           PERFORM HDR.
+
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-INH-FILE-SWITCH IS EQUAL TO 'Y'
+             READ INHIBITED-QUEUES-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-INH-FILE-SWITCH
+               NOT AT END
+                 ADD 1 TO INHIBITED-COUNT
+                 PERFORM RPTLN
+             END-READ
+           END-PERFORM.
+
+           CLOSE INHIBITED-QUEUES-FILE.
+           CLOSE INHIBITED-REPORT.
+
+           DISPLAY INHIBITED-COUNT ' queues currently inhibited'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0INR0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Write the report column header                             *
+      *                                                              *
+      ****************************************************************
+       HDR.
+           MOVE SPACES TO INHIBITED-REPORT-RECORD.
+           MOVE 'QUEUE' TO IR-QUEUE-NAME.
+           MOVE 'SCOP' TO IR-SCOPE.
+           MOVE 'REQUESTED-BY' TO IR-REQUESTED-BY.
+           MOVE 'INHIBITED-SINCE' TO IR-SINCE-TIMESTAMP.
+           WRITE INHIBITED-REPORT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      *   Write (and DISPLAY) one report line for the entry just      *
+      *   read                                                        *
+      *                                                              *
+      ****************************************************************
+       RPTLN.
+           MOVE INHQ-QUEUE-NAME TO IR-QUEUE-NAME.
+           MOVE INHQ-SCOPE TO IR-SCOPE.
+           MOVE INHQ-REQUESTED-BY TO IR-REQUESTED-BY.
+           MOVE INHQ-SINCE-TIMESTAMP TO IR-SINCE-TIMESTAMP.
+           WRITE INHIBITED-REPORT-RECORD.
+           DISPLAY INHQ-QUEUE-NAME ' ' INHQ-SCOPE ' '
+               INHQ-REQUESTED-BY ' since ' INHQ-SINCE-TIMESTAMP.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0INR0                                              *
+      *                                                              *
+      ****************************************************************
