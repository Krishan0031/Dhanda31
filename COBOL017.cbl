@@ -0,0 +1,426 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0EDS0                                       *
+      *                                                              *
+      * Description: End-of-day queue statistics extract for         *
+      *              capacity trending (example using MQINQ/MQGET)   *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0EDS0 is a batch program, intended to be run once a day, *
+      *   that walks a control list of critical queues (request: new   *
+      *   end-of-day queue statistics extract for capacity trending)    *
+      *   and appends one CSV row per queue to a daily extract, so      *
+      *   queue growth can be trended over weeks instead of only         *
+      *   being noticed when a queue finally fills.                      *
+      *                                                              *
+      *      -- queue names come from a sequential control file,      *
+      *         one queue per line, the same shape AMQ0QDM0's          *
+      *         THRESHOLD-FILE and AMQ0BKM0's QUEUE-LIST-FILE use       *
+      *                                                              *
+      *      -- for each queue, captures:                              *
+      *         .  current depth (MQIA-CURRENT-Q-DEPTH)                 *
+      *         .  oldest message age, in whole seconds, computed        *
+      *            from the MQMD-PUTDATE/PUTTIME of the message          *
+      *            returned by an MQGET with MQGMO-BROWSE-FIRST (the      *
+      *            oldest message on a FIFO queue) - zero if the           *
+      *            queue is currently empty                                *
+      *         .  inhibit-get status (MQIA-INHIBIT-GET)                    *
+      *                                                              *
+      *      -- the extract file is opened EXTEND (append) so each      *
+      *         day's run adds to the running history rather than        *
+      *         overwriting it, the same open-for-append-or-create       *
+      *         pattern AMQMSET2's INHIBIT-AUDIT-LOG and AMQ0UPT0's       *
+      *         UPTIME-LOG already use                                    *
+      *                                                              *
+      *      -- writes a message for each MQI reason other than      *
+      *         MQRC-NONE; continues with the next queue rather than  *
+      *         stopping the whole run, since one bad queue name      *
+      *         should not block checking the rest of the list         *
+      *                                                              *
+      *    Program logic:                                            *
+      *         open the queue-list control file                      *
+      *         open (or create) the daily CSV extract for append      *
+      *         MQCONNect to default queue manager                     *
+      *         for each queue listed in the control file,              *
+      *         .  MQOPEN the queue for BROWSE+INQUIRE                   *
+      *         .  MQGET with MQGMO-BROWSE-FIRST for the oldest           *
+      *            message's PUTDATE/PUTTIME (MQRC-NO-MSG-AVAILABLE       *
+      *            just means the queue is empty - age zero)              *
+      *         .  MQINQ MQIA-CURRENT-Q-DEPTH and MQIA-INHIBIT-GET         *
+      *         .  MQCLOSE the queue                                       *
+      *         .  append one CSV row to the daily extract                  *
+      *         MQDISConnect from queue manager                           *
+      *         DISPLAY a one-line summary of queues captured              *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0EDS0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0EDS0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** control file of critical queue names to extract statistics
+      ** for, one queue per line
+           SELECT QUEUE-LIST-FILE ASSIGN TO 'EDSCTL.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS QUEUE-LIST-FILE-STATUS.
+
+      ** running daily CSV extract, appended to once per day
+           SELECT STATISTICS-EXTRACT ASSIGN TO 'EDSSTAT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS STATISTICS-EXTRACT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUE-LIST-FILE.
+       01 QUEUE-LIST-RECORD.
+          05 QL-QUEUE-NAME             PIC X(48).
+
+       FD  STATISTICS-EXTRACT.
+       01 STATISTICS-EXTRACT-RECORD    PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Object Descriptor
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      * Message Descriptor
+       01 MESSAGE-DESCRIPTOR.
+          COPY CMQMDV.
+      * Get Message Options
+       01 GET-MESSAGE-OPTIONS.
+          COPY CMQGMOV.
+      ** note, sample uses defaults where it can
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 Q-HANDLE                   PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+       01 BUFFER-LENGTH               PIC S9(9) BINARY VALUE 1000.
+       01 DATA-LENGTH                PIC S9(9) BINARY.
+       01 BUFFER                     PIC X(1000).
+
+       01 QUEUE-LIST-FILE-STATUS     PIC XX VALUE '00'.
+       01 STATISTICS-EXTRACT-STATUS  PIC XX VALUE '00'.
+       01 END-OF-QUEUE-LIST-SWITCH   PIC X VALUE 'N'.
+
+      ** MQINQ of MQIA-CURRENT-Q-DEPTH and MQIA-INHIBIT-GET, the same
+      ** selector/int-attr table shape AMQ0QDM0 and AMQ0BKM0 use
+       01 SELECT-COUNT               PIC S9(9) BINARY VALUE 2.
+       01 SELECTOR-TABLE.
+         02 SELECTOR                 PIC S9(9) BINARY OCCURS 2 TIMES.
+       01 INT-ATTR-COUNT             PIC S9(9) BINARY VALUE 2.
+       01 INT-ATTR-TABLE.
+         02 INT-ATTR                 PIC S9(9) BINARY OCCURS 2 TIMES.
+       01 CHAR-ATTR-LENGTH           PIC S9(9) BINARY VALUE 0.
+       01 CHAR-ATTRS                 PIC X(100).
+
+       01 CURRENT-Q-DEPTH            PIC S9(9) BINARY.
+       01 CURRENT-INHIBIT-GET        PIC S9(9) BINARY.
+       01 OLDEST-MSG-AGE-SECONDS     PIC S9(9) BINARY.
+       01 QUEUE-COUNT                PIC 9(7) VALUE 0.
+
+      ** working fields for computing the oldest message's age from
+      ** its MQMD-PUTDATE/PUTTIME against the current date/time -
+      ** whole-seconds-since-midnight arithmetic is good enough for a
+      ** once-a-day capacity-trending extract, so the calendar-day
+      ** difference is worked out via ordinal-day arithmetic (the same
+      ** 360-day/year, 30-day/month scheme COBOL011.cbl's TODAY-ORDINAL/
+      ** CUTOFF-ORDINAL already uses) and multiplied out to one day's
+      ** worth of seconds per day of difference, plus the time-of-day
+      ** delta
+       01 WS-CURRENT-DATE            PIC 9(8).
+       01 WS-CURRENT-TIME            PIC 9(8).
+       01 PUT-SECONDS-OF-DAY         PIC S9(9) BINARY.
+       01 CURRENT-SECONDS-OF-DAY     PIC S9(9) BINARY.
+       01 PUT-HOUR-PART              PIC 9(2).
+       01 PUT-MINUTE-PART            PIC 9(2).
+       01 PUT-SECOND-PART            PIC 9(2).
+       01 CURRENT-HOUR-PART          PIC 9(2).
+       01 CURRENT-MINUTE-PART        PIC 9(2).
+       01 CURRENT-SECOND-PART        PIC 9(2).
+       01 DAYS-SINCE-PUT             PIC S9(9) BINARY.
+       01 WS-CURRENT-DATE-YEAR       PIC 9(4).
+       01 WS-CURRENT-DATE-MONTH      PIC 9(2).
+       01 WS-CURRENT-DATE-DAY        PIC 9(2).
+       01 WS-CURRENT-DATE-ORDINAL    PIC 9(9).
+       01 PUT-DATE-YEAR              PIC 9(4).
+       01 PUT-DATE-MONTH             PIC 9(2).
+       01 PUT-DATE-DAY               PIC 9(2).
+       01 PUT-DATE-ORDINAL           PIC 9(9).
+
+      ** CSV row build area
+       01 CSV-TIMESTAMP              PIC X(17).
+       01 CSV-ROW.
+          05 CSV-QUEUE-NAME          PIC X(48).
+          05 FILLER                  PIC X VALUE ','.
+          05 CSV-DEPTH               PIC 9(9).
+          05 FILLER                  PIC X VALUE ','.
+          05 CSV-OLDEST-AGE          PIC 9(9).
+          05 FILLER                  PIC X VALUE ','.
+          05 CSV-INHIBITED           PIC X(3).
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0EDS0 start'.
+
+           OPEN INPUT QUEUE-LIST-FILE.
+           IF QUEUE-LIST-FILE-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open queue list control file '
+                 'EDSCTL.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+      ** open (or create) the daily CSV extract for append
+           OPEN EXTEND STATISTICS-EXTRACT.
+           IF STATISTICS-EXTRACT-STATUS IS EQUAL TO '35'
+             OPEN OUTPUT STATISTICS-EXTRACT
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Connect to default queue manager                           *
+      *                                                              *
+      ****************************************************************
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+      *      report reason and stop if it failed
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+             CLOSE QUEUE-LIST-FILE
+             CLOSE STATISTICS-EXTRACT
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Capture statistics for every queue in the control file     *
+      *                                                              *
+      ****************************************************************
+           PERFORM UNTIL END-OF-QUEUE-LIST-SWITCH IS EQUAL TO 'Y'
+             READ QUEUE-LIST-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-QUEUE-LIST-SWITCH
+             END-READ
+             IF END-OF-QUEUE-LIST-SWITCH IS NOT EQUAL TO 'Y'
+               PERFORM CAPTUREQ
+             END-IF
+           END-PERFORM.
+
+           CLOSE QUEUE-LIST-FILE.
+           CLOSE STATISTICS-EXTRACT.
+
+      ****************************************************************
+      *                                                              *
+      *  Disconnect from queue manager (if not previously connected) *
+      *                                                              *
+      ****************************************************************
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+
+      *      report reason, if any
+             IF REASON IS NOT EQUAL TO MQRC-NONE
+               DISPLAY 'MQDISC ended with reason code ' REASON
+             END-IF
+           END-IF.
+
+           DISPLAY QUEUE-COUNT ' queues captured to EDSSTAT.DAT'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0EDS0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Open one queue for BROWSE+INQUIRE, capture its current      *
+      *   depth, inhibit-get status and oldest message age, and       *
+      *   append one CSV row to the daily extract                     *
+      *                                                              *
+      ****************************************************************
+       CAPTUREQ.
+           ADD 1 TO QUEUE-COUNT.
+           MOVE QL-QUEUE-NAME TO MQOD-OBJECTNAME.
+           ADD MQOO-BROWSE MQOO-INQUIRE MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, Q-HANDLE,
+            COMPLETION-CODE, REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQOPEN ended with reason code ' REASON
+                 ' for ' QL-QUEUE-NAME
+           ELSE
+             PERFORM BROWSEOLDEST
+             PERFORM INQD
+             MOVE MQCO-NONE TO OPEN-OPTIONS
+             CALL 'MQCLOSE'
+              USING HCONN, Q-HANDLE, OPEN-OPTIONS,
+              COMPLETION-CODE, REASON
+             PERFORM WRITEROW
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   MQGET the oldest message on the queue (MQGMO-BROWSE-FIRST)  *
+      *   without removing it, and compute its age in seconds - an     *
+      *   empty queue (MQRC-NO-MSG-AVAILABLE) is reported as age zero  *
+      *                                                              *
+      ****************************************************************
+       BROWSEOLDEST.
+           MOVE 0 TO OLDEST-MSG-AGE-SECONDS.
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE MQCI-NONE TO MQMD-CORRELID.
+           ADD MQGMO-NO-WAIT MQGMO-BROWSE-FIRST
+               MQGMO-ACCEPT-TRUNCATED-MSG
+                     GIVING MQGMO-OPTIONS.
+           MOVE 0 TO MQGMO-WAITINTERVAL.
+           CALL 'MQGET'
+            USING HCONN, Q-HANDLE,
+            MESSAGE-DESCRIPTOR, GET-MESSAGE-OPTIONS,
+            BUFFER-LENGTH, BUFFER, DATA-LENGTH,
+            COMPLETION-CODE, REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+             ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+             ACCEPT WS-CURRENT-TIME FROM TIME
+             MOVE MQMD-PUTTIME(1:2) TO PUT-HOUR-PART
+             MOVE MQMD-PUTTIME(3:2) TO PUT-MINUTE-PART
+             MOVE MQMD-PUTTIME(5:2) TO PUT-SECOND-PART
+             MOVE WS-CURRENT-TIME(1:2) TO CURRENT-HOUR-PART
+             MOVE WS-CURRENT-TIME(3:2) TO CURRENT-MINUTE-PART
+             MOVE WS-CURRENT-TIME(5:2) TO CURRENT-SECOND-PART
+             COMPUTE PUT-SECONDS-OF-DAY =
+                 (PUT-HOUR-PART * 3600) + (PUT-MINUTE-PART * 60)
+                 + PUT-SECOND-PART
+             COMPUTE CURRENT-SECONDS-OF-DAY =
+                 (CURRENT-HOUR-PART * 3600)
+                 + (CURRENT-MINUTE-PART * 60) + CURRENT-SECOND-PART
+             MOVE 0 TO DAYS-SINCE-PUT
+             IF MQMD-PUTDATE(1:8) IS NOT EQUAL TO SPACES
+               MOVE WS-CURRENT-DATE(1:4) TO WS-CURRENT-DATE-YEAR
+               MOVE WS-CURRENT-DATE(5:2) TO WS-CURRENT-DATE-MONTH
+               MOVE WS-CURRENT-DATE(7:2) TO WS-CURRENT-DATE-DAY
+               MOVE MQMD-PUTDATE(1:4) TO PUT-DATE-YEAR
+               MOVE MQMD-PUTDATE(5:2) TO PUT-DATE-MONTH
+               MOVE MQMD-PUTDATE(7:2) TO PUT-DATE-DAY
+               COMPUTE WS-CURRENT-DATE-ORDINAL =
+                   WS-CURRENT-DATE-YEAR * 360
+                   + WS-CURRENT-DATE-MONTH * 30 + WS-CURRENT-DATE-DAY
+               COMPUTE PUT-DATE-ORDINAL =
+                   PUT-DATE-YEAR * 360 + PUT-DATE-MONTH * 30
+                   + PUT-DATE-DAY
+               COMPUTE DAYS-SINCE-PUT =
+                   WS-CURRENT-DATE-ORDINAL - PUT-DATE-ORDINAL
+               IF DAYS-SINCE-PUT IS LESS THAN 0
+                 MOVE 0 TO DAYS-SINCE-PUT
+               END-IF
+             END-IF
+             COMPUTE OLDEST-MSG-AGE-SECONDS =
+                 (DAYS-SINCE-PUT * 86400) + CURRENT-SECONDS-OF-DAY
+                 - PUT-SECONDS-OF-DAY
+             IF OLDEST-MSG-AGE-SECONDS IS LESS THAN 0
+               MOVE 0 TO OLDEST-MSG-AGE-SECONDS
+             END-IF
+           ELSE
+             IF REASON IS NOT EQUAL TO MQRC-NO-MSG-AVAILABLE
+               DISPLAY 'MQGET (browse) ended with reason code '
+                   REASON ' for ' QL-QUEUE-NAME
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   MQINQ the queue's current depth and inhibit-get status     *
+      *                                                              *
+      ****************************************************************
+       INQD.
+           MOVE 0 TO CURRENT-Q-DEPTH.
+           MOVE 0 TO CURRENT-INHIBIT-GET.
+           MOVE MQIA-CURRENT-Q-DEPTH TO SELECTOR(1).
+           MOVE MQIA-INHIBIT-GET TO SELECTOR(2).
+           CALL 'MQINQ'
+            USING HCONN, Q-HANDLE,
+            SELECT-COUNT, SELECTOR-TABLE,
+            INT-ATTR-COUNT, INT-ATTR-TABLE,
+            CHAR-ATTR-LENGTH, CHAR-ATTRS,
+            COMPLETION-CODE, REASON.
+           IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+             MOVE INT-ATTR(1) TO CURRENT-Q-DEPTH
+             MOVE INT-ATTR(2) TO CURRENT-INHIBIT-GET
+           ELSE
+             DISPLAY 'MQINQ ended with reason code ' REASON
+                 ' for ' QL-QUEUE-NAME
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Append one CSV row to the daily extract                    *
+      *                                                              *
+      ****************************************************************
+       WRITEROW.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO CSV-TIMESTAMP(1:8).
+           MOVE '-' TO CSV-TIMESTAMP(9:1).
+           MOVE WS-CURRENT-TIME TO CSV-TIMESTAMP(10:8).
+           MOVE SPACES TO CSV-ROW.
+           MOVE QL-QUEUE-NAME TO CSV-QUEUE-NAME.
+           MOVE CURRENT-Q-DEPTH TO CSV-DEPTH.
+           MOVE OLDEST-MSG-AGE-SECONDS TO CSV-OLDEST-AGE.
+           IF CURRENT-INHIBIT-GET IS EQUAL TO MQQA-GET-INHIBITED
+             MOVE 'YES' TO CSV-INHIBITED
+           ELSE
+             MOVE 'NO' TO CSV-INHIBITED
+           END-IF.
+           MOVE SPACES TO STATISTICS-EXTRACT-RECORD.
+           STRING CSV-TIMESTAMP DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-ROW DELIMITED BY SIZE
+             INTO STATISTICS-EXTRACT-RECORD.
+           WRITE STATISTICS-EXTRACT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0EDS0                                              *
+      *                                                              *
+      ****************************************************************
