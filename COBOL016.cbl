@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0BKM0                                       *
+      *                                                              *
+      * Description: Backout-threshold monitor (example using MQINQ) *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0BKM0 is a batch program that reads a control list of    *
+      *   queue names (request: new backout-threshold monitor for     *
+      *   queues with backout processing enabled), does an MQINQ for   *
+      *   MQIA-BACKOUT-THRESHOLD and a browse of every message         *
+      *   currently on each queue for the highest MQMD-BACKOUTCOUNT,   *
+      *   and writes an alert report record (plus a console message)   *
+      *   for any queue whose current backout count is approaching     *
+      *   its own configured backout threshold, so we can intervene    *
+      *   before messages start landing on the dead-letter queue.       *
+      *                                                              *
+      *      -- queue names come from a sequential control file,      *
+      *         one queue per line, the same shape AMQ0QDM0's          *
+      *         THRESHOLD-FILE uses                                   *
+      *                                                              *
+      *      -- unlike AMQ0QDM0, the threshold itself is not read      *
+      *         from the control file - it is MQINQ'd from the queue   *
+      *         (MQIA-BACKOUT-THRESHOLD), since that is where backout  *
+      *         processing is actually configured                      *
+      *                                                              *
+      *      -- there is no MQINQ selector for a queue-level backout   *
+      *         count - BackoutCount is only ever a per-message MQMD   *
+      *         field, populated when a message has been backed out,   *
+      *         so the current backout count is derived by browsing    *
+      *         every message on the queue (BROWSEBKO) and keeping     *
+      *         the highest MQMD-BACKOUTCOUNT seen                      *
+      *                                                              *
+      *      -- a queue with MQIA-BACKOUT-THRESHOLD equal to zero has  *
+      *         backout processing disabled and is skipped - there is  *
+      *         no threshold to approach                                *
+      *                                                              *
+      *      -- "approaching" the threshold means the current backout  *
+      *         count has reached BACKOUT-WARN-PERCENT of the          *
+      *         configured threshold                                    *
+      *                                                              *
+      *      -- writes a message for each MQI reason other than      *
+      *         MQRC-NONE; continues with the next queue rather than  *
+      *         stopping the whole run, since one bad queue name      *
+      *         should not block checking the rest of the list         *
+      *                                                              *
+      *    Program logic:                                            *
+      *         open the queue-list control file                      *
+      *         MQCONNect to default queue manager                     *
+      *         for each queue listed in the control file,              *
+      *         .  MQOPEN the queue for BROWSE+INQUIRE                  *
+      *         .  MQINQ MQIA-BACKOUT-THRESHOLD                        *
+      *         .  browse every message for the highest                *
+      *            MQMD-BACKOUTCOUNT                                   *
+      *         .  MQCLOSE the queue                                    *
+      *         .  if backout processing is enabled and the current      *
+      *            backout count has reached BACKOUT-WARN-PERCENT of     *
+      *            the threshold, write an alert report record and        *
+      *            DISPLAY an alert                                        *
+      *         MQDISConnect from queue manager                          *
+      *         DISPLAY a one-line summary of queues checked/alerted      *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0BKM0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0BKM0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** control file of queue names to monitor for backout
+      ** processing, one queue per line
+           SELECT QUEUE-LIST-FILE ASSIGN TO 'BKMCTL.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS QUEUE-LIST-FILE-STATUS.
+
+      ** one alert record per queue found approaching its backout
+      ** threshold
+           SELECT ALERT-REPORT ASSIGN TO 'BKMALERT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ALERT-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUE-LIST-FILE.
+       01 QUEUE-LIST-RECORD.
+          05 QL-QUEUE-NAME             PIC X(48).
+
+       FD  ALERT-REPORT.
+       01 ALERT-REPORT-RECORD.
+          05 AR-TIMESTAMP              PIC X(17).
+          05 FILLER                    PIC X VALUE SPACE.
+          05 AR-QUEUE-NAME             PIC X(48).
+          05 FILLER                    PIC X VALUE SPACE.
+          05 AR-BACKOUT-COUNT          PIC Z(8)9.
+          05 FILLER                    PIC X(8) VALUE ' over '.
+          05 AR-BACKOUT-THRESHOLD      PIC Z(8)9.
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Object Descriptor
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      * Message Descriptor
+       01 MESSAGE-DESCRIPTOR.
+          COPY CMQMDV.
+      * Get Message Options
+       01 GET-MESSAGE-OPTIONS.
+          COPY CMQGMOV.
+      ** note, sample uses defaults where it can
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 Q-HANDLE                   PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+       01 BUFFER-LENGTH              PIC S9(9) BINARY VALUE 1000.
+       01 DATA-LENGTH                PIC S9(9) BINARY.
+       01 BUFFER                     PIC X(1000).
+
+       01 QUEUE-LIST-FILE-STATUS     PIC XX VALUE '00'.
+       01 ALERT-REPORT-STATUS        PIC XX VALUE '00'.
+       01 END-OF-QUEUE-LIST-SWITCH   PIC X VALUE 'N'.
+       01 END-OF-BROWSE-SWITCH       PIC X VALUE 'N'.
+
+      ** how close to the configured threshold counts as "approaching"
+       01 BACKOUT-WARN-PERCENT       PIC S9(9) BINARY VALUE 80.
+
+      ** MQINQ of MQIA-BACKOUT-THRESHOLD uses the same selector/
+      ** int-attr table shape AMQ0QDM0 uses for its single-attribute
+      ** MQINQ of MQIA-CURRENT-Q-DEPTH
+       01 SELECT-COUNT               PIC S9(9) BINARY VALUE 1.
+       01 SELECTOR-TABLE.
+         02 SELECTOR                 PIC S9(9) BINARY OCCURS 2 TIMES.
+       01 INT-ATTR-COUNT             PIC S9(9) BINARY VALUE 1.
+       01 INT-ATTR-TABLE.
+         02 INT-ATTR                 PIC S9(9) BINARY OCCURS 2 TIMES.
+       01 CHAR-ATTR-LENGTH           PIC S9(9) BINARY VALUE 0.
+       01 CHAR-ATTRS                 PIC X(100).
+
+      ** there is no queue-level MQI attribute exposing an aggregate
+      ** backout count - BackoutCount is only ever a per-message MQMD
+      ** field, populated when a message has been backed out - so the
+      ** queue's current backout count is derived by browsing every
+      ** message currently on the queue (BROWSEBKO) and keeping the
+      ** highest MQMD-BACKOUTCOUNT seen, the same way COBOL017.cbl's
+      ** BROWSEOLDEST derives oldest-message age from a browse instead
+      ** of a fabricated queue-level selector
+       01 CURRENT-BACKOUT-COUNT      PIC S9(9) BINARY.
+       01 CURRENT-BACKOUT-THRESHOLD  PIC S9(9) BINARY.
+       01 CURRENT-BACKOUT-WARN-LEVEL PIC S9(9) BINARY.
+       01 QUEUE-COUNT                PIC 9(7) VALUE 0.
+       01 SKIPPED-COUNT               PIC 9(7) VALUE 0.
+       01 ALERT-COUNT                PIC 9(7) VALUE 0.
+       01 WS-DATE                    PIC 9(8).
+       01 WS-TIME                    PIC 9(8).
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0BKM0 start'.
+
+           OPEN INPUT QUEUE-LIST-FILE.
+           IF QUEUE-LIST-FILE-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open queue list control file '
+                 'BKMCTL.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           OPEN OUTPUT ALERT-REPORT.
+
+      ****************************************************************
+      *                                                              *
+      *   Connect to default queue manager                           *
+      *                                                              *
+      ****************************************************************
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+      *      report reason and stop if it failed
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Check every queue listed in the control file               *
+      *                                                              *
+      ****************************************************************
+           PERFORM UNTIL END-OF-QUEUE-LIST-SWITCH IS EQUAL TO 'Y'
+             READ QUEUE-LIST-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-QUEUE-LIST-SWITCH
+             END-READ
+             IF END-OF-QUEUE-LIST-SWITCH IS NOT EQUAL TO 'Y'
+               PERFORM CHKQ
+             END-IF
+           END-PERFORM.
+
+           CLOSE QUEUE-LIST-FILE.
+           CLOSE ALERT-REPORT.
+
+      ****************************************************************
+      *                                                              *
+      *  Disconnect from queue manager (if not previously connected) *
+      *                                                              *
+      ****************************************************************
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+
+      *      report reason, if any
+             IF REASON IS NOT EQUAL TO MQRC-NONE
+               DISPLAY 'MQDISC ended with reason code ' REASON
+             END-IF
+           END-IF.
+
+           DISPLAY QUEUE-COUNT ' queues checked, ' SKIPPED-COUNT
+               ' backout-disabled, ' ALERT-COUNT ' approaching '
+               'threshold'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0BKM0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Open one queue for BROWSE+INQUIRE, MQINQ its backout        *
+      *   threshold, browse it for the highest current MQMD-          *
+      *   BACKOUTCOUNT, and compare the two                           *
+      *                                                              *
+      ****************************************************************
+       CHKQ.
+           ADD 1 TO QUEUE-COUNT.
+           MOVE QL-QUEUE-NAME TO MQOD-OBJECTNAME.
+           ADD MQOO-BROWSE MQOO-INQUIRE MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, Q-HANDLE,
+            COMPLETION-CODE, REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQOPEN ended with reason code ' REASON
+                 ' for ' QL-QUEUE-NAME
+           ELSE
+             MOVE MQIA-BACKOUT-THRESHOLD TO SELECTOR(1)
+             CALL 'MQINQ'
+              USING HCONN, Q-HANDLE,
+              SELECT-COUNT, SELECTOR-TABLE,
+              INT-ATTR-COUNT, INT-ATTR-TABLE,
+              CHAR-ATTR-LENGTH, CHAR-ATTRS,
+              COMPLETION-CODE, REASON
+             IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+               MOVE INT-ATTR(1) TO CURRENT-BACKOUT-THRESHOLD
+               IF CURRENT-BACKOUT-THRESHOLD IS EQUAL TO ZERO
+                 ADD 1 TO SKIPPED-COUNT
+               ELSE
+                 PERFORM BROWSEBKO
+                 COMPUTE CURRENT-BACKOUT-WARN-LEVEL =
+                     (CURRENT-BACKOUT-THRESHOLD *
+                      BACKOUT-WARN-PERCENT) / 100
+                 IF CURRENT-BACKOUT-COUNT IS GREATER THAN
+                     OR EQUAL TO CURRENT-BACKOUT-WARN-LEVEL
+                   PERFORM ALERTQ
+                 END-IF
+               END-IF
+             ELSE
+               DISPLAY 'MQINQ ended with reason code ' REASON
+                   ' for ' QL-QUEUE-NAME
+             END-IF
+             MOVE MQCO-NONE TO OPEN-OPTIONS
+             CALL 'MQCLOSE'
+              USING HCONN, Q-HANDLE, OPEN-OPTIONS,
+              COMPLETION-CODE, REASON
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Browse every message currently on the queue and keep the   *
+      *   highest MQMD-BACKOUTCOUNT seen, as the queue's current      *
+      *   backout count - there is no MQINQ selector for this, only   *
+      *   the per-message MQMD field                                  *
+      *                                                              *
+      ****************************************************************
+       BROWSEBKO.
+           MOVE 0 TO CURRENT-BACKOUT-COUNT.
+           MOVE 'N' TO END-OF-BROWSE-SWITCH.
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE MQCI-NONE TO MQMD-CORRELID.
+           ADD MQGMO-NO-WAIT MQGMO-BROWSE-FIRST
+               MQGMO-ACCEPT-TRUNCATED-MSG
+                     GIVING MQGMO-OPTIONS.
+           MOVE 0 TO MQGMO-WAITINTERVAL.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-BROWSE-SWITCH IS EQUAL TO 'Y'
+             CALL 'MQGET'
+              USING HCONN, Q-HANDLE,
+              MESSAGE-DESCRIPTOR, GET-MESSAGE-OPTIONS,
+              BUFFER-LENGTH, BUFFER, DATA-LENGTH,
+              COMPLETION-CODE, REASON
+             IF COMPLETION-CODE IS EQUAL TO MQCC-OK
+               IF MQMD-BACKOUTCOUNT IS GREATER THAN
+                   CURRENT-BACKOUT-COUNT
+                 MOVE MQMD-BACKOUTCOUNT TO CURRENT-BACKOUT-COUNT
+               END-IF
+               MOVE MQMI-NONE TO MQMD-MSGID
+               MOVE MQCI-NONE TO MQMD-CORRELID
+               ADD MQGMO-NO-WAIT MQGMO-BROWSE-NEXT
+                   MQGMO-ACCEPT-TRUNCATED-MSG
+                         GIVING MQGMO-OPTIONS
+             ELSE
+               MOVE 'Y' TO END-OF-BROWSE-SWITCH
+               IF REASON IS NOT EQUAL TO MQRC-NO-MSG-AVAILABLE
+                 DISPLAY 'MQGET (browse) ended with reason code '
+                     REASON ' for ' QL-QUEUE-NAME
+               END-IF
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      *   Write an alert report record and console message for a     *
+      *   queue found approaching its configured backout threshold    *
+      *                                                              *
+      ****************************************************************
+       ALERTQ.
+           ADD 1 TO ALERT-COUNT.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE WS-DATE TO AR-TIMESTAMP(1:8).
+           MOVE '-' TO AR-TIMESTAMP(9:1).
+           MOVE WS-TIME TO AR-TIMESTAMP(10:8).
+           MOVE QL-QUEUE-NAME TO AR-QUEUE-NAME.
+           MOVE CURRENT-BACKOUT-COUNT TO AR-BACKOUT-COUNT.
+           MOVE CURRENT-BACKOUT-THRESHOLD TO AR-BACKOUT-THRESHOLD.
+           WRITE ALERT-REPORT-RECORD.
+           DISPLAY 'ALERT: ' QL-QUEUE-NAME ' backout count '
+               CURRENT-BACKOUT-COUNT ' is approaching backout '
+               'threshold ' CURRENT-BACKOUT-THRESHOLD.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0BKM0                                              *
+      *                                                              *
+      ****************************************************************
