@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0BPT0                                       *
+      *                                                              *
+      * Description: Batch PUT utility - loads a queue with          *
+      *              messages read from a flat sequential file        *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0BPT0 is a companion to the browse program (AMQ0GBR0)    *
+      *   and the queue-attribute setter (AMQMSET2): it loads a queue  *
+      *   with test messages, reading each one as a line of text from  *
+      *   BPUTMSG.DAT and MQPUTting it, one message per line, onto a    *
+      *   named target queue, so queues can be seeded for testing and   *
+      *   captured production traffic can be replayed without leaving   *
+      *   this toolset for an external tool                              *
+      *                                                                  *
+      *      -- the target queue is obtained from the console, the       *
+      *         same prompt-for-a-queue-name idiom AMQ0GBR0 uses in       *
+      *         its interactive mode                                      *
+      *                                                                   *
+      *      -- the message text comes from BPUTMSG.DAT, LINE                *
+      *         SEQUENTIAL, one message per line, up to 1000                *
+      *         characters, trailing blanks not significant - the same     *
+      *         shape AMQ0DPUT0 already uses for its own DPUTMSG.DAT         *
+      *                                                                     *
+      *      -- MQPUT is called once per line read; MSGID and CORRELID      *
+      *         are reset to their default "let the queue manager            *
+      *         assign one" value ahead of every put, the same              *
+      *         re-initialise-before-every-call idiom AMQ0GBR0's GETR         *
+      *         paragraph uses before every MQGET                            *
+      *                                                                      *
+      *      -- blank lines in BPUTMSG.DAT are skipped, not put              *
+      *                                                                      *
+      *    Program logic:                                                   *
+      *         display prompt for target queue name                        *
+      *         ACCEPT the target queue name from the console                *
+      *         open BPUTMSG.DAT for input                                    *
+      *         MQCONNect to default queue manager                           *
+      *         MQOPEN the target queue for output                            *
+      *         while not at end of BPUTMSG.DAT,                              *
+      *         .  read one line                                              *
+      *         .  if not blank, MQPUT it                                      *
+      *         MQCLOSE the target queue                                       *
+      *         MQDISConnect from queue manager                                *
+      *         display one-line summary of messages put/failed                *
+      *                                                                  *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0BPT0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0BPT0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** one message per line, up to 1000 characters - the same shape
+      ** AMQ0DPUT0 uses for its own DPUTMSG.DAT
+           SELECT BATCH-INPUT-FILE ASSIGN TO 'BPUTMSG.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS BATCH-FILE-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT-FILE.
+       01 BATCH-INPUT-RECORD             PIC X(1000).
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * REASON-code plain-English lookup table
+       01 MY-REASON-TEXT.
+          COPY MQRSNTXT.
+      * Object Descriptor
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      * Message Descriptor
+       01 MESSAGE-DESCRIPTOR.
+          COPY CMQMDV.
+      * Put message options
+       01 PMOPTIONS.
+          COPY CMQPMOV.
+      ** note, sample uses defaults where it can
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 Q-HANDLE                   PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 OPEN-CODE                  PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+       01 BUFFER-LENGTH              PIC S9(9) BINARY.
+       01 TARGET-QUEUE               PIC X(48).
+
+       01 BATCH-FILE-STATUS          PIC XX VALUE '00'.
+       01 END-OF-BATCH-FILE-SWITCH   PIC X VALUE 'N'.
+       01 BATCH-BUFFER               PIC X(1000) VALUE SPACES.
+       01 PUT-COUNT                  PIC 9(7) VALUE 0.
+       01 SKIPPED-COUNT              PIC 9(7) VALUE 0.
+       01 ERROR-COUNT                PIC 9(7) VALUE 0.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0BPT0 start'.
+
+           PERFORM RSNTXTLD.
+
+           DISPLAY 'Please enter the name of the target queue '.
+           ACCEPT TARGET-QUEUE FROM CONSOLE.
+
+           OPEN INPUT BATCH-INPUT-FILE.
+           IF BATCH-FILE-STATUS IS NOT EQUAL TO '00'
+             DISPLAY 'Unable to open message file BPUTMSG.DAT'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Connect to default queue manager                           *
+      *                                                              *
+      ****************************************************************
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+      *      report reason and stop if it failed
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE CON-REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+                 ' - ' REASON-TEXT-RESULT
+             CLOSE BATCH-INPUT-FILE
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+           PERFORM OPENQ.
+           IF OPEN-CODE IS NOT EQUAL TO MQCC-FAILED
+             PERFORM UNTIL END-OF-BATCH-FILE-SWITCH IS EQUAL TO 'Y'
+               READ BATCH-INPUT-FILE INTO BATCH-BUFFER
+                 AT END
+                   MOVE 'Y' TO END-OF-BATCH-FILE-SWITCH
+               END-READ
+               IF END-OF-BATCH-FILE-SWITCH IS NOT EQUAL TO 'Y'
+                 IF BATCH-BUFFER IS EQUAL TO SPACES
+                   ADD 1 TO SKIPPED-COUNT
+                 ELSE
+                   PERFORM PUTR
+                 END-IF
+               END-IF
+             END-PERFORM
+             PERFORM CLOSEQ
+           END-IF.
+
+           CLOSE BATCH-INPUT-FILE.
+           PERFORM DISCS.
+
+           DISPLAY PUT-COUNT ' messages put, ' SKIPPED-COUNT
+               ' blank lines skipped, ' ERROR-COUNT ' errors'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0BPT0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Open the target queue for output                           *
+      *                                                              *
+      ****************************************************************
+       OPENQ.
+           MOVE TARGET-QUEUE TO MQOD-OBJECTNAME.
+           ADD MQOO-OUTPUT MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, Q-HANDLE,
+            OPEN-CODE, REASON.
+
+      *      report reason, if any; stop if failed
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQOPEN ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
+             END-IF.
+
+           IF OPEN-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'unable to open target queue for output'
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Put one message, read from BATCH-BUFFER                    *
+      *                                                              *
+      ****************************************************************
+       PUTR.
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE MQCI-NONE TO MQMD-CORRELID.
+           MOVE SPACES TO MQMD-FORMAT.
+           MOVE 1000 TO BUFFER-LENGTH.
+
+           CALL 'MQPUT'
+            USING HCONN, Q-HANDLE,
+            MESSAGE-DESCRIPTOR, PMOPTIONS,
+            BUFFER-LENGTH, BATCH-BUFFER,
+            COMPLETION-CODE, REASON.
+
+      *      report reason, if any
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQPUT ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
+           END-IF.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             ADD 1 TO ERROR-COUNT
+           ELSE
+             ADD 1 TO PUT-COUNT
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Close the target queue                                     *
+      *                                                              *
+      ****************************************************************
+       CLOSEQ.
+           MOVE MQCO-NONE TO OPEN-OPTIONS.
+           CALL 'MQCLOSE'
+            USING HCONN, Q-HANDLE, OPEN-OPTIONS,
+            COMPLETION-CODE, REASON.
+
+      *      report reason, if any
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQCLOSE ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Disconnect from queue manager (if not previously connected) *
+      *                                                              *
+      ****************************************************************
+       DISCS.
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+
+      *      report reason, if any
+             IF REASON IS NOT EQUAL TO MQRC-NONE
+               MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+               PERFORM RSNTXT
+               DISPLAY 'MQDISC ended with reason code ' REASON
+                   ' - ' REASON-TEXT-RESULT
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Fill in the REASON-code plain-English lookup table          *
+      *                                                              *
+      ****************************************************************
+       RSNTXTLD.
+           MOVE 18 TO REASON-TEXT-COUNT.
+           MOVE MQRC-NONE TO REASON-TEXT-CODE(1).
+           MOVE 'no error' TO REASON-TEXT-DESC(1).
+           MOVE MQRC-CONNECTION-BROKEN TO REASON-TEXT-CODE(2).
+           MOVE 'connection to queue manager broken'
+             TO REASON-TEXT-DESC(2).
+           MOVE MQRC-GET-INHIBITED TO REASON-TEXT-CODE(3).
+           MOVE 'get is inhibited for this queue'
+             TO REASON-TEXT-DESC(3).
+           MOVE MQRC-ALREADY-CONNECTED TO REASON-TEXT-CODE(4).
+           MOVE 'already connected to queue manager'
+             TO REASON-TEXT-DESC(4).
+           MOVE MQRC-OBJECT-CHANGED TO REASON-TEXT-CODE(5).
+           MOVE 'object definition changed since opened'
+             TO REASON-TEXT-DESC(5).
+           MOVE MQRC-PUT-INHIBITED TO REASON-TEXT-CODE(6).
+           MOVE 'put is inhibited for this queue'
+             TO REASON-TEXT-DESC(6).
+           MOVE MQRC-Q-FULL TO REASON-TEXT-CODE(7).
+           MOVE 'queue is full' TO REASON-TEXT-DESC(7).
+           MOVE MQRC-Q-MGR-NOT-AVAILABLE TO REASON-TEXT-CODE(8).
+           MOVE 'queue manager not available'
+             TO REASON-TEXT-DESC(8).
+           MOVE MQRC-TRUNCATED-MSG-ACCEPTED TO REASON-TEXT-CODE(9).
+           MOVE 'message truncated, accepted as is'
+             TO REASON-TEXT-DESC(9).
+           MOVE MQRC-TRUNCATED-MSG-FAILED TO REASON-TEXT-CODE(10).
+           MOVE 'message truncated, call failed'
+             TO REASON-TEXT-DESC(10).
+           MOVE MQRC-UNKNOWN-OBJECT-NAME TO REASON-TEXT-CODE(11).
+           MOVE 'unknown object name' TO REASON-TEXT-DESC(11).
+           MOVE MQRC-UNKNOWN-ALIAS-BASE-Q TO REASON-TEXT-CODE(12).
+           MOVE 'unknown alias base queue'
+             TO REASON-TEXT-DESC(12).
+           MOVE MQRC-NOT-AUTHORIZED TO REASON-TEXT-CODE(13).
+           MOVE 'not authorized for this operation'
+             TO REASON-TEXT-DESC(13).
+           MOVE MQRC-NO-MSG-AVAILABLE TO REASON-TEXT-CODE(14).
+           MOVE 'no message available' TO REASON-TEXT-DESC(14).
+           MOVE MQRC-Q-MGR-QUIESCING TO REASON-TEXT-CODE(15).
+           MOVE 'queue manager is quiescing'
+             TO REASON-TEXT-DESC(15).
+           MOVE MQRC-Q-MGR-STOPPING TO REASON-TEXT-CODE(16).
+           MOVE 'queue manager is stopping'
+             TO REASON-TEXT-DESC(16).
+           MOVE MQRC-CHANNEL-NOT-AVAILABLE TO REASON-TEXT-CODE(17).
+           MOVE 'channel not available' TO REASON-TEXT-DESC(17).
+           MOVE MQRC-UNKNOWN-CHANNEL-NAME TO REASON-TEXT-CODE(18).
+           MOVE 'unknown channel name' TO REASON-TEXT-DESC(18).
+
+      ****************************************************************
+      *                                                              *
+      *  Look up REASON-TEXT-LOOKUP-CODE, returning its description  *
+      *  in REASON-TEXT-RESULT (or REASON-TEXT-UNKNOWN if the code    *
+      *  isn't in the table)                                          *
+      *                                                              *
+      ****************************************************************
+       RSNTXT.
+           MOVE REASON-TEXT-UNKNOWN TO REASON-TEXT-RESULT.
+           PERFORM VARYING REASON-TEXT-INDEX FROM 1 BY 1
+               UNTIL REASON-TEXT-INDEX IS GREATER THAN
+                 REASON-TEXT-COUNT
+             IF REASON-TEXT-CODE(REASON-TEXT-INDEX) IS EQUAL TO
+                 REASON-TEXT-LOOKUP-CODE
+               MOVE REASON-TEXT-DESC(REASON-TEXT-INDEX)
+                 TO REASON-TEXT-RESULT
+               MOVE REASON-TEXT-COUNT TO REASON-TEXT-INDEX
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0BPT0                                              *
+      *                                                              *
+      ****************************************************************
