@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0HCK0                                       *
+      *                                                              *
+      * Description: Queue manager connectivity healthcheck job      *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0HCK0 proves the queue manager is actually reachable    *
+      *   outside of a real business transaction failing first       *
+      *   (request: new queue-manager connectivity healthcheck job). *
+      *   Neither AMQ0GBR0 nor AMQMSET2 is meant to run continuously  *
+      *   -- each does a bare MQCONN in its own P0 and disconnects    *
+      *   once at the end -- so this is a small, separate program a   *
+      *   scheduler runs on a fixed interval instead.  Each run does  *
+      *   one MQCONN/MQDISC round trip, times it, and appends one     *
+      *   record to the uptime log with the round-trip time and any  *
+      *   CON-REASON other than MQRC-NONE, so an outage shows up in   *
+      *   the log before an application team reports it.              *
+      *                                                                *
+      *      -- the round-trip time covers MQCONN through MQDISC,     *
+      *         measured in hundredths of a second                    *
+      *                                                                *
+      *      -- a failed MQCONN still produces a log record, with     *
+      *         the round-trip time covering the MQCONN attempt only  *
+      *         and no MQDISC attempted                                *
+      *                                                                *
+      *    Program logic:                                              *
+      *         note the time                                          *
+      *         MQCONN                                                 *
+      *         if connected, note the time again, then MQDISC          *
+      *         note the time again                                    *
+      *         append one record to the uptime log                    *
+      *                                                                *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0HCK0 parameters: none                                  *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0HCK0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** one record appended per healthcheck run, for uptime tracking
+           SELECT UPTIME-LOG ASSIGN TO 'HCKLOG.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS UPTIME-LOG-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UPTIME-LOG.
+       01 UPTIME-LOG-RECORD.
+          05 HC-TIMESTAMP             PIC X(17).
+          05 FILLER                   PIC X VALUE SPACE.
+          05 FILLER                   PIC X(17) VALUE 'ROUND TRIP (CS) '.
+          05 HC-ELAPSED-DISPLAY       PIC -(6)9.
+          05 FILLER                   PIC X VALUE SPACE.
+          05 FILLER                   PIC X(12) VALUE 'CON-REASON '.
+          05 HC-CON-REASON-DISPLAY    PIC -(9)9.
+
+       WORKING-STORAGE SECTION.
+      ** MQI constants and data structures, per the MQ Application
+      ** Programming Reference
+       01 MY-MQ-CONSTANTS. COPY CMQV.
+       01 MY-REASON-TEXT. COPY MQRSNTXT.
+
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+
+       01 UPTIME-LOG-STATUS          PIC XX VALUE '00'.
+       01 WS-DATE                    PIC 9(8).
+       01 WS-TIME                    PIC 9(8).
+
+      ** elapsed-time measurement, same technique as AMQMSET2's
+      ** WAITSHORT paragraph (ACCEPT FROM TIME plus reference-
+      ** modification arithmetic -- no intrinsic FUNCTIONs used
+      ** anywhere in this codebase)
+       01 HC-START-TIME              PIC 9(8).
+       01 HC-END-TIME                PIC 9(8).
+       01 HC-START-HOUR-PART         PIC 9(2).
+       01 HC-START-MINUTE-PART       PIC 9(2).
+       01 HC-START-SECOND-PART       PIC 9(2).
+       01 HC-START-CENTISECOND-PART  PIC 9(2).
+       01 HC-END-HOUR-PART           PIC 9(2).
+       01 HC-END-MINUTE-PART         PIC 9(2).
+       01 HC-END-SECOND-PART         PIC 9(2).
+       01 HC-END-CENTISECOND-PART    PIC 9(2).
+       01 HC-START-CENTISECONDS      PIC S9(9) BINARY.
+       01 HC-END-CENTISECONDS        PIC S9(9) BINARY.
+       01 HC-ELAPSED-CENTISECONDS    PIC S9(9) BINARY VALUE 0.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0HCK0 start'.
+
+           PERFORM RSNTXTLD.
+
+      ****************************************************************
+      *                                                              *
+      *   Time one MQCONN/MQDISC round trip                          *
+      *                                                              *
+      ****************************************************************
+           PERFORM STARTTIME.
+
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             PERFORM ENDTIME
+           ELSE
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+             PERFORM ENDTIME
+             IF REASON IS NOT EQUAL TO MQRC-NONE
+               MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+               PERFORM RSNTXT
+               DISPLAY 'MQDISC ended with reason code ' REASON
+                   ' - ' REASON-TEXT-RESULT
+             END-IF
+           END-IF.
+
+           IF CON-REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE CON-REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+                 ' - ' REASON-TEXT-RESULT
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Append one record to the uptime log                       *
+      *                                                              *
+      ****************************************************************
+           PERFORM LOGIT.
+
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0HCK0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Note the time just before MQCONN                           *
+      *                                                              *
+      ****************************************************************
+       STARTTIME.
+           ACCEPT HC-START-TIME FROM TIME.
+           MOVE HC-START-TIME(1:2) TO HC-START-HOUR-PART.
+           MOVE HC-START-TIME(3:2) TO HC-START-MINUTE-PART.
+           MOVE HC-START-TIME(5:2) TO HC-START-SECOND-PART.
+           MOVE HC-START-TIME(7:2) TO HC-START-CENTISECOND-PART.
+           COMPUTE HC-START-CENTISECONDS =
+               ((HC-START-HOUR-PART * 3600 + HC-START-MINUTE-PART * 60
+               + HC-START-SECOND-PART) * 100)
+               + HC-START-CENTISECOND-PART.
+
+      ****************************************************************
+      *                                                              *
+      *   Note the time again and work out the elapsed centiseconds  *
+      *                                                              *
+      ****************************************************************
+       ENDTIME.
+           ACCEPT HC-END-TIME FROM TIME.
+           MOVE HC-END-TIME(1:2) TO HC-END-HOUR-PART.
+           MOVE HC-END-TIME(3:2) TO HC-END-MINUTE-PART.
+           MOVE HC-END-TIME(5:2) TO HC-END-SECOND-PART.
+           MOVE HC-END-TIME(7:2) TO HC-END-CENTISECOND-PART.
+           COMPUTE HC-END-CENTISECONDS =
+               ((HC-END-HOUR-PART * 3600 + HC-END-MINUTE-PART * 60
+               + HC-END-SECOND-PART) * 100) + HC-END-CENTISECOND-PART.
+
+      **   a midnight rollover between STARTTIME and ENDTIME is the
+      **   only case where this goes negative; log 0 rather than a
+      **   misleading negative round-trip time
+           IF HC-END-CENTISECONDS IS GREATER THAN
+               OR EQUAL TO HC-START-CENTISECONDS
+             COMPUTE HC-ELAPSED-CENTISECONDS =
+                 HC-END-CENTISECONDS - HC-START-CENTISECONDS
+           ELSE
+             MOVE 0 TO HC-ELAPSED-CENTISECONDS
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Append one uptime-log record for this healthcheck run      *
+      *                                                              *
+      ****************************************************************
+       LOGIT.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE WS-DATE TO HC-TIMESTAMP(1:8).
+           MOVE '-' TO HC-TIMESTAMP(9:1).
+           MOVE WS-TIME TO HC-TIMESTAMP(10:8).
+
+           MOVE HC-ELAPSED-CENTISECONDS TO HC-ELAPSED-DISPLAY.
+           MOVE CON-REASON TO HC-CON-REASON-DISPLAY.
+
+           OPEN EXTEND UPTIME-LOG.
+           IF UPTIME-LOG-STATUS IS EQUAL TO '35'
+             OPEN OUTPUT UPTIME-LOG
+           END-IF.
+           WRITE UPTIME-LOG-RECORD.
+           CLOSE UPTIME-LOG.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the REASON-code plain-English lookup table            *
+      *                                                              *
+      ****************************************************************
+       RSNTXTLD.
+           MOVE 18 TO REASON-TEXT-COUNT.
+           MOVE MQRC-NONE TO REASON-TEXT-CODE(1).
+           MOVE 'no error' TO REASON-TEXT-DESC(1).
+           MOVE MQRC-CONNECTION-BROKEN TO REASON-TEXT-CODE(2).
+           MOVE 'connection to queue manager broken'
+             TO REASON-TEXT-DESC(2).
+           MOVE MQRC-GET-INHIBITED TO REASON-TEXT-CODE(3).
+           MOVE 'get is inhibited for this queue'
+             TO REASON-TEXT-DESC(3).
+           MOVE MQRC-ALREADY-CONNECTED TO REASON-TEXT-CODE(4).
+           MOVE 'already connected to queue manager'
+             TO REASON-TEXT-DESC(4).
+           MOVE MQRC-OBJECT-CHANGED TO REASON-TEXT-CODE(5).
+           MOVE 'object definition changed since opened'
+             TO REASON-TEXT-DESC(5).
+           MOVE MQRC-PUT-INHIBITED TO REASON-TEXT-CODE(6).
+           MOVE 'put is inhibited for this queue'
+             TO REASON-TEXT-DESC(6).
+           MOVE MQRC-Q-FULL TO REASON-TEXT-CODE(7).
+           MOVE 'queue is full' TO REASON-TEXT-DESC(7).
+           MOVE MQRC-Q-MGR-NOT-AVAILABLE TO REASON-TEXT-CODE(8).
+           MOVE 'queue manager not available'
+             TO REASON-TEXT-DESC(8).
+           MOVE MQRC-TRUNCATED-MSG-ACCEPTED TO REASON-TEXT-CODE(9).
+           MOVE 'message truncated, accepted as is'
+             TO REASON-TEXT-DESC(9).
+           MOVE MQRC-TRUNCATED-MSG-FAILED TO REASON-TEXT-CODE(10).
+           MOVE 'message truncated, call failed'
+             TO REASON-TEXT-DESC(10).
+           MOVE MQRC-UNKNOWN-OBJECT-NAME TO REASON-TEXT-CODE(11).
+           MOVE 'unknown object name' TO REASON-TEXT-DESC(11).
+           MOVE MQRC-UNKNOWN-ALIAS-BASE-Q TO REASON-TEXT-CODE(12).
+           MOVE 'unknown alias base queue'
+             TO REASON-TEXT-DESC(12).
+           MOVE MQRC-NOT-AUTHORIZED TO REASON-TEXT-CODE(13).
+           MOVE 'not authorized for this operation'
+             TO REASON-TEXT-DESC(13).
+           MOVE MQRC-NO-MSG-AVAILABLE TO REASON-TEXT-CODE(14).
+           MOVE 'no message available' TO REASON-TEXT-DESC(14).
+           MOVE MQRC-Q-MGR-QUIESCING TO REASON-TEXT-CODE(15).
+           MOVE 'queue manager is quiescing'
+             TO REASON-TEXT-DESC(15).
+           MOVE MQRC-Q-MGR-STOPPING TO REASON-TEXT-CODE(16).
+           MOVE 'queue manager is stopping'
+             TO REASON-TEXT-DESC(16).
+           MOVE MQRC-CHANNEL-NOT-AVAILABLE TO REASON-TEXT-CODE(17).
+           MOVE 'channel not available' TO REASON-TEXT-DESC(17).
+           MOVE MQRC-UNKNOWN-CHANNEL-NAME TO REASON-TEXT-CODE(18).
+           MOVE 'unknown channel name' TO REASON-TEXT-DESC(18).
+
+      ****************************************************************
+      *                                                              *
+      *   Look up REASON-TEXT-LOOKUP-CODE and return its description *
+      *   in REASON-TEXT-RESULT                                      *
+      *                                                              *
+      ****************************************************************
+       RSNTXT.
+           MOVE REASON-TEXT-UNKNOWN TO REASON-TEXT-RESULT.
+           PERFORM VARYING REASON-TEXT-INDEX FROM 1 BY 1
+               UNTIL REASON-TEXT-INDEX IS GREATER THAN REASON-TEXT-COUNT
+             IF REASON-TEXT-CODE(REASON-TEXT-INDEX) IS EQUAL TO
+                 REASON-TEXT-LOOKUP-CODE
+               MOVE REASON-TEXT-DESC(REASON-TEXT-INDEX)
+                 TO REASON-TEXT-RESULT
+               MOVE REASON-TEXT-COUNT TO REASON-TEXT-INDEX
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *  End of AMQ0HCK0                                              *
+      ****************************************************************
