@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0REQ0                                       *
+      *                                                              *
+      * Description: Synthetic AMQMSET2 request-message test harness  *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0REQ0 is the utility AMQMSET2's own header comment       *
+      *   already names as its usual request-message sender - it      *
+      *   builds a well-formed request message (action, scope, a       *
+      *   comma-delimited queue-name list, and an optional scheduled    *
+      *   re-enable interval, in exactly the layout AMQMSET2's RESP1     *
+      *   paragraph parses) and puts it with MQPUT1, MQMT-REQUEST,       *
+      *   directly to SYSTEM.SAMPLE.SET - the queue AMQMSET2 reads        *
+      *   (request: new synthetic trigger-message test harness for        *
+      *   AMQMSET2, so AMQMSET2's SETS/RESP3 logic can be regression-       *
+      *   tested without standing up a trigger monitor and runmqtrm).       *
+      *                                                                     *
+      *      -- in a real trigger-monitor-driven setup this request           *
+      *         message is what causes SYSTEM.SAMPLE.SET to trigger            *
+      *         AMQMSET2; here it is put directly, so a test region             *
+      *         can exercise AMQMSET2 by running AMQMSET2 itself right            *
+      *         after this program, with no trigger monitor involved             *
+      *                                                                         *
+      *    Program logic:                                                       *
+      *         ACCEPT the target queue list and reply-to queue name              *
+      *         from job parameters (and, optionally, action, scope,              *
+      *         and a scheduled re-enable interval)                               *
+      *         connect to default queue manager                                  *
+      *         build the request message                                        *
+      *         MQPUT1 it to SYSTEM.SAMPLE.SET                                    *
+      *         disconnect                                                       *
+      *                                                                          *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0REQ0 parameters (job parameters, ARGUMENT-NUMBER/       *
+      *   ARGUMENT-VALUE):                                           *
+      *     1 - target queue list (required; comma-delimited)        *
+      *     2 - reply-to queue name (required)                       *
+      *     3 - action: INHIBIT, ENABLE, or QUERY (optional,         *
+      *         defaults to INHIBIT)                                 *
+      *     4 - scope: PUT, GET, or BOTH (optional, defaults to PUT) *
+      *     5 - scheduled re-enable interval in minutes (optional,   *
+      *         defaults to 0, no scheduled re-enable)                *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0REQ0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      ****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * REASON-code plain-English lookup table
+       01 MY-REASON-TEXT. COPY MQRSNTXT.
+      * Object Descriptor
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      * Message Descriptor
+       01 MESSAGE-DESCRIPTOR.
+          COPY CMQMDV.
+      * Put message options
+       01 PMOPTIONS.
+          COPY CMQPMOV.
+
+       01 QM-NAME                     PIC X(48) VALUE SPACES.
+       01 HCONN                       PIC S9(9) BINARY.
+       01 COMPLETION-CODE             PIC S9(9) BINARY.
+       01 CON-REASON                  PIC S9(9) BINARY.
+       01 REASON                      PIC S9(9) BINARY.
+       01 BUFFER-LENGTH                PIC S9(9) BINARY.
+
+      ** the well-known queue AMQMSET2 reads, per AMQMSET2's own
+      ** header comment
+       01 TARGET-QUEUE-NAME           PIC X(48)
+           VALUE "SYSTEM.SAMPLE.SET".
+
+      ** request message - identical layout to AMQMSET2's REQ-* fields
+      ** so RESP1 parses it exactly as it would a trigger-monitor-
+      ** delivered request (request: new synthetic trigger-message
+      ** test harness for AMQMSET2)
+       01 REQUEST-MESSAGE.
+           05 REQ-ACTION              PIC X(7) VALUE "INHIBIT".
+           05 FILLER                  PIC X VALUE SPACE.
+           05 REQ-SCOPE               PIC X(4) VALUE "PUT ".
+           05 FILLER                  PIC X VALUE SPACE.
+           05 REQ-QUEUE-LIST          PIC X(187).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 REQ-REENABLE-MINUTES    PIC 9(5) VALUE ZEROS.
+
+       01 PARM-REPLY-TO-QUEUE         PIC X(48) VALUE SPACES.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0REQ0 start'.
+
+           PERFORM RSNTXTLD.
+           PERFORM GETPARMS.
+
+           IF REQ-QUEUE-LIST IS EQUAL TO SPACES
+           OR PARM-REPLY-TO-QUEUE IS EQUAL TO SPACES
+             DISPLAY
+               'AMQ0REQ0 requires a target queue list (1st job '
+               'parameter) and a reply-to queue name (2nd job '
+               'parameter)'
+             MOVE 1 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE CON-REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+                 ' - ' REASON-TEXT-RESULT
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           PERFORM PUTREQ.
+
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+           END-IF.
+
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0REQ0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Read the job parameters                                    *
+      *                                                              *
+      ****************************************************************
+       GETPARMS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT REQ-QUEUE-LIST FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO REQ-QUEUE-LIST
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT PARM-REPLY-TO-QUEUE FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO PARM-REPLY-TO-QUEUE
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT REQ-ACTION FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE "INHIBIT" TO REQ-ACTION
+           END-ACCEPT.
+
+           DISPLAY 4 UPON ARGUMENT-NUMBER.
+           ACCEPT REQ-SCOPE FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE "PUT " TO REQ-SCOPE
+           END-ACCEPT.
+
+           DISPLAY 5 UPON ARGUMENT-NUMBER.
+           ACCEPT REQ-REENABLE-MINUTES FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 0 TO REQ-REENABLE-MINUTES
+           END-ACCEPT.
+
+      ****************************************************************
+      *                                                              *
+      *   Build and put the request message to SYSTEM.SAMPLE.SET     *
+      *                                                              *
+      ****************************************************************
+       PUTREQ.
+           MOVE TARGET-QUEUE-NAME TO MQOD-OBJECTNAME.
+           MOVE SPACES TO MQOD-OBJECTQMGRNAME.
+           MOVE MQMT-REQUEST TO MQMD-MSGTYPE.
+           MOVE PARM-REPLY-TO-QUEUE TO MQMD-REPLYTOQ.
+           MOVE SPACES TO MQMD-REPLYTOQMGR.
+           MOVE MQRO-NONE TO MQMD-REPORT.
+           MOVE 206 TO BUFFER-LENGTH.
+
+           CALL 'MQPUT1'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            MESSAGE-DESCRIPTOR, PMOPTIONS,
+            BUFFER-LENGTH, REQUEST-MESSAGE,
+            COMPLETION-CODE, REASON.
+
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
+             DISPLAY 'MQPUT1 ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
+           ELSE
+             DISPLAY 'request put to ' TARGET-QUEUE-NAME ' for '
+                 REQ-QUEUE-LIST
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Load the REASON-code plain-English lookup table            *
+      *                                                              *
+      ****************************************************************
+       RSNTXTLD.
+           MOVE 18 TO REASON-TEXT-COUNT.
+           MOVE MQRC-NONE TO REASON-TEXT-CODE(1).
+           MOVE 'no error' TO REASON-TEXT-DESC(1).
+           MOVE MQRC-CONNECTION-BROKEN TO REASON-TEXT-CODE(2).
+           MOVE 'connection to queue manager broken'
+             TO REASON-TEXT-DESC(2).
+           MOVE MQRC-GET-INHIBITED TO REASON-TEXT-CODE(3).
+           MOVE 'get is inhibited for this queue'
+             TO REASON-TEXT-DESC(3).
+           MOVE MQRC-ALREADY-CONNECTED TO REASON-TEXT-CODE(4).
+           MOVE 'already connected to queue manager'
+             TO REASON-TEXT-DESC(4).
+           MOVE MQRC-OBJECT-CHANGED TO REASON-TEXT-CODE(5).
+           MOVE 'object definition changed since opened'
+             TO REASON-TEXT-DESC(5).
+           MOVE MQRC-PUT-INHIBITED TO REASON-TEXT-CODE(6).
+           MOVE 'put is inhibited for this queue'
+             TO REASON-TEXT-DESC(6).
+           MOVE MQRC-Q-FULL TO REASON-TEXT-CODE(7).
+           MOVE 'queue is full' TO REASON-TEXT-DESC(7).
+           MOVE MQRC-Q-MGR-NOT-AVAILABLE TO REASON-TEXT-CODE(8).
+           MOVE 'queue manager not available'
+             TO REASON-TEXT-DESC(8).
+           MOVE MQRC-TRUNCATED-MSG-ACCEPTED TO REASON-TEXT-CODE(9).
+           MOVE 'message truncated, accepted as is'
+             TO REASON-TEXT-DESC(9).
+           MOVE MQRC-TRUNCATED-MSG-FAILED TO REASON-TEXT-CODE(10).
+           MOVE 'message truncated, call failed'
+             TO REASON-TEXT-DESC(10).
+           MOVE MQRC-UNKNOWN-OBJECT-NAME TO REASON-TEXT-CODE(11).
+           MOVE 'unknown object name' TO REASON-TEXT-DESC(11).
+           MOVE MQRC-UNKNOWN-ALIAS-BASE-Q TO REASON-TEXT-CODE(12).
+           MOVE 'unknown alias base queue'
+             TO REASON-TEXT-DESC(12).
+           MOVE MQRC-NOT-AUTHORIZED TO REASON-TEXT-CODE(13).
+           MOVE 'not authorized for this operation'
+             TO REASON-TEXT-DESC(13).
+           MOVE MQRC-NO-MSG-AVAILABLE TO REASON-TEXT-CODE(14).
+           MOVE 'no message available' TO REASON-TEXT-DESC(14).
+           MOVE MQRC-Q-MGR-QUIESCING TO REASON-TEXT-CODE(15).
+           MOVE 'queue manager is quiescing'
+             TO REASON-TEXT-DESC(15).
+           MOVE MQRC-Q-MGR-STOPPING TO REASON-TEXT-CODE(16).
+           MOVE 'queue manager is stopping'
+             TO REASON-TEXT-DESC(16).
+           MOVE MQRC-CHANNEL-NOT-AVAILABLE TO REASON-TEXT-CODE(17).
+           MOVE 'channel not available' TO REASON-TEXT-DESC(17).
+           MOVE MQRC-UNKNOWN-CHANNEL-NAME TO REASON-TEXT-CODE(18).
+           MOVE 'unknown channel name' TO REASON-TEXT-DESC(18).
+
+      ****************************************************************
+      *                                                              *
+      *  Look up REASON-TEXT-LOOKUP-CODE, returning its description  *
+      *  in REASON-TEXT-RESULT (or REASON-TEXT-UNKNOWN if the code    *
+      *  isn't in the table)                                          *
+      *                                                              *
+      ****************************************************************
+       RSNTXT.
+           MOVE REASON-TEXT-UNKNOWN TO REASON-TEXT-RESULT.
+           PERFORM VARYING REASON-TEXT-INDEX FROM 1 BY 1
+               UNTIL REASON-TEXT-INDEX IS GREATER THAN REASON-TEXT-COUNT
+             IF REASON-TEXT-CODE(REASON-TEXT-INDEX) IS EQUAL TO
+                 REASON-TEXT-LOOKUP-CODE
+               MOVE REASON-TEXT-DESC(REASON-TEXT-INDEX)
+                 TO REASON-TEXT-RESULT
+               MOVE REASON-TEXT-COUNT TO REASON-TEXT-INDEX
+             END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0REQ0                                              *
+      *                                                              *
+      ****************************************************************
