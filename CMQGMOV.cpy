@@ -0,0 +1,57 @@
+      ******************************************************************
+      **                                                              **
+      **                  IBM MQSeries for Windows NT                 **
+      **                                                              **
+      **  COPYBOOK NAME:  CMQGMOV                                     **
+      **                                                              **
+      **  DESCRIPTION:    Get Message Options Structure               **
+      **                                                              **
+      ******************************************************************
+      **  @START_COPYRIGHT@                                           **
+      **  Licensed Materials - Property of IBM                        **
+      **                                                              **
+      **  04L1830, 5639-B43                                           **
+      **                                                              **
+      **  (C) Copyright IBM Corporation 1993, 1999.                   **
+      **                                                              **
+      **  Status: Version 5 Release 1                                 **
+      **  @END_COPYRIGHT@                                             **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       This file declares the structure MQGMO,     **
+      **                  which is used by the main MQI.               **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **   MQGMO structure
+        10 MQGMO.
+      **    Structure identifier
+         15 MQGMO-STRUCID              PIC X(4) VALUE 'GMO '.
+      **    Structure version number
+         15 MQGMO-VERSION              PIC S9(9) BINARY VALUE 1.
+      **    Options that control the action of MQGET
+         15 MQGMO-OPTIONS              PIC S9(9) BINARY VALUE 0.
+      **    Integer value that controls the wait interval
+         15 MQGMO-WAITINTERVAL         PIC S9(9) BINARY VALUE -1.
+      **    Name of the queue-manager that put the message (for
+      **    distribution-list gets); the resolved name of the queue
+      **    from which the message was actually retrieved
+         15 MQGMO-RESOLVEDQNAME        PIC X(48) VALUE SPACES.
+      **    Length of time (milliseconds) that MQGET waits for a
+      **    unit of work containing a matching message to complete
+         15 MQGMO-MATCHOPTIONS         PIC S9(9) BINARY VALUE 65535.
+      **    Indicates whether the group or message is complete
+         15 MQGMO-GROUPSTATUS          PIC X(1) VALUE SPACES.
+         15 MQGMO-SEGMENTSTATUS        PIC X(1) VALUE SPACES.
+         15 MQGMO-SEGMENTATION         PIC X(1) VALUE SPACES.
+         15 MQGMO-RESERVED1            PIC X(1) VALUE SPACES.
+      **    Token representing the message retrieved
+         15 MQGMO-MSGTOKEN             PIC X(16) VALUE LOW-VALUES.
+      **    Reason why a segment of a logical message was sent early
+         15 MQGMO-RETURNEDLENGTH       PIC S9(9) BINARY VALUE -1.
+
+      ******************************************************************
+      **  End of CMQGMOV                                              **
+      ******************************************************************
