@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      *                                                              *
+      * Program name: AMQ0CIA0                                       *
+      *                                                              *
+      * Description: Sample COBOL program that browses a CICS        *
+      *              bridge reply queue and writes a transaction      *
+      *              audit report from the MQCIH fields of each       *
+      *              reply                                           *
+      *                                                              *
+      *  Statement:     Licensed Materials - Property of IBM         *
+      *                                                              *
+      *                 04L1773, 5765-B73                            *
+      *                 04L1802, 5639-B42                            *
+      *                 04L1788, 5765-B74                            *
+      *                 04L1816, 5765-B75                            *
+      *                 04L1830, 5639-B43                            *
+      *                 (C) Copyright IBM Corp. 1994, 1998           *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      * Function:                                                    *
+      *                                                              *
+      *                                                              *
+      *   AMQ0CIA0 is a sample COBOL program to audit CICS bridge     *
+      *   transactions by browsing the bridge reply queue             *
+      *                                                              *
+      *      -- sample browses messages from the queue which is      *
+      *         obtained from the console                            *
+      *                                                              *
+      *      -- each reply's MQCIH fields (MQCIH-TRANSACTIONID,       *
+      *         MQCIH-RETURNCODE, MQCIH-COMPCODE, MQCIH-REASON,       *
+      *         MQCIH-ABENDCODE, MQCIH-TASKENDSTATUS) are extracted   *
+      *         and written to a transaction audit report              *
+      *                                                              *
+      *      -- any reply with a non-zero MQCIH-COMPCODE or a         *
+      *         non-blank MQCIH-ABENDCODE is flagged in the report     *
+      *         and on the console, so a bridge abend is noticed       *
+      *         here instead of only showing up later in CICS logs     *
+      *                                                              *
+      *         leaves the messages on the queue                     *
+      *                                                              *
+      *      -- writes a message for each MQI reason other than      *
+      *         MQRC-NONE; stops if there is a MQI completion code   *
+      *         of MQCC-FAILED                                       *
+      *                                                              *
+      *    Program logic:                                            *
+      *         display prompt for bridge reply queue name           *
+      *         ACCEPT the input queue name from the console         *
+      *         MQCONNect to default queue manager                   *
+      *         MQOPEN queue for BROWSE                              *
+      *         while no MQI failures,                               *
+      *         .  MQGET next message (browse)                       *
+      *         .  overlay the first 180 bytes as MQCIH               *
+      *         .  write one audit report line, flagging abends       *
+      *         MQCLOSE the source queue                             *
+      *         MQDISConnect from queue manager                      *
+      *                                                              *
+      *                                                              *
+      ****************************************************************
+      *                                                              *
+      *                                                              *
+      *                                                              *
+      *   Exceptions signaled:  none                                 *
+      *   Exceptions monitored: none                                 *
+      *                                                              *
+      *   AMQ0CIA0 has no parameters                                 *
+      *                                                              *
+      ****************************************************************
+       PROGRAM-ID. AMQ0CIA0.
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** CICS bridge transaction audit report, one record per reply
+      ** message, flagging any abend or non-zero completion code
+           SELECT AUDIT-REPORT ASSIGN TO 'CIAAUDIT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDIT-REPORT-STATUS.
+
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-REPORT.
+       01 AUDIT-REPORT-RECORD.
+          05 AR-TIMESTAMP               PIC X(17).
+          05 FILLER                     PIC X VALUE SPACE.
+          05 AR-TRANSACTIONID           PIC X(4).
+          05 FILLER                     PIC X VALUE SPACE.
+          05 AR-RETURNCODE              PIC -(9)9.
+          05 FILLER                     PIC X VALUE SPACE.
+          05 AR-COMPCODE                PIC -(9)9.
+          05 FILLER                     PIC X VALUE SPACE.
+          05 AR-REASON                  PIC -(9)9.
+          05 FILLER                     PIC X VALUE SPACE.
+          05 AR-ABENDCODE               PIC X(4).
+          05 FILLER                     PIC X VALUE SPACE.
+          05 AR-TASKENDSTATUS           PIC -(9)9.
+          05 FILLER                     PIC X VALUE SPACE.
+          05 AR-FLAG                    PIC X(7).
+
+       WORKING-STORAGE SECTION.
+      *
+      **  Declare MQI structures needed
+      * MQI named constants
+       01 MY-MQ-CONSTANTS.
+          COPY CMQV.
+      * Object Descriptor
+       01 OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      * Message Descriptor
+       01 MESSAGE-DESCRIPTOR.
+          COPY CMQMDV.
+      * Get message options
+       01 GMOPTIONS.
+          COPY CMQGMOV.
+      ** note, sample uses defaults where it can
+       01 QM-NAME                    PIC X(48) VALUE SPACES.
+       01 HCONN                      PIC S9(9) BINARY.
+       01 Q-HANDLE                   PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
+       01 COMPLETION-CODE            PIC S9(9) BINARY.
+       01 OPEN-CODE                  PIC S9(9) BINARY.
+       01 CON-REASON                 PIC S9(9) BINARY.
+       01 REASON                     PIC S9(9) BINARY.
+       01 BUFFER                     PIC X(2000).
+       01 BUFFER-LENGTH              PIC S9(9) BINARY.
+       01 DATA-LENGTH                PIC S9(9) BINARY.
+       01 MSG-COUNT                  PIC 9999.
+       01 FLAGGED-COUNT              PIC 9999.
+       01 TARGET-QUEUE               PIC X(48).
+       01 AUDIT-REPORT-STATUS        PIC XX VALUE '00'.
+
+      ** overlay the CICS Information Header onto the first 180 bytes
+      ** of the raw message buffer (the "L" no-VALUE copybook style,
+      ** since MQCIH here is always populated by data already on the
+      ** queue, following the CMQDLHL/CMQTMC2L precedent)
+       01 CIH-AREA                   PIC X(180).
+       01 CICS-INFO-HEADER REDEFINES CIH-AREA.
+          COPY cmqcihl.
+
+       01 WS-DATE                    PIC 9(8).
+       01 WS-TIME                    PIC 9(8).
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+       P0.
+      ** indicate that sample program has started
+           DISPLAY 'AMQ0CIA0 start'.
+
+           OPEN OUTPUT AUDIT-REPORT.
+
+           DISPLAY 'Please enter the name of the bridge reply queue '.
+           ACCEPT TARGET-QUEUE FROM CONSOLE.
+
+      ****************************************************************
+      *                                                              *
+      *   Connect to default queue manager                           *
+      *                                                              *
+      ****************************************************************
+           CALL 'MQCONN'
+            USING QM-NAME, HCONN,
+            COMPLETION-CODE, CON-REASON.
+
+      *      report reason and stop if it failed
+           IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'MQCONN ended with reason code ' CON-REASON
+             MOVE CON-REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+           PERFORM OPENS.
+           IF OPEN-CODE IS NOT EQUAL TO MQCC-FAILED
+             PERFORM GETS
+             PERFORM CLOSES
+           END-IF.
+
+           PERFORM DISCS.
+           PERFORM OVER.
+
+      ****************************************************************
+      *                                                              *
+      *   Open the bridge reply queue for Browse (and fail if MQM    *
+      *   is quiescing)                                              *
+      *                                                              *
+      ****************************************************************
+       OPENS.
+           MOVE TARGET-QUEUE TO MQOD-OBJECTNAME.
+           ADD MQOO-BROWSE MQOO-FAIL-IF-QUIESCING
+                     GIVING OPEN-OPTIONS.
+           CALL 'MQOPEN'
+            USING HCONN, OBJECT-DESCRIPTOR,
+            OPEN-OPTIONS, Q-HANDLE,
+            OPEN-CODE, REASON.
+
+      *      report reason, if any; stop if failed
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             DISPLAY 'MQOPEN ended with reason code ' REASON
+             END-IF.
+
+           IF OPEN-CODE IS EQUAL TO MQCC-FAILED
+             DISPLAY 'unable to open bridge reply queue for browse'
+             MOVE REASON TO RETURN-CODE
+             GOBACK
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Get messages from the bridge reply queue                   *
+      *                                                              *
+      ****************************************************************
+       GETS.
+           MOVE OPEN-CODE TO COMPLETION-CODE.
+           MOVE 0 TO MSG-COUNT.
+           MOVE 0 TO FLAGGED-COUNT.
+           PERFORM GETR THRU DISPR WITH TEST BEFORE
+             UNTIL COMPLETION-CODE IS EQUAL TO MQCC-FAILED.
+
+      ****************************************************************
+      *                                                              *
+      *   Close the source queue                                     *
+      *                                                              *
+      ****************************************************************
+       CLOSES.
+           MOVE MQCO-NONE TO OPEN-OPTIONS.
+           CALL 'MQCLOSE'
+            USING HCONN, Q-HANDLE, OPEN-OPTIONS,
+            COMPLETION-CODE, REASON.
+
+      *      report reason, if any
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+             DISPLAY 'MQCLOSE ended with reason code ' REASON
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Disconnect from queue manager (if not previously connected) *
+      *                                                              *
+      ****************************************************************
+       DISCS.
+           IF CON-REASON IS NOT EQUAL TO MQRC-ALREADY-CONNECTED
+             CALL 'MQDISC'
+              USING HCONN, COMPLETION-CODE, REASON
+
+      *      report reason, if any
+             IF REASON IS NOT EQUAL TO MQRC-NONE
+               DISPLAY 'MQDISC ended with reason code ' REASON
+             END-IF
+           END-IF.
+
+       OVER.
+           CLOSE AUDIT-REPORT.
+           DISPLAY MSG-COUNT ' replies audited, ' FLAGGED-COUNT
+               ' flagged'.
+      ** indicate that sample program has finished
+           DISPLAY 'AMQ0CIA0 end'.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *   Get one message                                            *
+      *                                                              *
+      *   In order to read the messages in sequence, MSGID and       *
+      *   CORRELID must have the default value.  MQGET sets them     *
+      *   to the values for the message it returns, so re-initialise *
+      *   them each time                                             *
+      *                                                              *
+      ****************************************************************
+       GETR.
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE MQCI-NONE TO MQMD-CORRELID.
+           MOVE SPACES TO BUFFER.
+           ADD MQGMO-NO-WAIT MQGMO-BROWSE-NEXT
+               MQGMO-ACCEPT-TRUNCATED-MSG
+                     GIVING MQGMO-OPTIONS.
+           MOVE 15000 TO MQGMO-WAITINTERVAL.
+           MOVE 2000 TO BUFFER-LENGTH.
+
+           CALL 'MQGET'
+            USING HCONN, Q-HANDLE,
+            MESSAGE-DESCRIPTOR, GMOPTIONS,
+            BUFFER-LENGTH, BUFFER, DATA-LENGTH,
+            COMPLETION-CODE, REASON.
+
+      ****************************************************************
+      *                                                              *
+      *   Report reason, if any                                      *
+      *                                                              *
+      ****************************************************************
+       PARSEH.
+           IF REASON IS NOT EQUAL TO MQRC-NONE
+           AND REASON IS NOT EQUAL TO MQRC-NO-MSG-AVAILABLE
+             DISPLAY 'MQGET ended with reason code ' REASON
+             END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Extract the MQCIH fields and write one audit report line   *
+      *                                                              *
+      ****************************************************************
+       DISPR.
+           IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+             ADD 1 TO MSG-COUNT
+             MOVE BUFFER(1:180) TO CIH-AREA
+             ACCEPT WS-DATE FROM DATE YYYYMMDD
+             ACCEPT WS-TIME FROM TIME
+             MOVE SPACES TO AUDIT-REPORT-RECORD
+             MOVE WS-DATE TO AR-TIMESTAMP(1:8)
+             MOVE '-' TO AR-TIMESTAMP(9:1)
+             MOVE WS-TIME TO AR-TIMESTAMP(10:8)
+             MOVE MQCIH-TRANSACTIONID TO AR-TRANSACTIONID
+             MOVE MQCIH-RETURNCODE TO AR-RETURNCODE
+             MOVE MQCIH-COMPCODE TO AR-COMPCODE
+             MOVE MQCIH-REASON TO AR-REASON
+             MOVE MQCIH-ABENDCODE TO AR-ABENDCODE
+             MOVE MQCIH-TASKENDSTATUS TO AR-TASKENDSTATUS
+             IF MQCIH-COMPCODE IS NOT EQUAL TO 0
+             OR MQCIH-ABENDCODE IS NOT EQUAL TO SPACES
+               MOVE 'FLAGGED' TO AR-FLAG
+               ADD 1 TO FLAGGED-COUNT
+               DISPLAY 'ABEND/non-zero completion on transaction '
+                   MQCIH-TRANSACTIONID ' compcode ' MQCIH-COMPCODE
+                   ' abendcode ' MQCIH-ABENDCODE
+             ELSE
+               MOVE 'OK' TO AR-FLAG
+             END-IF
+             WRITE AUDIT-REPORT-RECORD
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      * END OF AMQ0CIA0                                              *
+      *                                                              *
+      ****************************************************************
