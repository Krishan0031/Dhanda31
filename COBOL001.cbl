@@ -70,14 +70,89 @@
       ****************************************************************
        PROGRAM-ID. 'AMQ0GBR0'.
 
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ** unattended control file of target queue names, one per line -
+      ** when present, the program loops the OPENS/GETS/CLOSES
+      ** sequence once per queue instead of prompting the console
+           SELECT CONTROL-FILE ASSIGN TO 'GBRCTL.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CONTROL-FILE-STATUS.
+
+      ** durable audit trail of browsed messages, one record each,
+      ** written alongside the console display for compliance
+           SELECT AUDIT-FILE ASSIGN TO 'GBRAUDIT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDIT-FILE-STATUS.
+
+      ** restart/checkpoint file: one record per queue not yet fully
+      ** browsed, rewritten periodically during the browse and again
+      ** whenever a queue finishes, so a restarted run can skip
+      ** forward instead of re-browsing from the beginning (request:
+      ** add restart/checkpoint support for browsing very deep queues)
+           SELECT CHECKPOINT-FILE ASSIGN TO 'GBRCKPT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+      ** since-last-run file: one record per queue, holding the MSGID/
+      ** count of the last message reported by the last *completed*
+      ** run, so an operator can optionally ask to see only new
+      ** arrivals since then (request: add a "since last run"
+      ** incremental browse mode).  This is deliberately a separate
+      ** file from GBRCKPT.DAT above - that one tracks an *interrupted*
+      ** browse still in progress and is cleared once a queue finishes;
+      ** this one is only ever written once a queue finishes, and is
+      ** kept around afterwards as the starting point for next time
+           SELECT SINCE-LAST-RUN-FILE ASSIGN TO 'GBRSINCE.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SINCE-LAST-RUN-FILE-STATUS.
+
       ****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01 CONTROL-FILE-RECORD        PIC X(48).
+
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-MSGID             PIC X(24).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-PUTDATE           PIC X(8).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-PUTTIME           PIC X(8).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-QUEUE-NAME        PIC X(48).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-MESSAGE-TEXT      PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-REC-QUEUE-NAME     PIC X(48).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 CKPT-REC-MSGID          PIC X(24).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 CKPT-REC-MSG-COUNT      PIC 9(9).
+
+       FD  SINCE-LAST-RUN-FILE.
+       01 SINCE-LAST-RUN-RECORD.
+           05 SINCE-REC-QUEUE-NAME    PIC X(48).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 SINCE-REC-MSGID         PIC X(24).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 SINCE-REC-MSG-COUNT     PIC 9(9).
+
        WORKING-STORAGE SECTION.
       *
       **  Declare MQI structures needed
       * MQI named constants
        01 MY-MQ-CONSTANTS.
           COPY CMQV.
+      * REASON-code plain-English lookup table (request: new REASON-
+      * code lookup table for both programs' DISPLAY statements)
+       01 MY-REASON-TEXT.
+          COPY MQRSNTXT.
       * Object Descriptor
        01 OBJECT-DESCRIPTOR.
           COPY CMQODV.
@@ -91,7 +166,7 @@
        01 QM-NAME                    PIC X(48) VALUE SPACES.
        01 HCONN                      PIC S9(9) BINARY.
        01 Q-HANDLE                   PIC S9(9) BINARY.
-       01 OPTIONS                    PIC S9(9) BINARY.
+       01 OPEN-OPTIONS               PIC S9(9) BINARY.
        01 COMPLETION-CODE            PIC S9(9) BINARY.
        01 OPEN-CODE                  PIC S9(9) BINARY.
        01 CON-REASON                 PIC S9(9) BINARY.
@@ -99,24 +174,188 @@
        01 BUFFER                     PIC X(60).
        01 BUFFER-LENGTH              PIC S9(9) BINARY.
        01 DATA-LENGTH                PIC S9(9) BINARY.
-       01 MSG-COUNT                  PIC 9999.
+       01 MSG-COUNT                  PIC 9(9).
        01 TARGET-QUEUE               PIC X(48).
 
+      ** unattended control-file mode (request: run unattended from a
+      ** control file instead of ACCEPT FROM CONSOLE) - when GBRCTL.DAT
+      ** is present, the queue names it lists are browsed one after
+      ** another instead of prompting the console for a single queue
+       01 CONTROL-FILE-SWITCH        PIC X VALUE 'N'.
+       01 END-OF-CONTROL-FILE-SWITCH PIC X VALUE 'N'.
+       01 CONTROL-FILE-STATUS        PIC XX VALUE '00'.
+
+      ** durable audit trail of browsed messages (request: write
+      ** browsed messages to an audit file, not just DISPLAY)
+       01 AUDIT-FILE-STATUS          PIC XX VALUE '00'.
+
+      ** queue manager name to show in the header (request: report the
+      ** queue manager name alongside the resolved queue name) - use
+      ** the qmgr the queue was opened against, falling back to the
+      ** connected qmgr when that was left blank (resolve to default)
+       01 DISPLAY-QMGR-NAME          PIC X(48).
+
+      ** full-message display mode (request: stop truncating browsed
+      ** messages to 50/60 bytes) - when switched on, any message that
+      ** does not fit in BUFFER is re-read in full via BROWSE-CURRENT
+       01 FULL-MSG-SWITCH            PIC X VALUE 'N'.
+       01 FULL-MSG-LOADED-SWITCH     PIC X VALUE 'N'.
+       01 FULL-BUFFER                PIC X(32000).
+       01 FULL-BUFFER-LENGTH         PIC S9(9) BINARY.
+       01 FULL-DATA-LENGTH           PIC S9(9) BINARY.
+       01 CHUNK-WIDTH                PIC S9(9) BINARY VALUE 80.
+       01 CHUNK-OFFSET               PIC S9(9) BINARY.
+       01 CHUNK-REMAINING            PIC S9(9) BINARY.
+
+      ** depth-only summary mode (request: summary of priority and
+      ** persistence counts, no per-message dump)
+       01 SUMMARY-ONLY-SWITCH        PIC X VALUE 'N'.
+       01 PRIORITY-COUNTS.
+          05 PRIORITY-COUNT          PIC 9(7) OCCURS 10 TIMES.
+       01 PERSISTENCE-COUNTS.
+          05 PERSISTENCE-COUNT       PIC 9(7) OCCURS 2 TIMES.
+       01 TALLY-INDEX                PIC S9(9) BINARY.
+
+      ** filter browsed messages by priority/persistence (request:
+      ** filter browsed messages by priority or persistence) - -1 means
+      ** "no filter on this attribute", the same sentinel this sample
+      ** already uses elsewhere for "as queue default"/"unlimited"
+       01 FILTER-PRIORITY            PIC S9(9) BINARY VALUE -1.
+       01 FILTER-PERSISTENCE         PIC S9(9) BINARY VALUE -1.
+       01 FILTER-MATCH-SWITCH        PIC X VALUE 'Y'.
+       01 HEADER-SHOWN-SWITCH        PIC X VALUE 'N'.
+       01 SKIPPED-COUNT              PIC 9(7) VALUE 0.
+
+      ** end-of-browse rollup (request: summary of truncated/problem
+      ** messages, so a "--- truncated" or error scrolling past during
+      ** a long browse still shows up in the one-line totals at OVER)
+       01 TRUNCATED-COUNT            PIC 9(7) VALUE 0.
+       01 ERROR-COUNT                PIC 9(7) VALUE 0.
+
+      ** group-by-priority display mode (request: group browse output
+      ** by message priority) - GETS collects every displayable
+      ** message's priority and text into GROUPED-MESSAGE-TABLE as it
+      ** browses, instead of displaying each one as it arrives, and
+      ** GRPOUT prints them back out grouped and sub-counted by
+      ** MQMD-PRIORITY once the browse of that queue is complete
+       01 GROUP-BY-PRIORITY-SWITCH       PIC X VALUE 'N'.
+       01 GROUPED-MESSAGE-TABLE.
+          02 GROUPED-MESSAGE-ENTRY OCCURS 2000 TIMES.
+             05 GM-PRIORITY              PIC S9(9) BINARY.
+             05 GM-TEXT                  PIC X(60).
+       01 GROUPED-MESSAGE-COUNT           PIC S9(9) BINARY VALUE 0.
+       01 GROUPED-MESSAGE-OVERFLOW-SWITCH PIC X VALUE 'N'.
+       01 GROUP-PRIORITY-INDEX            PIC S9(9) BINARY.
+       01 GROUP-PRIORITY-VALUE            PIC S9(9) BINARY.
+       01 GROUP-MSG-INDEX                 PIC S9(9) BINARY.
+       01 GROUP-DISPLAY-COUNT             PIC 9(7).
+
+      ** restart/checkpoint support (request: add restart/checkpoint
+      ** support for browsing very deep queues) - GBRCKPT.DAT holds one
+      ** entry per queue not yet fully browsed; CKPT-OTHER-TABLE holds
+      ** every entry except the queue currently being browsed (which is
+      ** tracked separately in CKPT-CUR-MSGID/CKPT-CUR-MSG-COUNT so it
+      ** can be updated and rewritten without re-scanning the table)
+       01 CHECKPOINT-FILE-STATUS         PIC XX VALUE '00'.
+       01 END-OF-CHECKPOINT-FILE-SWITCH  PIC X VALUE 'N'.
+       01 CHECKPOINT-INTERVAL            PIC 9(5) VALUE 100.
+       01 CKPT-OTHER-TABLE.
+          02 CKPT-OTHER-ENTRY OCCURS 200 TIMES.
+             05 CKPT-OTHER-QUEUE-NAME    PIC X(48).
+             05 CKPT-OTHER-MSGID         PIC X(24).
+             05 CKPT-OTHER-MSG-COUNT     PIC 9(9).
+       01 CKPT-OTHER-COUNT               PIC S9(9) BINARY VALUE 0.
+       01 CKPT-INDEX                     PIC S9(9) BINARY.
+       01 CKPT-CUR-MSGID                 PIC X(24) VALUE LOW-VALUES.
+       01 CKPT-CUR-MSG-COUNT             PIC 9(9) VALUE 0.
+       01 CKPT-SAVE-COUNT                PIC 9(5) VALUE 0.
+       01 CKPT-RESTART-SWITCH            PIC X VALUE 'N'.
+       01 CKPT-RESTART-PENDING-SWITCH    PIC X VALUE 'N'.
+       01 CKPT-FIRST-GET-SWITCH          PIC X VALUE 'Y'.
+       01 CKPT-QUEUE-DONE-SWITCH         PIC X VALUE 'N'.
+
+      ** since-last-run support (request: add a "since last run"
+      ** incremental browse mode) - GBRSINCE.DAT holds one entry per
+      ** queue, the MSGID/count of the last message reported by the
+      ** last completed run.  When SINCE-LAST-RUN-SWITCH is 'Y' and a
+      ** queue has an entry, CKPTINIT feeds it into the same
+      ** CKPT-RESTART-SWITCH/CKPT-CUR-MSGID resume-point machinery the
+      ** interrupted-browse checkpoint above already uses, so GETR/
+      ** DISPM skip forward to - and silently re-skip - that last-seen
+      ** message exactly as they do for a restarted run, then report
+      ** only what follows it.  SINCE-TABLE is organised the same way
+      ** as CKPT-OTHER-TABLE, holding every queue's entry (there is no
+      ** separate "current queue" working field, since the queue's own
+      ** latest values are only known once the whole queue has finished
+      ** browsing, at which point they are written straight into the
+      ** table by SINCESAVE)
+       01 SINCE-LAST-RUN-FILE-STATUS     PIC XX VALUE '00'.
+       01 END-OF-SINCE-FILE-SWITCH       PIC X VALUE 'N'.
+       01 SINCE-LAST-RUN-SWITCH          PIC X VALUE 'N'.
+       01 SINCE-TABLE.
+          02 SINCE-ENTRY OCCURS 200 TIMES.
+             05 SINCE-QUEUE-NAME         PIC X(48).
+             05 SINCE-MSGID              PIC X(24).
+             05 SINCE-MSG-COUNT          PIC 9(9).
+       01 SINCE-COUNT                    PIC S9(9) BINARY VALUE 0.
+       01 SINCE-INDEX                    PIC S9(9) BINARY.
+       01 SINCE-LAST-MSGID               PIC X(24) VALUE LOW-VALUES.
+       01 SINCE-LAST-MSG-COUNT           PIC 9(9) VALUE 0.
+       01 SINCE-QUEUE-FOUND-SWITCH       PIC X VALUE 'N'.
+
       ****************************************************************
        PROCEDURE DIVISION.
        P0.
       ** indicate that sample program has started
            DISPLAY 'AMQ0GBR0 start'.
 
+      ** load the REASON-code plain-English lookup table (request: new
+      ** REASON-code lookup table for both programs' DISPLAY
+      ** statements)
+           PERFORM RSNTXTLD.
+
       ****************************************************************
       *                                                              *
-      *    Display prompt for the name of the target queue           *
+      *    Look for an unattended control file of queue names.       *
+      *    When present, run the whole list with no console          *
+      *    interaction; otherwise fall back to the interactive       *
+      *    single-queue prompts as before                            *
       *                                                              *
       ****************************************************************
-           DISPLAY 'Please enter the name of the target queue '
+           OPEN OUTPUT AUDIT-FILE.
 
-      ** get the target queue from StdIn.
-           ACCEPT TARGET-QUEUE FROM CONSOLE.
+      ** load any checkpoints left over from a prior, interrupted run
+      ** (request: add restart/checkpoint support for browsing very
+      ** deep queues)
+           PERFORM LOADCKPT.
+
+      ** load any since-last-run markers saved by the last completed
+      ** run (request: add a "since last run" incremental browse mode)
+           PERFORM LOADSINCE.
+
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-FILE-STATUS IS EQUAL TO '00'
+             MOVE 'Y' TO CONTROL-FILE-SWITCH
+           ELSE
+             DISPLAY 'Please enter the name of the target queue '
+             ACCEPT TARGET-QUEUE FROM CONSOLE
+             DISPLAY 'Display full message text (Y/N)? '
+             ACCEPT FULL-MSG-SWITCH FROM CONSOLE
+             DISPLAY 'Depth/priority summary only, no message dump '
+                     '(Y/N)? '
+             ACCEPT SUMMARY-ONLY-SWITCH FROM CONSOLE
+             DISPLAY 'Filter by priority (0-9, -1 for any)? '
+             ACCEPT FILTER-PRIORITY FROM CONSOLE
+             DISPLAY 'Filter by persistence '
+                     '(0=non-persistent 1=persistent -1=any)? '
+             ACCEPT FILTER-PERSISTENCE FROM CONSOLE
+             DISPLAY 'Group messages by priority instead of '
+                     'delivery order (Y/N)? '
+             ACCEPT GROUP-BY-PRIORITY-SWITCH FROM CONSOLE
+             DISPLAY 'Only show messages received since the last run '
+                     '(Y/N)? '
+             ACCEPT SINCE-LAST-RUN-SWITCH FROM CONSOLE
+           END-IF.
 
       ****************************************************************
       *                                                              *
@@ -129,11 +368,44 @@
 
       *      report reason and stop if it failed
            IF COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE CON-REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
              DISPLAY 'MQCONN ended with reason code ' CON-REASON
+                 ' - ' REASON-TEXT-RESULT
              MOVE CON-REASON TO RETURN-CODE
              GOBACK
              END-IF.
-      *
+
+      ****************************************************************
+      *                                                              *
+      *   Browse either the one interactively-named queue, or every  *
+      *   queue listed in the control file                           *
+      *                                                              *
+      ****************************************************************
+           IF CONTROL-FILE-SWITCH IS EQUAL TO 'Y'
+             PERFORM UNTIL END-OF-CONTROL-FILE-SWITCH IS EQUAL TO 'Y'
+               READ CONTROL-FILE INTO TARGET-QUEUE
+                 AT END
+                   MOVE 'Y' TO END-OF-CONTROL-FILE-SWITCH
+               END-READ
+               IF END-OF-CONTROL-FILE-SWITCH IS NOT EQUAL TO 'Y'
+                 PERFORM OPENS
+                 IF OPEN-CODE IS NOT EQUAL TO MQCC-FAILED
+                   PERFORM GETS
+                   PERFORM CLOSES
+                 END-IF
+               END-IF
+             END-PERFORM
+             CLOSE CONTROL-FILE
+           ELSE
+             PERFORM OPENS
+             PERFORM GETS
+             PERFORM CLOSES
+           END-IF.
+
+           PERFORM DISCS.
+           PERFORM OVER.
+
       ****************************************************************
       *                                                              *
       *   Open the message queue for Browse (and fail if MQM         *
@@ -143,23 +415,35 @@
        OPENS.
            MOVE TARGET-QUEUE TO MQOD-OBJECTNAME.
            ADD MQOO-BROWSE MQOO-FAIL-IF-QUIESCING
-                     GIVING OPTIONS.
+                     GIVING OPEN-OPTIONS.
            CALL 'MQOPEN'
             USING HCONN, OBJECT-DESCRIPTOR,
-            OPTIONS, Q-HANDLE,
+            OPEN-OPTIONS, Q-HANDLE,
             OPEN-CODE, REASON.
 
       *      report reason, if any; stop if failed
            IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
              DISPLAY 'MQOPEN ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
              END-IF.
 
            IF OPEN-CODE IS EQUAL TO MQCC-FAILED
              DISPLAY 'unable to open server queue for output'
-             MOVE REASON TO RETURN-CODE
-             GOBACK
+      *      in unattended control-file mode, skip this queue and
+      *      carry on with the rest of the list; a single bad queue
+      *      name must not abort the whole batch run
+             IF CONTROL-FILE-SWITCH IS NOT EQUAL TO 'Y'
+               MOVE REASON TO RETURN-CODE
+               GOBACK
+             END-IF
              END-IF.
 
+           IF OPEN-CODE IS NOT EQUAL TO MQCC-FAILED
+             PERFORM CKPTINIT
+           END-IF.
+
       ****************************************************************
       *                                                              *
       *   Get messages from the message queue                        *
@@ -167,24 +451,53 @@
       ****************************************************************
        GETS.
            MOVE OPEN-CODE TO COMPLETION-CODE.
-           MOVE 0 TO MSG-COUNT.
+           IF CKPT-RESTART-SWITCH IS EQUAL TO 'Y'
+             MOVE CKPT-CUR-MSG-COUNT TO MSG-COUNT
+           ELSE
+             MOVE 0 TO MSG-COUNT
+           END-IF.
+           MOVE 'N' TO HEADER-SHOWN-SWITCH.
+           PERFORM VARYING TALLY-INDEX FROM 1 BY 1
+             UNTIL TALLY-INDEX IS GREATER THAN 10
+             MOVE 0 TO PRIORITY-COUNT(TALLY-INDEX)
+           END-PERFORM.
+           MOVE 0 TO PERSISTENCE-COUNT(1).
+           MOVE 0 TO PERSISTENCE-COUNT(2).
+           MOVE 0 TO TRUNCATED-COUNT.
+           MOVE 0 TO ERROR-COUNT.
+           MOVE 0 TO GROUPED-MESSAGE-COUNT.
+           MOVE 'N' TO GROUPED-MESSAGE-OVERFLOW-SWITCH.
            PERFORM GETR THRU DISPR WITH TEST BEFORE
              UNTIL COMPLETION-CODE IS EQUAL TO MQCC-FAILED.
 
+      ** the whole queue has now been browsed; print the collected
+      ** messages back out grouped by priority (request: group browse
+      ** output by message priority).  In summary-only mode DISPM never
+      ** calls STOREGRP, so GROUPED-MESSAGE-TABLE stays empty - skip
+      ** GRPOUT too rather than printing priority headers over no
+      ** message lines
+           IF GROUP-BY-PRIORITY-SWITCH IS EQUAL TO 'Y'
+           AND SUMMARY-ONLY-SWITCH IS NOT EQUAL TO 'Y'
+             PERFORM GRPOUT
+           END-IF.
+
       ****************************************************************
       *                                                              *
       *   Close the source queue                                     *
       *                                                              *
       ****************************************************************
        CLOSES.
-           MOVE MQCO-NONE TO OPTIONS.
+           MOVE MQCO-NONE TO OPEN-OPTIONS.
            CALL 'MQCLOSE'
-            USING HCONN, Q-HANDLE, OPTIONS,
+            USING HCONN, Q-HANDLE, OPEN-OPTIONS,
             COMPLETION-CODE, REASON.
 
       *      report reason, if any
            IF REASON IS NOT EQUAL TO MQRC-NONE
+             MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+             PERFORM RSNTXT
              DISPLAY 'MQCLOSE ended with reason code ' REASON
+                 ' - ' REASON-TEXT-RESULT
              END-IF.
 
       ****************************************************************
@@ -199,16 +512,53 @@
 
       *      report reason, if any
              IF REASON IS NOT EQUAL TO MQRC-NONE
+               MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+               PERFORM RSNTXT
                DISPLAY 'MQDISC ended with reason code ' REASON
+                   ' - ' REASON-TEXT-RESULT
              END-IF
            END-IF.
 
        OVER.
+           IF SUMMARY-ONLY-SWITCH IS EQUAL TO 'Y'
+             PERFORM SUMOUT
+           END-IF.
+           IF FILTER-PRIORITY IS NOT EQUAL TO -1
+           OR FILTER-PERSISTENCE IS NOT EQUAL TO -1
+             DISPLAY SKIPPED-COUNT ' messages skipped by filter'
+           END-IF.
+      **   one-line rollup so a truncation or error scrolling past
+      **   during a long browse still shows up at a glance (request:
+      **   end-of-browse summary of truncated/problem messages)
+           DISPLAY MSG-COUNT ' messages, ' TRUNCATED-COUNT
+               ' truncated, ' ERROR-COUNT ' errors'.
+           CLOSE AUDIT-FILE.
+      ** every queue has now been browsed; write the updated
+      ** since-last-run markers back out for next time (request: add a
+      ** "since last run" incremental browse mode)
+           IF SINCE-LAST-RUN-SWITCH IS EQUAL TO 'Y'
+             PERFORM SINCESAVE
+           END-IF.
       ** indicate that sample program has finished
            DISPLAY 'AMQ0GBR0 end'.
            MOVE ZERO TO RETURN-CODE.
            GOBACK.
 
+      ****************************************************************
+      *                                                              *
+      *  Print the one-line depth/priority/persistence summary       *
+      *                                                              *
+      ****************************************************************
+       SUMOUT.
+           DISPLAY MSG-COUNT ' messages: by priority 0-9 '
+               PRIORITY-COUNT(1) '/' PRIORITY-COUNT(2) '/'
+               PRIORITY-COUNT(3) '/' PRIORITY-COUNT(4) '/'
+               PRIORITY-COUNT(5) '/' PRIORITY-COUNT(6) '/'
+               PRIORITY-COUNT(7) '/' PRIORITY-COUNT(8) '/'
+               PRIORITY-COUNT(9) '/' PRIORITY-COUNT(10)
+               ', non-persistent ' PERSISTENCE-COUNT(1)
+               ', persistent ' PERSISTENCE-COUNT(2).
+
       ****************************************************************
       *                                                              *
       *   Get one message                                            *
@@ -220,7 +570,20 @@
       *                                                              *
       ****************************************************************
        GETR.
-           MOVE MQMI-NONE TO MQMD-MSGID.
+      ** on the very first get after a checkpointed re-open, ask for
+      ** the last message processed before the restart by name, so the
+      ** browse cursor lands back on it instead of the queue top
+      ** (request: on restart skip forward to that point instead of
+      ** re-browsing from the beginning)
+           IF CKPT-FIRST-GET-SWITCH IS EQUAL TO 'Y'
+           AND CKPT-RESTART-SWITCH IS EQUAL TO 'Y'
+             MOVE CKPT-CUR-MSGID TO MQMD-MSGID
+             MOVE 'Y' TO CKPT-RESTART-PENDING-SWITCH
+           ELSE
+             MOVE MQMI-NONE TO MQMD-MSGID
+             MOVE 'N' TO CKPT-RESTART-PENDING-SWITCH
+           END-IF.
+           MOVE 'N' TO CKPT-FIRST-GET-SWITCH.
            MOVE MQCI-NONE TO MQMD-CORRELID.
            MOVE SPACES TO BUFFER.
            ADD MQGMO-NO-WAIT MQGMO-BROWSE-NEXT
@@ -235,18 +598,215 @@
             BUFFER-LENGTH, BUFFER, DATA-LENGTH,
             COMPLETION-CODE, REASON.
 
+      **   the checkpointed/since-last-run anchor message has since
+      **   been consumed off the queue - the normal case for an
+      **   actively-processed queue - so the MsgId-targeted get above
+      **   found nothing.  Fall back to a plain browse-from-top rather
+      **   than let the GETS loop (UNTIL COMPLETION-CODE = MQCC-FAILED)
+      **   read that as "queue fully browsed" and stop before it has
+      **   shown anything
+           IF CKPT-RESTART-PENDING-SWITCH IS EQUAL TO 'Y'
+           AND COMPLETION-CODE IS EQUAL TO MQCC-FAILED
+             MOVE 'N' TO CKPT-RESTART-PENDING-SWITCH
+             MOVE MQMI-NONE TO MQMD-MSGID
+             MOVE MQCI-NONE TO MQMD-CORRELID
+             MOVE SPACES TO BUFFER
+             CALL 'MQGET'
+              USING HCONN, Q-HANDLE,
+              MESSAGE-DESCRIPTOR, GMOPTIONS,
+              BUFFER-LENGTH, BUFFER, DATA-LENGTH,
+              COMPLETION-CODE, REASON
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Check whether the browsed message matches the operator's   *
+      *   priority/persistence filter (request: filter browsed       *
+      *   messages by priority or persistence).  Messages that don't *
+      *   match are counted but not displayed, audited, or re-read   *
+      *   in full                                                    *
+      *                                                              *
+      ****************************************************************
+       FILTCHK.
+      ** the one-time restart/since-last-run anchor re-fetch is
+      ** silently skipped by DISPM below; it must not affect
+      ** SKIPPED-COUNT either, since that is meant to count messages
+      ** skipped by the filter in this run's real output, not an
+      ** internal re-fetch of a message already reported last time
+           IF CKPT-RESTART-PENDING-SWITCH IS EQUAL TO 'Y'
+             CONTINUE
+           ELSE
+             MOVE 'Y' TO FILTER-MATCH-SWITCH
+             IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+               IF FILTER-PRIORITY IS NOT EQUAL TO -1
+               AND MQMD-PRIORITY IS NOT EQUAL TO FILTER-PRIORITY
+                 MOVE 'N' TO FILTER-MATCH-SWITCH
+               END-IF
+               IF FILTER-PERSISTENCE IS NOT EQUAL TO -1
+               AND MQMD-PERSISTENCE IS NOT EQUAL TO FILTER-PERSISTENCE
+                 MOVE 'N' TO FILTER-MATCH-SWITCH
+               END-IF
+               IF FILTER-MATCH-SWITCH IS EQUAL TO 'N'
+                 ADD 1 TO SKIPPED-COUNT
+               END-IF
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Re-read a truncated message in full, when the operator     *
+      *   asked to see full message text.  The first MQGET above     *
+      *   has already told us the true DATA-LENGTH; re-browse the    *
+      *   same message (MQGMO-BROWSE-CURRENT) into FULL-BUFFER,      *
+      *   which is large enough for almost all application messages  *
+      *                                                              *
+      ****************************************************************
+       GETFULL.
+           MOVE 'N' TO FULL-MSG-LOADED-SWITCH.
+      ** the one-time restart/since-last-run anchor re-fetch is
+      ** silently skipped by DISPM below; skip re-reading it in full
+      ** here too, the same way, rather than re-printing a message
+      ** that was already shown (or deliberately not shown) last time
+           IF CKPT-RESTART-PENDING-SWITCH IS NOT EQUAL TO 'Y'
+             IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+               IF FULL-MSG-SWITCH IS EQUAL TO 'Y'
+               AND SUMMARY-ONLY-SWITCH IS NOT EQUAL TO 'Y'
+               AND FILTER-MATCH-SWITCH IS EQUAL TO 'Y'
+                 IF DATA-LENGTH IS GREATER THAN BUFFER-LENGTH
+                   MOVE SPACES TO FULL-BUFFER
+                   ADD MQGMO-NO-WAIT MQGMO-BROWSE-CURRENT
+                       MQGMO-ACCEPT-TRUNCATED-MSG
+                             GIVING MQGMO-OPTIONS
+                   MOVE 15000 TO MQGMO-WAITINTERVAL
+                   MOVE DATA-LENGTH TO FULL-BUFFER-LENGTH
+                   IF FULL-BUFFER-LENGTH IS GREATER THAN 32000
+                     MOVE 32000 TO FULL-BUFFER-LENGTH
+                   END-IF
+                   CALL 'MQGET'
+                    USING HCONN, Q-HANDLE,
+                    MESSAGE-DESCRIPTOR, GMOPTIONS,
+                    FULL-BUFFER-LENGTH, FULL-BUFFER, FULL-DATA-LENGTH,
+                    COMPLETION-CODE, REASON
+                   IF REASON IS EQUAL TO MQRC-NONE
+                     MOVE 'Y' TO FULL-MSG-LOADED-SWITCH
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
       ****************************************************************
       *                                                              *
       *   Display message received                                   *
       *                                                              *
       ****************************************************************
        DISPM.
+      ** the one-time restart lookup get just re-fetched the last
+      ** message checkpointed before an earlier interrupted run; it
+      ** was already displayed/audited/counted back then, so silently
+      ** skip it this time and resume normal browsing from here
+           IF CKPT-RESTART-PENDING-SWITCH IS EQUAL TO 'Y'
+             CONTINUE
+           ELSE
+             IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
+               IF HEADER-SHOWN-SWITCH IS EQUAL TO 'N'
+                 MOVE 'Y' TO HEADER-SHOWN-SWITCH
+                 IF MQOD-OBJECTQMGRNAME IS NOT EQUAL TO SPACES
+      **           MQOPEN resolved this to a specific queue manager
+      **           (a queue-manager alias or a clustered queue) - show
+      **           that actual name (request: report queue manager
+      **           name alongside resolved queue name)
+                   MOVE MQOD-OBJECTQMGRNAME TO DISPLAY-QMGR-NAME
+                 ELSE
+                   IF QM-NAME IS NOT EQUAL TO SPACES
+                     MOVE QM-NAME TO DISPLAY-QMGR-NAME
+                   ELSE
+      **             QM-NAME blank means "connect to the default
+      **             queue manager" - QMgrName on MQCONN is input
+      **             only, so its resolved name is never handed back
+      **             to us here.  Say so honestly rather than print a
+      **             blank queue manager name
+                     MOVE '(default queue manager)' TO
+                       DISPLAY-QMGR-NAME
+                   END-IF
+                 END-IF
+                 DISPLAY 'Messages in ' MQGMO-RESOLVEDQNAME
+                     ' at ' DISPLAY-QMGR-NAME
+               END-IF
+               IF FILTER-MATCH-SWITCH IS EQUAL TO 'Y'
+                 ADD 1 TO MSG-COUNT
+                 ADD 1 TO PRIORITY-COUNT(MQMD-PRIORITY + 1)
+                 ADD 1 TO PERSISTENCE-COUNT(MQMD-PERSISTENCE + 1)
+                 IF SUMMARY-ONLY-SWITCH IS EQUAL TO 'Y'
+                   CONTINUE
+                 ELSE
+      **           group-by-priority mode defers the actual DISPLAY of
+      **           this message to GRPOUT, once the whole queue has
+      **           been browsed (request: group browse output by
+      **           message priority)
+                   IF GROUP-BY-PRIORITY-SWITCH IS EQUAL TO 'Y'
+                     PERFORM STOREGRP
+                   ELSE
+                     IF FULL-MSG-LOADED-SWITCH IS EQUAL TO 'Y'
+                       DISPLAY MSG-COUNT ' <' FULL-DATA-LENGTH
+                           ' bytes>'
+                     ELSE
+                       DISPLAY MSG-COUNT ' <' BUFFER '>'
+                     END-IF
+                   END-IF
+                 END-IF
+                 PERFORM AUDITM
+      **         remember this message as the latest one seen, in case
+      **         it turns out to be the last one on the queue once
+      **         browsing finishes (request: add a "since last run"
+      **         incremental browse mode) - cheap enough to do on
+      **         every message, unlike the periodic restart checkpoint
+      **         below, since this is only ever used once at the very
+      **         end rather than rewritten to disk each time
+                 MOVE MQMD-MSGID TO SINCE-LAST-MSGID
+                 MOVE MSG-COUNT TO SINCE-LAST-MSG-COUNT
+      **         checkpoint every CHECKPOINT-INTERVAL messages rather
+      **         than rewriting the restart file after every single
+      **         one (request: periodically checkpoint the last
+      **         MQMD-MSGID/MSG-COUNT browsed to a restart file)
+                 ADD 1 TO CKPT-SAVE-COUNT
+                 IF CKPT-SAVE-COUNT IS GREATER THAN OR EQUAL TO
+                     CHECKPOINT-INTERVAL
+                   MOVE MQMD-MSGID TO CKPT-CUR-MSGID
+                   MOVE MSG-COUNT TO CKPT-CUR-MSG-COUNT
+                   MOVE 0 TO CKPT-SAVE-COUNT
+                   PERFORM CKPTSAVE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Display the full message body in fixed-width chunks,       *
+      *   when the message was re-read in full by GETFULL above      *
+      *                                                              *
+      ****************************************************************
+       DISPFULL.
            IF COMPLETION-CODE IS NOT EQUAL TO MQCC-FAILED
-             IF MSG-COUNT IS EQUAL TO 0
-               DISPLAY 'Messages in ' MQGMO-RESOLVEDQNAME
+             IF FULL-MSG-LOADED-SWITCH IS EQUAL TO 'Y'
+               MOVE 1 TO CHUNK-OFFSET
+               MOVE FULL-DATA-LENGTH TO CHUNK-REMAINING
+               IF CHUNK-REMAINING IS GREATER THAN 32000
+                 MOVE 32000 TO CHUNK-REMAINING
+               END-IF
+               PERFORM UNTIL CHUNK-REMAINING IS LESS THAN OR EQUAL TO 0
+                 IF CHUNK-REMAINING IS LESS THAN CHUNK-WIDTH
+                   DISPLAY '   ' FULL-BUFFER(CHUNK-OFFSET:
+                       CHUNK-REMAINING)
+                   MOVE 0 TO CHUNK-REMAINING
+                 ELSE
+                   DISPLAY '   ' FULL-BUFFER(CHUNK-OFFSET:CHUNK-WIDTH)
+                   ADD CHUNK-WIDTH TO CHUNK-OFFSET
+                   SUBTRACT CHUNK-WIDTH FROM CHUNK-REMAINING
+                 END-IF
+               END-PERFORM
              END-IF
-             ADD 1 TO MSG-COUNT
-             DISPLAY MSG-COUNT ' <' BUFFER '>'
            END-IF.
 
       ****************************************************************
@@ -258,15 +818,407 @@
            IF REASON IS NOT EQUAL TO MQRC-NONE
              IF REASON IS EQUAL TO MQRC-NO-MSG-AVAILABLE
                DISPLAY 'no more messages'
+      **       queue fully browsed - drop its checkpoint, if any, so a
+      **       later run starts it fresh rather than "restarting" a
+      **       browse that already finished.  The one exception: if
+      **       this was the one-time restart lookup get itself that
+      **       came back empty (the checkpointed message has since
+      **       left the queue), leave the last saved checkpoint alone
+      **       rather than treating a stale lookup as "queue finished"
+               IF CKPT-RESTART-PENDING-SWITCH IS NOT EQUAL TO 'Y'
+                 MOVE 'Y' TO CKPT-QUEUE-DONE-SWITCH
+                 PERFORM CKPTSAVE
+      **         this queue has genuinely finished browsing; if the
+      **         operator asked for since-last-run mode, update this
+      **         queue's marker in SINCE-TABLE ready for SINCESAVE to
+      **         write out at end of run (request: add a "since last
+      **         run" incremental browse mode).  If no message at all
+      **         was seen this run (an empty, or fully-filtered, queue)
+      **         there is nothing new to remember, so leave any
+      **         previous marker alone
+                 IF SINCE-LAST-RUN-SWITCH IS EQUAL TO 'Y'
+                 AND SINCE-LAST-MSG-COUNT IS GREATER THAN 0
+                   PERFORM SINCEUPD
+                 END-IF
+               END-IF
              ELSE
                IF DATA-LENGTH IS GREATER THAN BUFFER-LENGTH
                  DISPLAY '   --- truncated'
+                 ADD 1 TO TRUNCATED-COUNT
                ELSE
+                 MOVE REASON TO REASON-TEXT-LOOKUP-CODE
+                 PERFORM RSNTXT
                  DISPLAY 'MQGET ended with reason code ' REASON
+                     ' - ' REASON-TEXT-RESULT
+                 ADD 1 TO ERROR-COUNT
+               END-IF
+             END-IF
+           END-IF.
+           MOVE 'N' TO CKPT-RESTART-PENDING-SWITCH.
+
+      ****************************************************************
+      *                                                              *
+      *   Write one audit record for the browsed message, regardless *
+      *   of display mode, so there is a durable record of what was  *
+      *   on the queue even when the console only shows a summary    *
+      *                                                              *
+      ****************************************************************
+       AUDITM.
+           MOVE MQMD-MSGID TO AUDIT-MSGID.
+           MOVE MQMD-PUTDATE TO AUDIT-PUTDATE.
+           MOVE MQMD-PUTTIME TO AUDIT-PUTTIME.
+           MOVE MQGMO-RESOLVEDQNAME TO AUDIT-QUEUE-NAME.
+           IF FULL-MSG-LOADED-SWITCH IS EQUAL TO 'Y'
+             MOVE FULL-BUFFER(1:60) TO AUDIT-MESSAGE-TEXT
+           ELSE
+             MOVE BUFFER TO AUDIT-MESSAGE-TEXT
+           END-IF.
+           WRITE AUDIT-RECORD.
+
+      ****************************************************************
+      *                                                              *
+      *   Save one message's priority and text into                  *
+      *   GROUPED-MESSAGE-TABLE for later grouped display by GRPOUT   *
+      *   (request: group browse output by message priority).  The   *
+      *   table is bounded the same way CKPT-OTHER-TABLE/SKED-TABLE   *
+      *   are - once full, later messages are still counted (the     *
+      *   PRIORITY-COUNT totals are unaffected) but their text is    *
+      *   no longer retained                                         *
+      *                                                              *
+      ****************************************************************
+       STOREGRP.
+           IF GROUPED-MESSAGE-COUNT IS LESS THAN 2000
+             ADD 1 TO GROUPED-MESSAGE-COUNT
+             MOVE MQMD-PRIORITY TO GM-PRIORITY(GROUPED-MESSAGE-COUNT)
+             IF FULL-MSG-LOADED-SWITCH IS EQUAL TO 'Y'
+               MOVE FULL-BUFFER(1:60)
+                 TO GM-TEXT(GROUPED-MESSAGE-COUNT)
+             ELSE
+               MOVE BUFFER TO GM-TEXT(GROUPED-MESSAGE-COUNT)
+             END-IF
+           ELSE
+             MOVE 'Y' TO GROUPED-MESSAGE-OVERFLOW-SWITCH
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *   Print every message collected by STOREGRP for this queue,  *
+      *   grouped and sub-counted by MQMD-PRIORITY value (request:    *
+      *   group browse output by message priority)                   *
+      *                                                              *
+      ****************************************************************
+       GRPOUT.
+           DISPLAY 'Messages grouped by priority:'.
+           PERFORM VARYING GROUP-PRIORITY-INDEX FROM 1 BY 1
+               UNTIL GROUP-PRIORITY-INDEX IS GREATER THAN 10
+             IF PRIORITY-COUNT(GROUP-PRIORITY-INDEX) IS GREATER THAN 0
+               SUBTRACT 1 FROM GROUP-PRIORITY-INDEX
+                 GIVING GROUP-PRIORITY-VALUE
+               DISPLAY '  priority ' GROUP-PRIORITY-VALUE ' ('
+                   PRIORITY-COUNT(GROUP-PRIORITY-INDEX) ' messages):'
+               MOVE 0 TO GROUP-DISPLAY-COUNT
+               PERFORM VARYING GROUP-MSG-INDEX FROM 1 BY 1
+                   UNTIL GROUP-MSG-INDEX IS GREATER THAN
+                     GROUPED-MESSAGE-COUNT
+                 IF GM-PRIORITY(GROUP-MSG-INDEX) IS EQUAL TO
+                     GROUP-PRIORITY-VALUE
+                   ADD 1 TO GROUP-DISPLAY-COUNT
+                   DISPLAY '    ' GROUP-DISPLAY-COUNT ' <'
+                       GM-TEXT(GROUP-MSG-INDEX) '>'
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-PERFORM.
+           IF GROUPED-MESSAGE-OVERFLOW-SWITCH IS EQUAL TO 'Y'
+             DISPLAY '  (message table full - some message text not '
+                 'shown, counts above are still accurate)'
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Load any checkpoints left by an earlier, interrupted run    *
+      *  into CKPT-OTHER-TABLE (request: add restart/checkpoint      *
+      *  support for browsing very deep queues)                      *
+      *                                                              *
+      ****************************************************************
+       LOADCKPT.
+           MOVE 0 TO CKPT-OTHER-COUNT.
+           MOVE 'N' TO END-OF-CHECKPOINT-FILE-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-CHECKPOINT-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-CHECKPOINT-FILE-SWITCH IS EQUAL TO 'Y'
+             READ CHECKPOINT-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-CHECKPOINT-FILE-SWITCH
+               NOT AT END
+                 ADD 1 TO CKPT-OTHER-COUNT
+                 MOVE CKPT-REC-QUEUE-NAME
+                   TO CKPT-OTHER-QUEUE-NAME(CKPT-OTHER-COUNT)
+                 MOVE CKPT-REC-MSGID
+                   TO CKPT-OTHER-MSGID(CKPT-OTHER-COUNT)
+                 MOVE CKPT-REC-MSG-COUNT
+                   TO CKPT-OTHER-MSG-COUNT(CKPT-OTHER-COUNT)
+             END-READ
+           END-PERFORM.
+           IF CHECKPOINT-FILE-STATUS IS NOT EQUAL TO '35'
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Find this queue's own checkpoint (if any) among the table   *
+      *  loaded by LOADCKPT, remove it from the "other queues" table *
+      *  (it is tracked separately from here on), and reset the      *
+      *  per-queue restart state for the queue about to be browsed   *
+      *                                                              *
+      ****************************************************************
+       CKPTINIT.
+           MOVE 'N' TO CKPT-RESTART-SWITCH.
+           MOVE LOW-VALUES TO CKPT-CUR-MSGID.
+           MOVE 0 TO CKPT-CUR-MSG-COUNT.
+           MOVE 'N' TO CKPT-QUEUE-DONE-SWITCH.
+           MOVE 'Y' TO CKPT-FIRST-GET-SWITCH.
+           MOVE 'N' TO CKPT-RESTART-PENDING-SWITCH.
+           MOVE 0 TO CKPT-SAVE-COUNT.
+           MOVE LOW-VALUES TO SINCE-LAST-MSGID.
+           MOVE 0 TO SINCE-LAST-MSG-COUNT.
+           PERFORM VARYING CKPT-INDEX FROM 1 BY 1
+               UNTIL CKPT-INDEX IS GREATER THAN CKPT-OTHER-COUNT
+             IF CKPT-OTHER-QUEUE-NAME(CKPT-INDEX) IS EQUAL TO
+                 TARGET-QUEUE
+               MOVE 'Y' TO CKPT-RESTART-SWITCH
+               MOVE CKPT-OTHER-MSGID(CKPT-INDEX) TO CKPT-CUR-MSGID
+               MOVE CKPT-OTHER-MSG-COUNT(CKPT-INDEX)
+                 TO CKPT-CUR-MSG-COUNT
+               MOVE SPACES TO CKPT-OTHER-QUEUE-NAME(CKPT-INDEX)
+             END-IF
+           END-PERFORM.
+           IF CKPT-RESTART-SWITCH IS EQUAL TO 'Y'
+             DISPLAY 'resuming browse of ' TARGET-QUEUE
+                 ' from checkpoint, ' CKPT-CUR-MSG-COUNT
+                 ' messages already seen'
+           ELSE
+      **     no interrupted-run checkpoint for this queue; if the
+      **     operator asked for since-last-run mode, fall back to the
+      **     last completed run's marker instead (request: add a
+      **     "since last run" incremental browse mode) - this feeds
+      **     the very same resume-point machinery used above, so the
+      **     one-time lookup get lands on, and silently re-skips, the
+      **     last message reported last time
+             IF SINCE-LAST-RUN-SWITCH IS EQUAL TO 'Y'
+               PERFORM VARYING SINCE-INDEX FROM 1 BY 1
+                   UNTIL SINCE-INDEX IS GREATER THAN SINCE-COUNT
+                 IF SINCE-QUEUE-NAME(SINCE-INDEX) IS EQUAL TO
+                     TARGET-QUEUE
+                   MOVE 'Y' TO CKPT-RESTART-SWITCH
+                   MOVE SINCE-MSGID(SINCE-INDEX) TO CKPT-CUR-MSGID
+                   MOVE SINCE-MSG-COUNT(SINCE-INDEX)
+                     TO CKPT-CUR-MSG-COUNT
+                 END-IF
+               END-PERFORM
+               IF CKPT-RESTART-SWITCH IS EQUAL TO 'Y'
+                 DISPLAY 'showing messages in ' TARGET-QUEUE
+                     ' since the last run, ' CKPT-CUR-MSG-COUNT
+                     ' already seen then'
                END-IF
              END-IF
            END-IF.
 
+      ****************************************************************
+      *                                                              *
+      *  Rewrite the restart file with every other queue's saved     *
+      *  checkpoint plus, unless this queue has just finished, the   *
+      *  current queue's own progress                                *
+      *                                                              *
+      ****************************************************************
+       CKPTSAVE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM VARYING CKPT-INDEX FROM 1 BY 1
+               UNTIL CKPT-INDEX IS GREATER THAN CKPT-OTHER-COUNT
+             IF CKPT-OTHER-QUEUE-NAME(CKPT-INDEX) IS NOT EQUAL TO
+                 SPACES
+               MOVE CKPT-OTHER-QUEUE-NAME(CKPT-INDEX)
+                 TO CKPT-REC-QUEUE-NAME
+               MOVE CKPT-OTHER-MSGID(CKPT-INDEX) TO CKPT-REC-MSGID
+               MOVE CKPT-OTHER-MSG-COUNT(CKPT-INDEX)
+                 TO CKPT-REC-MSG-COUNT
+               WRITE CHECKPOINT-RECORD
+             END-IF
+           END-PERFORM.
+           IF CKPT-QUEUE-DONE-SWITCH IS NOT EQUAL TO 'Y'
+             MOVE TARGET-QUEUE TO CKPT-REC-QUEUE-NAME
+             MOVE CKPT-CUR-MSGID TO CKPT-REC-MSGID
+             MOVE CKPT-CUR-MSG-COUNT TO CKPT-REC-MSG-COUNT
+             WRITE CHECKPOINT-RECORD
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      ****************************************************************
+      *                                                              *
+      *  Load every queue's since-last-run marker, saved by the last *
+      *  completed run, into SINCE-TABLE (request: add a "since last *
+      *  run" incremental browse mode)                                *
+      *                                                              *
+      ****************************************************************
+       LOADSINCE.
+           MOVE 0 TO SINCE-COUNT.
+           MOVE 'N' TO END-OF-SINCE-FILE-SWITCH.
+           OPEN INPUT SINCE-LAST-RUN-FILE.
+           IF SINCE-LAST-RUN-FILE-STATUS IS EQUAL TO '35'
+             MOVE 'Y' TO END-OF-SINCE-FILE-SWITCH
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               UNTIL END-OF-SINCE-FILE-SWITCH IS EQUAL TO 'Y'
+             READ SINCE-LAST-RUN-FILE
+               AT END
+                 MOVE 'Y' TO END-OF-SINCE-FILE-SWITCH
+               NOT AT END
+                 IF SINCE-COUNT IS LESS THAN 200
+                   ADD 1 TO SINCE-COUNT
+                   MOVE SINCE-REC-QUEUE-NAME
+                     TO SINCE-QUEUE-NAME(SINCE-COUNT)
+                   MOVE SINCE-REC-MSGID TO SINCE-MSGID(SINCE-COUNT)
+                   MOVE SINCE-REC-MSG-COUNT
+                     TO SINCE-MSG-COUNT(SINCE-COUNT)
+                 ELSE
+                   DISPLAY 'since-last-run table full - '
+                       'discarding marker for ' SINCE-REC-QUEUE-NAME
+                 END-IF
+             END-READ
+           END-PERFORM.
+           IF SINCE-LAST-RUN-FILE-STATUS IS NOT EQUAL TO '35'
+             CLOSE SINCE-LAST-RUN-FILE
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Update (or add) this queue's entry in SINCE-TABLE with the  *
+      *  last message seen this run, ready for SINCESAVE to write    *
+      *  out once every queue has been browsed (request: add a       *
+      *  "since last run" incremental browse mode)                   *
+      *                                                              *
+      ****************************************************************
+       SINCEUPD.
+           MOVE 'N' TO SINCE-QUEUE-FOUND-SWITCH.
+           PERFORM VARYING SINCE-INDEX FROM 1 BY 1
+               UNTIL SINCE-INDEX IS GREATER THAN SINCE-COUNT
+             IF SINCE-QUEUE-NAME(SINCE-INDEX) IS EQUAL TO TARGET-QUEUE
+               MOVE SINCE-LAST-MSGID TO SINCE-MSGID(SINCE-INDEX)
+               MOVE SINCE-LAST-MSG-COUNT TO SINCE-MSG-COUNT(SINCE-INDEX)
+               MOVE 'Y' TO SINCE-QUEUE-FOUND-SWITCH
+             END-IF
+           END-PERFORM.
+           IF SINCE-QUEUE-FOUND-SWITCH IS NOT EQUAL TO 'Y'
+             IF SINCE-COUNT IS LESS THAN 200
+               ADD 1 TO SINCE-COUNT
+               MOVE TARGET-QUEUE TO SINCE-QUEUE-NAME(SINCE-COUNT)
+               MOVE SINCE-LAST-MSGID TO SINCE-MSGID(SINCE-COUNT)
+               MOVE SINCE-LAST-MSG-COUNT TO SINCE-MSG-COUNT(SINCE-COUNT)
+             ELSE
+               DISPLAY 'since-last-run table full - unable to '
+                   'remember marker for ' TARGET-QUEUE
+             END-IF
+           END-IF.
+
+      ****************************************************************
+      *                                                              *
+      *  Rewrite GBRSINCE.DAT from SINCE-TABLE at the very end of    *
+      *  the run (request: add a "since last run" incremental        *
+      *  browse mode)                                                *
+      *                                                              *
+      ****************************************************************
+       SINCESAVE.
+           OPEN OUTPUT SINCE-LAST-RUN-FILE.
+           PERFORM VARYING SINCE-INDEX FROM 1 BY 1
+               UNTIL SINCE-INDEX IS GREATER THAN SINCE-COUNT
+             MOVE SINCE-QUEUE-NAME(SINCE-INDEX) TO SINCE-REC-QUEUE-NAME
+             MOVE SINCE-MSGID(SINCE-INDEX) TO SINCE-REC-MSGID
+             MOVE SINCE-MSG-COUNT(SINCE-INDEX) TO SINCE-REC-MSG-COUNT
+             WRITE SINCE-LAST-RUN-RECORD
+           END-PERFORM.
+           CLOSE SINCE-LAST-RUN-FILE.
+
+      ****************************************************************
+      *                                                              *
+      *  Fill in the REASON-code plain-English lookup table (request: *
+      *  new REASON-code lookup table for both programs' DISPLAY      *
+      *  statements)                                                  *
+      *                                                              *
+      ****************************************************************
+       RSNTXTLD.
+           MOVE 18 TO REASON-TEXT-COUNT.
+           MOVE MQRC-NONE TO REASON-TEXT-CODE(1).
+           MOVE 'no error' TO REASON-TEXT-DESC(1).
+           MOVE MQRC-CONNECTION-BROKEN TO REASON-TEXT-CODE(2).
+           MOVE 'connection to queue manager broken'
+             TO REASON-TEXT-DESC(2).
+           MOVE MQRC-GET-INHIBITED TO REASON-TEXT-CODE(3).
+           MOVE 'get is inhibited for this queue'
+             TO REASON-TEXT-DESC(3).
+           MOVE MQRC-ALREADY-CONNECTED TO REASON-TEXT-CODE(4).
+           MOVE 'already connected to queue manager'
+             TO REASON-TEXT-DESC(4).
+           MOVE MQRC-OBJECT-CHANGED TO REASON-TEXT-CODE(5).
+           MOVE 'object definition changed since opened'
+             TO REASON-TEXT-DESC(5).
+           MOVE MQRC-PUT-INHIBITED TO REASON-TEXT-CODE(6).
+           MOVE 'put is inhibited for this queue'
+             TO REASON-TEXT-DESC(6).
+           MOVE MQRC-Q-FULL TO REASON-TEXT-CODE(7).
+           MOVE 'queue is full' TO REASON-TEXT-DESC(7).
+           MOVE MQRC-Q-MGR-NOT-AVAILABLE TO REASON-TEXT-CODE(8).
+           MOVE 'queue manager not available'
+             TO REASON-TEXT-DESC(8).
+           MOVE MQRC-TRUNCATED-MSG-ACCEPTED TO REASON-TEXT-CODE(9).
+           MOVE 'message truncated, accepted as is'
+             TO REASON-TEXT-DESC(9).
+           MOVE MQRC-TRUNCATED-MSG-FAILED TO REASON-TEXT-CODE(10).
+           MOVE 'message truncated, call failed'
+             TO REASON-TEXT-DESC(10).
+           MOVE MQRC-UNKNOWN-OBJECT-NAME TO REASON-TEXT-CODE(11).
+           MOVE 'unknown object name' TO REASON-TEXT-DESC(11).
+           MOVE MQRC-UNKNOWN-ALIAS-BASE-Q TO REASON-TEXT-CODE(12).
+           MOVE 'unknown alias base queue'
+             TO REASON-TEXT-DESC(12).
+           MOVE MQRC-NOT-AUTHORIZED TO REASON-TEXT-CODE(13).
+           MOVE 'not authorized for this operation'
+             TO REASON-TEXT-DESC(13).
+           MOVE MQRC-NO-MSG-AVAILABLE TO REASON-TEXT-CODE(14).
+           MOVE 'no message available' TO REASON-TEXT-DESC(14).
+           MOVE MQRC-Q-MGR-QUIESCING TO REASON-TEXT-CODE(15).
+           MOVE 'queue manager is quiescing'
+             TO REASON-TEXT-DESC(15).
+           MOVE MQRC-Q-MGR-STOPPING TO REASON-TEXT-CODE(16).
+           MOVE 'queue manager is stopping'
+             TO REASON-TEXT-DESC(16).
+           MOVE MQRC-CHANNEL-NOT-AVAILABLE TO REASON-TEXT-CODE(17).
+           MOVE 'channel not available' TO REASON-TEXT-DESC(17).
+           MOVE MQRC-UNKNOWN-CHANNEL-NAME TO REASON-TEXT-CODE(18).
+           MOVE 'unknown channel name' TO REASON-TEXT-DESC(18).
+
+      ****************************************************************
+      *                                                              *
+      *  Look up REASON-TEXT-LOOKUP-CODE, returning its description  *
+      *  in REASON-TEXT-RESULT (or REASON-TEXT-UNKNOWN if the code    *
+      *  isn't in the table)                                          *
+      *                                                              *
+      ****************************************************************
+       RSNTXT.
+           MOVE REASON-TEXT-UNKNOWN TO REASON-TEXT-RESULT.
+           PERFORM VARYING REASON-TEXT-INDEX FROM 1 BY 1
+               UNTIL REASON-TEXT-INDEX IS GREATER THAN
+                 REASON-TEXT-COUNT
+             IF REASON-TEXT-CODE(REASON-TEXT-INDEX) IS EQUAL TO
+                 REASON-TEXT-LOOKUP-CODE
+               MOVE REASON-TEXT-DESC(REASON-TEXT-INDEX)
+                 TO REASON-TEXT-RESULT
+               MOVE REASON-TEXT-COUNT TO REASON-TEXT-INDEX
+             END-IF
+           END-PERFORM.
+
       ****************************************************************
       *                                                              *
       * END OF AMQ0GBR0                                              *
