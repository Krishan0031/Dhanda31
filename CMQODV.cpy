@@ -0,0 +1,55 @@
+      ******************************************************************
+      **                                                              **
+      **                  IBM MQSeries for Windows NT                 **
+      **                                                              **
+      **  COPYBOOK NAME:  CMQODV                                      **
+      **                                                              **
+      **  DESCRIPTION:    Object Descriptor Structure                 **
+      **                                                              **
+      ******************************************************************
+      **  @START_COPYRIGHT@                                           **
+      **  Licensed Materials - Property of IBM                        **
+      **                                                              **
+      **  04L1830, 5639-B43                                           **
+      **                                                              **
+      **  (C) Copyright IBM Corporation 1993, 1999.                   **
+      **                                                              **
+      **  Status: Version 5 Release 1                                 **
+      **  @END_COPYRIGHT@                                             **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       This file declares the structure MQOD,      **
+      **                  which is used by the main MQI.               **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **   MQOD structure
+        10 MQOD.
+      **    Structure identifier
+         15 MQOD-STRUCID               PIC X(4) VALUE 'OD  '.
+      **    Structure version number
+         15 MQOD-VERSION                PIC S9(9) BINARY VALUE 1.
+      **    Object type
+         15 MQOD-OBJECTTYPE            PIC S9(9) BINARY VALUE 1.
+      **    Object name
+         15 MQOD-OBJECTNAME            PIC X(48) VALUE SPACES.
+      **    Object queue manager name
+         15 MQOD-OBJECTQMGRNAME        PIC X(48) VALUE SPACES.
+      **    Dynamic queue name
+         15 MQOD-DYNAMICQNAME          PIC X(48) VALUE SPACES.
+      **    Alternate user identifier
+         15 MQOD-ALTERNATEUSERID       PIC X(12) VALUE SPACES.
+
+      **   Version 2 fields (distribution lists)
+      **    Number of objects in the object/response record arrays
+         15 MQOD-OBJECTCOUNT           PIC S9(9) BINARY VALUE 1.
+      **    Pointer to array of MQOR object records
+         15 MQOD-OBJECTRECPTR          POINTER VALUE NULL.
+      **    Pointer to array of MQRR response records
+         15 MQOD-RESPONSERECPTR        POINTER VALUE NULL.
+
+      ******************************************************************
+      **  End of CMQODV                                               **
+      ******************************************************************
