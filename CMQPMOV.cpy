@@ -0,0 +1,57 @@
+      ******************************************************************
+      **                                                              **
+      **                  IBM MQSeries for Windows NT                 **
+      **                                                              **
+      **  COPYBOOK NAME:  CMQPMOV                                     **
+      **                                                              **
+      **  DESCRIPTION:    Put Message Options Structure               **
+      **                                                              **
+      ******************************************************************
+      **  @START_COPYRIGHT@                                           **
+      **  Licensed Materials - Property of IBM                        **
+      **                                                              **
+      **  04L1830, 5639-B43                                           **
+      **                                                              **
+      **  (C) Copyright IBM Corporation 1993, 1999.                   **
+      **                                                              **
+      **  Status: Version 5 Release 1                                 **
+      **  @END_COPYRIGHT@                                             **
+      ******************************************************************
+      **                                                              **
+      **  FUNCTION:       This file declares the structure MQPMO,     **
+      **                  which is used by the main MQI.               **
+      **                                                              **
+      **  PROCESSOR:      COBOL                                       **
+      **                                                              **
+      ******************************************************************
+
+      **   MQPMO structure
+        10 MQPMO.
+      **    Structure identifier
+         15 MQPMO-STRUCID              PIC X(4) VALUE 'PMO '.
+      **    Structure version number
+         15 MQPMO-VERSION              PIC S9(9) BINARY VALUE 1.
+      **    Options that control the action of MQPUT/MQPUT1
+         15 MQPMO-OPTIONS              PIC S9(9) BINARY VALUE 0.
+      **    Timing of conversion
+         15 MQPMO-TIMEOUT              PIC S9(9) BINARY VALUE -1.
+      **    Handle for MQPUT context
+         15 MQPMO-CONTEXT              PIC S9(9) BINARY VALUE 0.
+      **    Name of queue that message was put to (for distribution
+      **    lists and MQPUT1 this is the resolved queue name)
+         15 MQPMO-RESOLVEDQNAME        PIC X(48) VALUE SPACES.
+      **    Name of queue manager that message was put to
+         15 MQPMO-RESOLVEDQMGRNAME     PIC X(48) VALUE SPACES.
+      **    Number of records in the distribution list
+         15 MQPMO-RECSPRESENT          PIC S9(9) BINARY VALUE 0.
+      **    Number of put message records processed successfully
+      **    before a distribution-list put failed
+         15 MQPMO-PUTMSGRECFIELDS      PIC S9(9) BINARY VALUE 0.
+         15 MQPMO-PUTMSGRECOFFSET      PIC S9(9) BINARY VALUE 0.
+         15 MQPMO-RESPONSERECOFFSET    PIC S9(9) BINARY VALUE 0.
+         15 MQPMO-PUTMSGRECPTR         POINTER VALUE NULL.
+         15 MQPMO-RESPONSERECPTR       POINTER VALUE NULL.
+
+      ******************************************************************
+      **  End of CMQPMOV                                              **
+      ******************************************************************
